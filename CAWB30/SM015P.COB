@@ -0,0 +1,358 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM015.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-USERID.
+           05  USERID3                           PIC X(7).
+           05  FILLER                            PIC X.
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  LAST-UPDATE                       PIC X(20).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+       01  WS-CMT.
+           05  CMT-TIX-ID.
+               10  CMT-TIX-ID1                   PIC X(6).
+               10  CMT-SEQ-NUM                   PIC 9(3).
+           05  CMT-TEXT                          PIC X(60).
+           05  CMT-BY.
+               10  CMT-BY1                       PIC X(7).
+               10  FILLER                        PIC X.
+           05  CMT-DATE                          PIC X(10).
+           05  CMT-TIME                          PIC X(10).
+       01  WS-CMT-PH                             PIC X(9).
+       01  WS-CMT-PH2 REDEFINES WS-CMT-PH.
+           05  WS-CMT-ID                         PIC 9(6).
+           05  WS-CMT-SEQ                        PIC 9(3).
+       01  WS-CMT-COUNT                          PIC 9(3) VALUE 0.
+       01  WS-END                                PIC X(15) VALUE
+           'END PROCESSING'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-INVALID			   PIC X(14) VALUE
+           'INVALID ACCESS'.
+       01  WS-COMMAREA.
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+
+      *
+	   COPY SM015S.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU.
+      *
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM03' OR 'SM15'
+                IF EIBCALEN NOT = +0
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   IF WS-PROG-STATE = 1 AND WS-INIT = 'N'
+                       PERFORM 400-VALIDATE-TICKET
+                       MOVE 'Y' TO WS-INIT
+                   ELSE
+                       IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR
+                               DFHENTER
+                           PERFORM 200-REC-MAP
+                       ELSE
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       END-IF
+                   END-IF
+                ELSE
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                       ERRMSGO
+                   PERFORM 100-SEND-MAP
+                END-IF
+           ELSE
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATE1O
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATE1O)
+               TIME     (TIME1O)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASB TO TIME1A
+           MOVE DFHBMASB TO DATE1A
+           EXEC CICS
+               SEND MAP('SM015M')
+               MAPSET('SM015S')
+               FROM(SM015MO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SM15')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS
+               RECEIVE MAP('SM015M')
+               MAPSET('SM015S')
+               INTO (SM015MI)
+           END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS XCTL
+                       PROGRAM('SM000P')
+                   END-EXEC
+               WHEN EIBAID = DFHPF2
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           MOVE WS-TICKET-NUM TO TIXNOO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           IF CMTTXTI = SPACES
+                               MOVE 'COMMENT TEXT IS REQUIRED' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               PERFORM 700-ADD-COMMENT
+                               PERFORM 600-LIST-COMMENTS
+                               MOVE SPACES TO CMTTXTI
+                               MOVE 'COMMENT ADDED' TO ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           END-IF
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF5
+                   MOVE 1 TO WS-PROG-STATE
+                   PERFORM 900-CLEAR-VALS
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                       ERRMSGO
+                   PERFORM 100-SEND-MAP
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           IF TIXNOI = SPACES OR TIXNOL = ZERO
+                               MOVE 'TICKET NUMBER IS REQUIRED' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               MOVE TIXNOI TO WS-TICKET-NUM
+                               PERFORM 400-VALIDATE-TICKET
+                           END-IF
+                       WHEN WS-PROG-STATE = 2
+                           MOVE DFHBMASK TO TIXNOA
+                           MOVE 'ENTER COMMENT, PRESS PF2 TO ADD' TO
+                               ERRMSGO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-VALIDATE-TICKET.
+           EXEC CICS
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 1 TO WS-PROG-STATE
+               MOVE 'TICKET NUMBER DOES NOT EXIST' TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               MOVE 2 TO WS-PROG-STATE
+               MOVE DFHBMASK TO TIXNOA
+               MOVE TIX-ID TO TIXNOO
+               MOVE TIX-REQUESTOR TO REQBYO
+               MOVE TIX-TITLE TO TITLEO
+               PERFORM 600-LIST-COMMENTS
+               MOVE 'ENTER COMMENT, PRESS PF2 TO ADD' TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       600-LIST-COMMENTS.
+           MOVE SPACES TO SEQ1O
+           MOVE SPACES TO BY1O
+           MOVE SPACES TO DT1O
+           MOVE SPACES TO TXT1O
+           MOVE SPACES TO SEQ2O
+           MOVE SPACES TO BY2O
+           MOVE SPACES TO DT2O
+           MOVE SPACES TO TXT2O
+           MOVE SPACES TO SEQ3O
+           MOVE SPACES TO BY3O
+           MOVE SPACES TO DT3O
+           MOVE SPACES TO TXT3O
+           MOVE 0 TO WS-CMT-COUNT
+           MOVE WS-TICKET-NUM1 TO CMT-TIX-ID1
+           MOVE 0 TO CMT-SEQ-NUM
+           EXEC CICS STARTBR FILE('STF00007')
+                RIDFLD (CMT-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-CMT-COUNT = 3 OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STF00007')
+                         INTO (WS-CMT)
+                         RIDFLD (CMT-TIX-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF CMT-TIX-ID1 NOT = WS-TICKET-NUM1
+                       MOVE DFHRESP(NOTFND) TO WS-RESPONSE-CODE
+                   ELSE
+                       ADD 1 TO WS-CMT-COUNT
+                       EVALUATE WS-CMT-COUNT
+                           WHEN 1
+                               MOVE CMT-SEQ-NUM TO SEQ1O
+                               MOVE CMT-BY1 TO BY1O
+                               MOVE CMT-DATE TO DT1O
+                               MOVE CMT-TEXT TO TXT1O
+                           WHEN 2
+                               MOVE CMT-SEQ-NUM TO SEQ2O
+                               MOVE CMT-BY1 TO BY2O
+                               MOVE CMT-DATE TO DT2O
+                               MOVE CMT-TEXT TO TXT2O
+                           WHEN 3
+                               MOVE CMT-SEQ-NUM TO SEQ3O
+                               MOVE CMT-BY1 TO BY3O
+                               MOVE CMT-DATE TO DT3O
+                               MOVE CMT-TEXT TO TXT3O
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00007')
+           END-EXEC.
+       600-EXIT.
+           EXIT.
+
+       700-ADD-COMMENT.
+           MOVE WS-TICKET-NUM1 TO CMT-TIX-ID1
+           MOVE 0 TO CMT-SEQ-NUM
+           MOVE CMT-TIX-ID TO WS-CMT-PH
+           EXEC CICS STARTBR FILE('STF00007')
+                RIDFLD (CMT-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL CMT-TIX-ID1 NOT = WS-CMT-PH(1:6) OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT
+                         FILE('STF00007')
+                         INTO (WS-CMT)
+                         RIDFLD (CMT-TIX-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF WS-CMT-PH(1:6) = CMT-TIX-ID1
+                       ADD 1 TO CMT-SEQ-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00007')
+           END-EXEC
+           ADD 1 TO CMT-SEQ-NUM
+           MOVE WS-CMT-PH(1:6) TO CMT-TIX-ID1
+           MOVE CMTTXTI TO CMT-TEXT
+           EXEC CICS ASSIGN
+               USERID(WS-USERID)
+           END-EXEC
+           MOVE WS-USERID TO CMT-BY
+           MOVE EIBDATE TO WS-DATE
+           EXEC CICS ASKTIME
+               ABSTIME  (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME  (WS-TIME)
+               DATESEP  ('/')
+               MMDDYYYY (CMT-DATE)
+               TIME     (CMT-TIME)
+               TIMESEP  (':')
+           END-EXEC
+           EXEC CICS
+               WRITE FILE('STF00007')
+               FROM(WS-CMT)
+               RIDFLD(CMT-TIX-ID)
+               RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+       900-CLEAR-VALS.
+           MOVE SPACE TO TIXNOO
+           MOVE SPACE TO REQBYO
+           MOVE SPACE TO TITLEO
+           MOVE SPACE TO CMTTXTO
+           MOVE SPACE TO SEQ1O
+           MOVE SPACE TO BY1O
+           MOVE SPACE TO DT1O
+           MOVE SPACE TO TXT1O
+           MOVE SPACE TO SEQ2O
+           MOVE SPACE TO BY2O
+           MOVE SPACE TO DT2O
+           MOVE SPACE TO TXT2O
+           MOVE SPACE TO SEQ3O
+           MOVE SPACE TO BY3O
+           MOVE SPACE TO DT3O
+           MOVE SPACE TO TXT3O.
+       900-EXIT.
+           EXIT.
