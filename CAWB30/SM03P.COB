@@ -8,46 +8,84 @@
        OBJECT-COMPUTER.    IBM-PC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-CURRENT-MAP  VALUE 'SM002'         PIC X(7).
+	   COPY SMSTAT.
+       01  WS-CURRENT-MAP  VALUE 'SM003'         PIC X(7).
        01  WS-TIME				         PIC 9(15) COMP-3.
        01  WS-DATE                               PIC 9(8).
-       01  WS-DATE-X REDEFINES WS-DATE           PIC X(8). 
-       01  WS-LENGTH                             PIC S9(4) COMP. 
-       01  WS-END                                PIC X(14) VALUE
-           'END PROCESSING'.
-       01  WS-MAPFAIL                            PIC X(20) VALUE
-           'MAPFAIL ERROR'.
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(8).
+       01  WS-LENGTH                             PIC S9(4) COMP.
        01  WS-INVALID			                 PIC X(14) VALUE
-           'INVALID ACCESS'.       
-       01  WS-COMMAREA. 
+           'INVALID ACCESS'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-INVALID-TICKET                     PIC X(28) VALUE
+           'TICKET NUMBER DOES NOT EXIST'.
+       01  WS-INVALID-STATUS                     PIC X(34) VALUE
+           'TICKET IS NOT OPEN FOR UPDATES'.
+       01  WS-INVALID-USER                       PIC X(27) VALUE
+           'NOT AUTHORIZED TO UPDATE'.
+       01  WS-CAN-SET-STATUS                     PIC X VALUE 'N'.
+       01  WS-ASSIGNEE-OK                        PIC X VALUE 'Y'.
+       01  WS-INVALID-ASSIGNEE                   PIC X(42) VALUE
+           'ASSIGNED-TO USER IS NOT A SERVICE PROVIDER'.
+       01  WS-ASSIGNEE-KEY.
+           05  WS-ASSIGNEE-KEY1                   PIC X(7).
+           05  FILLER                              PIC X.
+
+      * WORK-IN-PROGRESS CAPACITY WARNING - WS-WIP-THRESHOLD IS THE
+      * ONE PLACE THE LIMIT IS SET, SO IT CAN BE CHANGED WITHOUT
+      * HUNTING THROUGH 660-COUNT-WIP FOR THE LITERAL. THE WARNING IS
+      * NON-BLOCKING (DOES NOT ADD TO WS-ASSIGNEE-OK/WS-ERROR-COUNT),
+      * MATCHING THE ROLE-CONFLICT WARNING'S OWN PRECEDENT - IT TELLS
+      * THE APPROVER/ADMINISTRATOR MAKING THE ASSIGNMENT, IT DOES NOT
+      * STOP THE SAVE.
+       01  WS-WIP-THRESHOLD                       PIC 9(03) VALUE 10.
+       01  WS-WIP-COUNT                           PIC 9(03) VALUE 0.
+       01  WS-WIP-COUNT-D                         PIC ZZ9.
+       01  WS-WIP-WARN-SW                         PIC X VALUE 'N'.
+           88  WS-WIP-WARN                        VALUE 'Y'.
+       01  WS-WIP-START-KEY                       PIC X(06) VALUE
+           LOW-VALUES.
+       01  WS-RECENT-PARMS.
+           05  RLK-USERID                         PIC X(07).
+           05  RLK-TIX-ID                         PIC X(06).
+           05  RLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-COMMAREA.
            05  WS-USERID1                         PIC X(7).
            05  WS-TICKET-NUM.
                10  WS-TICKET-NUM1                 PIC X(6).
                10  FILLER                         PIC X.
-           05  WS-PROG-STATE                      PIC 9(1).  
-           05  WS-INIT                            PIC X VALUE 'Y'. 
-       
-       01  WS-FIELD01.
-           05 WS-STF01TCKID                      PIC X(6).
-           05 WS-STF01TCKIDR REDEFINES WS-STF01TCKID PIC 9(06).
-           05 WS-STF01TCKREQ                     PIC X(8).
-           05 WS-STF01TCKSTAT                    PIC X(10).
-           05 WS-STF01TCKTTL                     PIC X(25).
-           05 WS-STF01TCKDESC                    PIC X(100).
-           05 WS-STF01LSTUPD                     PIC X(20).
-           05 WS-STF01LSTUPDBY                   PIC X(8).
-           05 WS-STF01LSTUPDRMK                  PIC X(50).
+           05  WS-PROG-STATE                      PIC 9(1).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+
+       01  WS-USERID.
+           05  USERID3                            PIC X(7).
+           05  FILLER                             PIC X.
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                        PIC X(7).
+               10  FILLER                         PIC X.
+           05  REQUESTOR                          PIC X.
+           05  SERVICE-PROVIDER                   PIC X.
+           05  APPROVER                           PIC X.
+           05  ADMINISTRATOR                      PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                         PIC X(7).
+               10  FILLER                         PIC X.
+           05  ACTIVE-FLAG                        PIC X VALUE 'Y'.
+           05  FILLER                            PIC X(4).
+           05  USER-QUEUE                        PIC X(10).
 
        01  WS-TIX-REC.
            05  TIX-ID                            PIC X(06).
            05  TIX-REQUESTOR                     PIC X(08).
-           05  TIX-STATUS                        PIC X(10). 
+           05  TIX-STATUS                        PIC X(10).
            05  TIX-TITLE                         PIC X(25).
-           05  TIX-DESC                          PIC X(100). 
+           05  TIX-DESC                          PIC X(100).
            05  TIX-DESC-RED REDEFINES TIX-DESC.
                10  TIX-DESC1                     PIC X(50).
                10  TIX-DESC2                     PIC X(50).
-           05  LAST-UPDATE                       PIC X(20). 
+           05  LAST-UPDATE                       PIC X(20).
            05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
                10  LAST-UPDATE-DATE              PIC X(11).
                10  LAST-UPDATE-TIME              PIC X(09).
@@ -58,6 +96,12 @@
            05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
                10  LAST-UPDATE-REM1              PIC X(25).
                10  LAST-UPDATE-REM2              PIC X(25).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
 
        01  WS-LOG.
            05  LOG-TIX-ID.
@@ -77,14 +121,32 @@
            05  WS-LOG-ID                         PIC 9(6).
            05  WS-LOG-SEQ                        PIC 9(3).
 
-       01  WS-HV                                 PIC X(20).  
+       01  WS-DESC-CONT.
+           05  DESC-TIX-ID.
+               10  DESC-TIX-ID1                  PIC X(6).
+               10  DESC-LINE-NUM                 PIC 9(3).
+           05  DESC-TEXT                         PIC X(40).
+
        01  WS-RES-CODE                           PIC S9(8) COMP.
-       01  WS-ENTRCTR                            PIC 9(1) VALUE 0.
+       01  WS-LOG-PARMS.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                     PIC X(10).
+           05  LK-UPDATE-TIME                     PIC X(10).
+           05  LK-UPDATED-BY                      PIC X(07).
+           05  LK-REMARK                          PIC X(50).
+           05  LK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOTIFY-PARMS.
+           05  NLK-TIX-ID                         PIC X(06).
+           05  NLK-REQUESTOR                      PIC X(08).
+           05  NLK-STATUS                         PIC X(10).
+           05  NLK-NOTIFY-DATE                    PIC X(10).
+           05  NLK-NOTIFY-TIME                    PIC X(10).
+           05  NLK-RESP-CODE                      PIC S9(8) COMP.
        01  WS-HDATE                              PIC 9(10).
-       01  WS-HDATE-X REDEFINES WS-HDATE         PIC X(10). 
+       01  WS-HDATE-X REDEFINES WS-HDATE         PIC X(10).
        01  WS-HTIME                             PIC 9(15).
-       01  WS-HTIME-X REDEFINES WS-HTIME         PIC X(8). 
-       
+       01  WS-HTIME-X REDEFINES WS-HTIME         PIC X(8).
+
 
       *
 	   COPY SM003.
@@ -97,33 +159,40 @@
        01  DFHCOMMAREA                           PIC X(20).
       *
        PROCEDURE DIVISION.
-       100-PROCESS.
-
+       000-PROCESS-MENU.
+      *
            EXEC CICS IGNORE CONDITION
-                     ERROR 
+                     ERROR
            END-EXEC
-           MOVE 0 TO WS-ENTRCTR
-           MOVE DFHCOMMAREA TO WS-COMMAREA
            IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM03' OR  'SM012'
                IF EIBCALEN NOT = +0
-                
-                 IF WS-PROG-STATE = '1' 
-                   MOVE 'ENTER TICKET DETAILS AND PRESS PF2' TO ERRMSGO
-                   MOVE 2 TO WS-PROG-STATE
-                   MOVE WS-TICKET-NUM TO TIXNUMO
-                   PERFORM 110-NEW-MAP
-                 ELSE
-                   PERFORM 200-REC-MAP
-                 END-IF
-               ELSE
                    MOVE DFHCOMMAREA TO WS-COMMAREA
-                   MOVE 'ENTER TICKET DETAILS AND PRESS PF2' TO ERRMSGO
+                   IF WS-PROG-STATE = 1 AND WS-INIT = 'N'
+                       PERFORM 400-VALIDATE-TICKET
+                       MOVE DFHBMASK TO TIXNUMA
+                       MOVE 2 TO WS-PROG-STATE
+                       MOVE 'PRESS PF2 TO SAVE CHANGES' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                       MOVE 'Y' TO WS-INIT
+                   ELSE
+                       IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR
+                               DFHPF8 OR DFHENTER
+                           PERFORM 200-REC-MAP
+                       ELSE
+                           IF WS-TICKET-NUM NOT = LOW-VALUES
+                               MOVE DFHBMPRO TO TIXNUMA
+                               PERFORM 400-VALIDATE-TICKET
+                           END-IF
+                           MOVE WS-INVKEY TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       END-IF
+                   END-IF
+               ELSE
                    MOVE 1 TO WS-PROG-STATE
-                   PERFORM 110-NEW-MAP
-               
-              
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO
+                   PERFORM 100-SEND-MAP
                END-IF
-           ELSE    
+           ELSE
                EXEC CICS SEND TEXT
                     FROM (WS-INVALID)
                     LENGTH (+15)
@@ -131,12 +200,11 @@
                END-EXEC
                EXEC CICS RETURN
                END-EXEC
-           END-IF.  
+           END-IF.
+       000-EXIT.
+           EXIT.
 
-       
-
-       110-NEW-MAP.
-           
+       100-SEND-MAP.
 	       MOVE EIBDATE TO WS-DATE.
            MOVE WS-DATE-X TO DATEO.
            EXEC CICS ASKTIME
@@ -150,15 +218,14 @@
             TIME (TIMEO)
             TIMESEP (':')
            END-EXEC
-           
+
            MOVE DFHBMASB TO TIMEA
            MOVE DFHBMASB TO DATEA
 
-           EXEC CICS 
+           EXEC CICS
             SEND MAP('SM003M')
             MAPSET('SM003')
             FROM(SM003MO)
-            
             ERASE
            END-EXEC
 
@@ -166,22 +233,489 @@
             TRANSID('SM03')
             COMMAREA(WS-COMMAREA)
            END-EXEC.
+       100-EXIT.
+           EXIT.
 
        200-REC-MAP.
-           EXEC CICS 
+           EXEC CICS
                RECEIVE MAP('SM003M')
                MAPSET('SM003')
                INTO (SM003MI)
            END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 2
+                           EXEC CICS XCTL
+                               PROGRAM('SM000P')
+                           END-EXEC
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 1 TO WS-PROG-STATE
+                           EXEC CICS RETURN END-EXEC
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF2
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 3
+                           MOVE WS-TICKET-NUM TO TIXNUMO
+                           IF TIXNUMO NOT = LOW-VALUES
+                               MOVE DFHBMASK TO TIXNUMA
+                           END-IF
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           IF TIXTTLI = SPACES OR TIXDESC1I = SPACES
+                               MOVE 'TITLE AND DESCRIPTION ARE REQUIRED'
+                                   TO ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               IF UPDRMKI = SPACES AND UPDRMK1I = SPACES
+                                   MOVE 'A REMARK IS REQUIRED TO SAVE'
+                                       TO ERRMSGO
+                                   PERFORM 100-SEND-MAP
+                               ELSE
+                                   IF WS-CAN-SET-STATUS = 'Y' AND
+                                      ASSIGNI NOT = SPACES
+                                       PERFORM 650-VALIDATE-ASSIGNEE
+                                   ELSE
+                                       MOVE 'Y' TO WS-ASSIGNEE-OK
+                                   END-IF
+                                   IF WS-ASSIGNEE-OK = 'N'
+                                       MOVE WS-INVALID-ASSIGNEE
+                                           TO ERRMSGO
+                                       PERFORM 100-SEND-MAP
+                                   ELSE
+                                       IF WS-CAN-SET-STATUS = 'Y' AND
+                                          ASSIGNI NOT = SPACES
+                                           PERFORM 660-COUNT-WIP
+                                       END-IF
+                                       PERFORM 700-UPDATE-TICKET
+                                       IF WS-WIP-WARN
+                                           PERFORM 665-ADD-WIP-WARNING
+                                       END-IF
+                                       PERFORM 800-CREATE-LOG
+                                       PERFORM 805-SEND-NOTIFY
+                                       PERFORM 810-RECORD-RECENT
+                                       ADD 1 TO WS-PROG-STATE
+                                       PERFORM 100-SEND-MAP
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF5
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 1 TO WS-PROG-STATE
+                           PERFORM 900-CLEAR-VALS
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                               ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           MOVE 'TICKET UPDATE ABORTED' TO ERRMSGO
+                           PERFORM 900-CLEAR-VALS
+                           MOVE 1  TO WS-PROG-STATE
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           IF TIXNUMI = SPACES OR TIXNUML = ZERO
+                               MOVE 'TICKET NUMBER IS REQUIRED' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               MOVE 2 TO WS-PROG-STATE
+                               MOVE TIXNUMI TO WS-TICKET-NUM
+                               PERFORM 400-VALIDATE-TICKET
+                               MOVE DFHBMASK TO TIXNUMA
+                               MOVE 'PRESS PF2 TO SAVE CHANGES' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           END-IF
+                       WHEN WS-PROG-STATE = 2
+                           MOVE WS-TICKET-NUM TO TIXNUMO
+                           MOVE DFHBMASK TO TIXNUMA
+                           MOVE 'PRESS PF2 TO SAVE CHANGES' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                               ERRMSGO
+                           MOVE 1 TO WS-PROG-STATE
+                           MOVE LOW-VALUES TO SM003MO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF8
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 2
+                           MOVE 1 TO WS-PROG-STATE
+                           MOVE 'N' TO WS-INIT
+                           EXEC CICS XCTL
+                               PROGRAM('SM015P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       WHEN OTHER
+                           MOVE WS-INVKEY TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE
+           PERFORM 100-SEND-MAP.
+       300-EXIT.
+           EXIT.
+
+       400-VALIDATE-TICKET.
+           EXEC CICS
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RES-CODE)
+               GTEQ
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-TICKET TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               IF TIX-STATUS = ST-CLOSED OR TIX-STATUS = ST-CANCELED
+                  OR TIX-STATUS = ST-REJECTED
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE WS-INVALID-STATUS TO ERRMSGO
+                   PERFORM 100-SEND-MAP
+               ELSE
+                   PERFORM 500-SEARCH-USER
+               END-IF
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       500-SEARCH-USER.
+           EXEC CICS ASSIGN
+               USERID(WS-USERID)
+           END-EXEC
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID)
+               RESP(WS-RES-CODE)
+               EQUAL
+           END-EXEC
+           IF SERVICE-PROVIDER = 'Y' OR APPROVER = 'Y'
+              OR ADMINISTRATOR = 'Y'
+               MOVE 'Y' TO WS-CAN-SET-STATUS
+           ELSE
+               MOVE 'N' TO WS-CAN-SET-STATUS
+           END-IF
+           IF WS-USERID1 NOT = TIX-REQUESTOR AND WS-CAN-SET-STATUS = 'N'
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-USER TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               MOVE WS-USERID TO WS-USERID1
+               PERFORM 600-MOVE-TICKETVAL
+           END-IF.
+       500-EXIT.
+           EXIT.
+
+       650-VALIDATE-ASSIGNEE.
+           MOVE ASSIGNI TO WS-ASSIGNEE-KEY1
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-ASSIGNEE-KEY)
+               RESP(WS-RES-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND) OR SERVICE-PROVIDER NOT = 'Y'
+               MOVE 'N' TO WS-ASSIGNEE-OK
+           ELSE
+               MOVE 'Y' TO WS-ASSIGNEE-OK
+           END-IF.
+       650-EXIT.
+           EXIT.
+
+       660-COUNT-WIP.
+           MOVE 'N' TO WS-WIP-WARN-SW
+           MOVE 0 TO WS-WIP-COUNT
+           MOVE LOW-VALUES TO WS-WIP-START-KEY
+           EXEC CICS STARTBR FILE('STF00001')
+                RIDFLD (WS-WIP-START-KEY)
+                RESP(WS-RES-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-WIP-WARN = 'Y' OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STF00001')
+                         INTO (WS-TIX-REC)
+                         RIDFLD (WS-WIP-START-KEY)
+                         RESP(WS-RES-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF TIX-ASSIGNED-TO = ASSIGNI AND
+                      TIX-STATUS NOT = ST-CLOSED AND
+                      TIX-STATUS NOT = ST-CANCELED AND
+                      TIX-STATUS NOT = ST-REJECTED
+                       ADD 1 TO WS-WIP-COUNT
+                       IF WS-WIP-COUNT >= WS-WIP-THRESHOLD
+                           MOVE 'Y' TO WS-WIP-WARN-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00001')
+           END-EXEC.
+       660-EXIT.
+           EXIT.
+
+       665-ADD-WIP-WARNING.
+           MOVE WS-WIP-COUNT TO WS-WIP-COUNT-D
+           STRING ASSIGNI DELIMITED BY SPACE
+                  ' HAS ' DELIMITED BY SIZE
+                  WS-WIP-COUNT-D DELIMITED BY SIZE
+                  ' OPEN TICKETS, CONSIDER ANOTHER ASSIGNEE'
+                      DELIMITED BY SIZE
+               INTO ERRMSGO.
+       665-EXIT.
+           EXIT.
+
+       600-MOVE-TICKETVAL.
+           MOVE TIX-ID TO TIXNUMO
+           MOVE TIX-TITLE TO TIXTTLO
+           MOVE TIX-DESC1 TO TIXDESC1O
+           MOVE TIX-DESC2 TO TIXDESC2O
+           MOVE TIX-STATUS TO STATO
+           MOVE UPDATED-BY2 TO UPDBY2O
+           MOVE LAST-UPDATE-REM1 TO UPDRMKO
+           MOVE LAST-UPDATE-REM2 TO UPDRMK1O
+           MOVE LAST-UPDATE-DATE TO DATE1O
+           MOVE LAST-UPDATE-TIME TO TIME1O
+           MOVE TIX-ASSIGNED-TO TO ASSIGNO
+           MOVE TIX-RELATED-ID TO RELTIDO
+           PERFORM 610-READ-DESC-CONT.
+       600-EXIT.
+           EXIT.
+
+       610-READ-DESC-CONT.
+           MOVE SPACES TO TIXDESC3O
+           MOVE SPACES TO TIXDESC4O
+           MOVE TIX-ID TO DESC-TIX-ID1
+           MOVE 1 TO DESC-LINE-NUM
+           EXEC CICS
+               READ FILE('STF00004')
+               INTO (WS-DESC-CONT)
+               RIDFLD (DESC-TIX-ID)
+               RESP (WS-RES-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE DESC-TEXT TO TIXDESC3O
+           END-IF
+           MOVE TIX-ID TO DESC-TIX-ID1
+           MOVE 2 TO DESC-LINE-NUM
+           EXEC CICS
+               READ FILE('STF00004')
+               INTO (WS-DESC-CONT)
+               RIDFLD (DESC-TIX-ID)
+               RESP (WS-RES-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE DESC-TEXT TO TIXDESC4O
+           END-IF.
+       610-EXIT.
+           EXIT.
 
-           IF EIBAID = DFHENTER
-            MOVE 'ENTER PRESSED' TO ERRMSGO
+       700-UPDATE-TICKET.
+           EXEC CICS
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RES-CODE)
+               EQUAL
+               UPDATE
+           END-EXEC
+           MOVE 'TICKET UPDATED, PRESS ENTER FOR ANOTHER TICKET'
+               TO ERRMSGO
+           MOVE TIXTTLI TO TIX-TITLE
+           MOVE TIXDESC1I TO TIX-DESC1
+           MOVE TIXDESC2I TO TIX-DESC2
+           IF WS-CAN-SET-STATUS = 'Y' AND STATI NOT = SPACES
+               IF STATI = ST-COMPLETED
+                   MOVE ST-PENDCONF TO TIX-STATUS
+               ELSE
+                   MOVE STATI TO TIX-STATUS
+               END-IF
+           END-IF
+           IF WS-CAN-SET-STATUS = 'Y' AND ASSIGNI NOT = SPACES
+               MOVE ASSIGNI TO TIX-ASSIGNED-TO
            END-IF
-           
-           IF EIBAID = DFHPF3
-           
-             EXEC CICS XCTL
-              PROGRAM('SM000')
-             END-EXEC
-       
-           END-IF.
\ No newline at end of file
+           IF WS-CAN-SET-STATUS = 'Y' AND RELTIDI NOT = SPACES
+               MOVE RELTIDI TO TIX-RELATED-ID
+           END-IF
+           MOVE UPDRMKI TO LAST-UPDATE-REM1
+           MOVE UPDRMK1I TO LAST-UPDATE-REM2
+           MOVE WS-USERID1 TO UPDBY2
+
+           MOVE EIBDATE TO WS-HDATE
+           EXEC CICS ASKTIME
+               ABSTIME (WS-HTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-HTIME)
+               DATESEP ('/')
+               MMDDYYYY (WS-HDATE-X)
+               TIME (WS-HTIME)
+               TIMESEP (':')
+           END-EXEC
+           MOVE WS-HDATE-X TO LAST-UPDATE-DATE
+           MOVE WS-HDATE-X TO DATE1O
+           MOVE WS-HTIME-X TO LAST-UPDATE-TIME
+           MOVE WS-HTIME-X TO TIME1O
+
+           MOVE DFHBMASK TO TIXNUMA
+           MOVE WS-TICKET-NUM1 TO TIXNUMO
+           MOVE TIX-TITLE TO TIXTTLO
+           MOVE TIX-DESC1 TO TIXDESC1O
+           MOVE TIX-DESC2 TO TIXDESC2O
+           MOVE TIXDESC3I TO TIXDESC3O
+           MOVE TIXDESC4I TO TIXDESC4O
+           MOVE TIX-STATUS TO STATO
+           MOVE UPDBY2 TO UPDBY2O
+           MOVE LAST-UPDATE-REM1 TO UPDRMKO
+           MOVE LAST-UPDATE-REM2 TO UPDRMK1O
+           MOVE TIX-ASSIGNED-TO TO ASSIGNO
+           MOVE TIX-RELATED-ID TO RELTIDO
+           EXEC CICS
+               REWRITE FILE('STF00001')
+               FROM(WS-TIX-REC)
+               RESP(WS-RES-CODE)
+           END-EXEC
+           PERFORM 710-SAVE-DESC-CONT.
+       700-EXIT.
+           EXIT.
+
+       710-SAVE-DESC-CONT.
+           MOVE WS-TICKET-NUM TO DESC-TIX-ID1
+           MOVE 1 TO DESC-LINE-NUM
+           EXEC CICS
+               READ FILE('STF00004')
+               INTO (WS-DESC-CONT)
+               RIDFLD (DESC-TIX-ID)
+               RESP (WS-RES-CODE)
+               EQUAL
+               UPDATE
+           END-EXEC
+           MOVE TIXDESC3I TO DESC-TEXT
+           IF EIBRESP = DFHRESP(NORMAL)
+               EXEC CICS
+                   REWRITE FILE('STF00004')
+                   FROM(WS-DESC-CONT)
+                   RESP(WS-RES-CODE)
+               END-EXEC
+           ELSE
+               IF TIXDESC3I NOT = SPACES
+                   EXEC CICS
+                       WRITE FILE('STF00004')
+                       FROM(WS-DESC-CONT)
+                       RIDFLD(DESC-TIX-ID)
+                       RESP(WS-RES-CODE)
+                   END-EXEC
+               END-IF
+           END-IF
+           MOVE WS-TICKET-NUM TO DESC-TIX-ID1
+           MOVE 2 TO DESC-LINE-NUM
+           EXEC CICS
+               READ FILE('STF00004')
+               INTO (WS-DESC-CONT)
+               RIDFLD (DESC-TIX-ID)
+               RESP (WS-RES-CODE)
+               EQUAL
+               UPDATE
+           END-EXEC
+           MOVE TIXDESC4I TO DESC-TEXT
+           IF EIBRESP = DFHRESP(NORMAL)
+               EXEC CICS
+                   REWRITE FILE('STF00004')
+                   FROM(WS-DESC-CONT)
+                   RESP(WS-RES-CODE)
+               END-EXEC
+           ELSE
+               IF TIXDESC4I NOT = SPACES
+                   EXEC CICS
+                       WRITE FILE('STF00004')
+                       FROM(WS-DESC-CONT)
+                       RIDFLD(DESC-TIX-ID)
+                       RESP(WS-RES-CODE)
+                   END-EXEC
+               END-IF
+           END-IF.
+       710-EXIT.
+           EXIT.
+
+       800-CREATE-LOG.
+           MOVE WS-TICKET-NUM TO LK-TIX-ID
+           MOVE LAST-UPDATE-DATE TO LK-UPDATE-DATE
+           MOVE LAST-UPDATE-TIME TO LK-UPDATE-TIME
+           MOVE UPDBY2 TO LK-UPDATED-BY
+           MOVE LAST-UPDATE-REM1 TO LK-REMARK(1:25)
+           MOVE LAST-UPDATE-REM2 TO LK-REMARK(26:25)
+           EXEC CICS LINK PROGRAM('SM009P')
+                COMMAREA(WS-LOG-PARMS)
+                LENGTH(LENGTH OF WS-LOG-PARMS)
+           END-EXEC
+           MOVE LK-RESP-CODE TO WS-RES-CODE.
+       800-EXIT.
+           EXIT.
+
+       805-SEND-NOTIFY.
+           MOVE WS-TICKET-NUM TO NLK-TIX-ID
+           MOVE TIX-REQUESTOR TO NLK-REQUESTOR
+           MOVE TIX-STATUS TO NLK-STATUS
+           MOVE LAST-UPDATE-DATE TO NLK-NOTIFY-DATE
+           MOVE LAST-UPDATE-TIME TO NLK-NOTIFY-TIME
+           EXEC CICS LINK PROGRAM('SM011P')
+                COMMAREA(WS-NOTIFY-PARMS)
+                LENGTH(LENGTH OF WS-NOTIFY-PARMS)
+           END-EXEC.
+       805-EXIT.
+           EXIT.
+
+      * RECORDS THIS TICKET AS THE USER'S MOST RECENTLY TOUCHED ONE SO
+      * SM000P CAN OFFER IT AS A SHORTCUT ON THE NEXT MENU VISIT.
+       810-RECORD-RECENT.
+           MOVE WS-USERID1 TO RLK-USERID
+           MOVE WS-TICKET-NUM1 TO RLK-TIX-ID
+           EXEC CICS LINK PROGRAM('SM014P')
+                COMMAREA(WS-RECENT-PARMS)
+                LENGTH(LENGTH OF WS-RECENT-PARMS)
+           END-EXEC.
+       810-EXIT.
+           EXIT.
+
+       900-CLEAR-VALS.
+           MOVE SPACE TO TIXNUMO
+           MOVE SPACE TO TIXTTLO
+           MOVE SPACE TO TIXDESC1O
+           MOVE SPACE TO TIXDESC2O
+           MOVE SPACE TO TIXDESC3O
+           MOVE SPACE TO TIXDESC4O
+           MOVE SPACE TO STATO
+           MOVE SPACE TO UPDRMKO
+           MOVE SPACE TO UPDRMK1O
+           MOVE SPACE TO UPDBY2O
+           MOVE SPACE TO DATE1O
+           MOVE SPACE TO TIME1O
+           MOVE SPACE TO ASSIGNO.
+       900-EXIT.
+           EXIT.
