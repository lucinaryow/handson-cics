@@ -1,427 +1,656 @@
-         CBL XOPTS(COBOL2)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SM006.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBM-PC.
-       OBJECT-COMPUTER.    IBM-PC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-TIME			   PIC 9(15) COMP-3.
-       01  WS-DATE                               PIC 9(7).
-       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7). 
-       01  WS-LENGTH                             PIC S9(4) COMP.
-       01  WS-INDEX                              PIC 9 VALUE 1.  
-       01  WS-TIX-ENTRY-STATE                    PIC X.
-       01  WS-USERID.
-           05  USERID3                           PIC X(7).
-           05  FILLER                            PIC X.
-       01  WS-TIXID                              PIC X(6).
-       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
-       01  WS-LOGID.
-           05  LOGID2                            PIC X(6).
-           05  FILLER                            PIC X.
-       01  WS-USER-REC.
-           05  USERID.
-               10  USERID1                       PIC X(7).
-               10  FILLER                        PIC X.
-           05  REQUESTOR                         PIC X.
-           05  SERVICE-PROVIDER                  PIC X. 
-           05  APPROVER                          PIC X. 
-           05  ADMINISTRATOR                     PIC X. 
-           05  UPDATED-BY1.
-               10  UPDBY1                        PIC X(7).
-               10  FILLER                        PIC X.
-       01  WS-TIX-REC.
-           05  TIX-ID                            PIC X(06).
-           05  TIX-REQUESTOR                     PIC X(08).
-           05  TIX-STATUS                        PIC X(10). 
-           05  TIX-TITLE                         PIC X(25).
-           05  TIX-DESC                          PIC X(100). 
-           05  TIX-DESC-RED REDEFINES TIX-DESC.
-               10  TIX-DESC1                     PIC X(50).
-               10  TIX-DESC2                     PIC X(50).
-           05  LAST-UPDATE                       PIC X(20). 
-           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
-               10  LAST-UPDATE-DATE              PIC X(11).
-               10  LAST-UPDATE-TIME              PIC X(09).
-           05  UPDATED-BY2.
-               10  UPDBY2                        PIC X(7).
-               10  FILLER                        PIC X.
-           05  LAST-UPDATE-REM                   PIC X(50).
-           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
-               10  LAST-UPDATE-REM1              PIC X(25).
-               10  LAST-UPDATE-REM2              PIC X(25).
-       01  WS-LOG.
-           05  LOG-TIX-ID.
-               10  LOG-TIX-ID1                   PIC X(6).
-               10  LOG-SEQ-NUM                   PIC 9(3).
-           05  LOG-LAST-UPDATE.
-               10  LOG-LAST-UPDATE-DATE          PIC X(10).
-               10  LOG-LAST-UPDATE-TIME          PIC X(10).
-           05  LOG-UPDATED-BY.
-               10  LOG-UPDBY2                    PIC X(7).
-               10  FILLER                        PIC X.
-           05  LOG-LAST-UPDATE-REM               PIC X(50).
-           05  FILLER                            PIC X(02).
-       01  WS-LOG-PH                             PIC X(9).
-       01  WS-LOG-PH2 REDEFINES WS-LOG-PH.
-           05  WS-LOG-ID                         PIC 9(6).
-           05  WS-LOG-SEQ                        PIC 9(3).
-       01  WS-END                                PIC X(15) VALUE
-           'END PROCESSING'.
-       01  WS-INVKEY                             PIC X(21) VALUE
-           'INVALID PFKEY PRESSED'.
-       01  WS-INVALID			   PIC X(14) VALUE
-           'INVALID ACCESS'.       
-       01  WS-INVALID-TICKET			   PIC X(28) VALUE
-           'TICKET NUMBER DOES NOT EXIST'.       
-       01  WS-INVALID-USER			   PIC X(24) VALUE
-           'INVALID ACCESS TO TICKET'.       
-       01  WS-COMMAREA. 
-           05  WS-USERID1                         PIC X(7).
-           05  WS-TICKET-NUM.
-               10  WS-TICKET-NUM1                 PIC X(6).
-               10  FILLER                         PIC X.
-           05  WS-PROG-STATE                      PIC 9(1).  
-           05  WS-INIT                            PIC X VALUE 'Y'.
-
-      *
-	   COPY SM006S.
-      *
-	   COPY DFHAID.
-      *
-       COPY DFHBMSCA.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA                           PIC X(20).
-      *
-       PROCEDURE DIVISION.
-       000-PROCESS-MENU. 
-      *    
-           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM12' OR 'SM06' 
-                IF EIBCALEN NOT = +0
-                   MOVE DFHCOMMAREA TO WS-COMMAREA
-                   IF WS-PROG-STATE = 1 AND WS-INIT = 'N'
-                       PERFORM 400-VALIDATE-TICKET
-                       MOVE DFHBMASK TO TIXNOA
-                       MOVE 2 TO WS-PROG-STATE
-                       MOVE 'PRESS F2 TO CANCEL THE TICKET' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                       MOVE 'Y' TO WS-INIT
-                   ELSE 
-                       IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR
-                                       DFHENTER OR DFHPF11 OR DFHPF12
-                           PERFORM 200-REC-MAP
-                       ELSE
-                           IF WS-TICKET-NUM NOT = LOW-VALUES
-                               MOVE DFHBMPRO TO TIXNOA
-                               PERFORM 400-VALIDATE-TICKET
-                           END-IF
-                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
-                           PERFORM 100-SEND-MAP
-                       END-IF
-                   END-IF
-                ELSE
-                   MOVE DFHBMDAR TO PF2A
-                   MOVE DFHBMDAR TO PF5A
-                   MOVE 1 TO WS-PROG-STATE
-                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO 
-                   PERFORM 100-SEND-MAP
-                END-IF
-           ELSE    
-               EXEC CICS RETURN
-               END-EXEC
-           END-IF.    
-       000-EXIT.
-           EXIT.
-           
-       100-SEND-MAP.
-           MOVE EIBDATE TO WS-DATE
-           MOVE WS-DATE-X TO DATE1O
-           EXEC CICS ASKTIME
-	           ABSTIME	(WS-TIME)
-	       END-EXEC
-	       EXEC CICS FORMATTIME
-	           ABSTIME	(WS-TIME)
-	           DATESEP	('-')
-	           MMDDYY   (DATE1O)
-               TIME     (TIME1O)
-               TIMESEP  (':')    
-           END-EXEC
-           MOVE DFHBMASB TO TIME1A
-           MOVE DFHBMASB TO DATE1A
-           EXEC CICS
-               SEND MAP('SM006M')
-               MAPSET('SM006S')
-               FROM(SM006MO)
-               ERASE
-           END-EXEC
-           EXEC CICS RETURN
-               TRANSID('SM06')
-               COMMAREA(WS-COMMAREA)
-           END-EXEC.
-       100-EXIT.
-           EXIT.
-
-       200-REC-MAP.
-           EXEC CICS
-               RECEIVE MAP('SM006M')
-               MAPSET('SM006S')
-               INTO (SM006MI)
-           END-EXEC
-           PERFORM 300-CHECK-AID.
-       200-EXIT.
-           EXIT.
-
-       300-CHECK-AID.
-           EVALUATE TRUE
-               WHEN EIBAID = DFHPF3
-                   EVALUATE TRUE 
-                       WHEN WS-PROG-STATE = 1
-                       WHEN WS-PROG-STATE = 2
-                           EXEC CICS XCTL
-                               PROGRAM('SM000P')
-                           END-EXEC         
-                       WHEN WS-PROG-STATE = 3
-                           MOVE 1 TO WS-PROG-STATE
-                           EXEC CICS RETURN END-EXEC
-                   END-EVALUATE
-               WHEN EIBAID = DFHPF2
-                   EVALUATE TRUE   
-                       WHEN WS-PROG-STATE = 1
-                       WHEN WS-PROG-STATE = 3
-                           MOVE WS-TICKET-NUM TO TIXNOO
-                           IF TIXNOO NOT = LOW-VALUES
-                               MOVE DFHBMASK TO TIXNOA
-                           END-IF
-                           PERFORM 100-SEND-MAP
-                       WHEN WS-PROG-STATE = 2
-                           PERFORM 700-CANCEL-TICKET
-                           PERFORM 800-CREATE-LOG
-                           ADD 1 TO WS-PROG-STATE
-                           PERFORM 100-SEND-MAP
-                   END-EVALUATE                       
-               WHEN EIBAID = DFHPF5
-                   EVALUATE TRUE  
-                       WHEN WS-PROG-STATE = 1
-                       WHEN WS-PROG-STATE = 3
-                           MOVE 1 TO WS-PROG-STATE
-                           PERFORM 900-CLEAR-VALS
-                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
-                               ERRMSGO
-                           PERFORM 100-SEND-MAP
-                       WHEN WS-PROG-STATE = 2
-                           MOVE 'TICKET CANCEL ABORTED' TO ERRMSGO
-                           PERFORM 900-CLEAR-VALS
-                           MOVE 1  TO WS-PROG-STATE
-                           PERFORM 100-SEND-MAP
-                   END-EVALUATE 
-               WHEN EIBAID = DFHENTER
-                   EVALUATE TRUE  
-                       WHEN WS-PROG-STATE = 1
-                           IF TIXNOI = SPACES OR TIXNOL = ZERO
-                               MOVE 'TICKET NUMBER IS REQUIRED' TO 
-                                   ERRMSGO
-                               PERFORM 100-SEND-MAP      
-                           ELSE
-                               MOVE 2 TO WS-PROG-STATE
-                               MOVE TIXNOI TO WS-TICKET-NUM
-                               PERFORM 400-VALIDATE-TICKET
-                               MOVE DFHBMASK TO TIXNOA
-                               MOVE 'PRESS F2 TO CANCEL THE TICKET' TO 
-                                    ERRMSGO
-                               PERFORM 100-SEND-MAP
-                           END-IF
-                       WHEN WS-PROG-STATE = 2
-                           MOVE WS-TICKET-NUM TO TIXNOO
-                           MOVE DFHBMASK TO TIXNOA
-                           MOVE 2 TO WS-PROG-STATE
-                           MOVE 'PRESS F2 TO CANCEL THE TICKET' TO 
-                                ERRMSGO
-                           PERFORM 100-SEND-MAP
-                       WHEN WS-PROG-STATE = 3
-                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
-                               ERRMSGO
-                           MOVE 1 TO WS-PROG-STATE
-                           MOVE LOW-VALUES TO SM006MO
-                           PERFORM 100-SEND-MAP 
-                   END-EVALUATE     
-               WHEN OTHER
-                   EXEC CICS SEND TEXT
-                       ERASE
-                       FROM (WS-INVKEY)
-                       LENGTH (22)
-                   END-EXEC            
-           END-EVALUATE
-           PERFORM 100-SEND-MAP.
-       300-EXIT.
-           EXIT.
-
-       400-VALIDATE-TICKET.
-           EXEC CICS 
-               READ FILE('STF00001')
-               INTO (WS-TIX-REC)
-               RIDFLD (WS-TICKET-NUM1)
-               RESP(WS-RESPONSE-CODE)
-               GTEQ 
-           END-EXEC
-           IF TIX-STATUS = 'CANCELED'
-               MOVE 1 TO WS-PROG-STATE
-               MOVE WS-INVALID-TICKET TO ERRMSGO
-               PERFORM 100-SEND-MAP
-           END-IF 
-           IF EIBRESP = DFHRESP(NOTFND)
-               MOVE 1 TO WS-PROG-STATE
-               MOVE WS-INVALID-TICKET TO ERRMSGO
-               PERFORM 100-SEND-MAP
-           ELSE   
-               PERFORM 500-SEARCH-USER
-           END-IF.
-       400-EXIT.
-           EXIT.
-
-       500-SEARCH-USER.
-           EXEC CICS ASSIGN   
-               USERID(WS-USERID) 
-           END-EXEC      
-           EXEC CICS 
-               READ FILE('UAF00001')
-               INTO (WS-USER-REC)
-               RIDFLD (WS-USERID)
-               RESP(WS-RESPONSE-CODE)
-               EQUAL 
-           END-EXEC
-           IF TIX-REQUESTOR NOT = USERID
-               MOVE 1 TO WS-PROG-STATE
-               MOVE WS-INVALID-USER TO ERRMSGO
-               PERFORM 100-SEND-MAP
-           ELSE   
-               MOVE WS-USERID TO WS-USERID1
-               PERFORM 600-MOVE-TICKETVAL
-           END-IF.
-       500-EXIT.
-           EXIT.
-
-       600-MOVE-TICKETVAL.
-           MOVE TIX-ID TO TIXNOO
-           MOVE TIX-REQUESTOR TO REQBYO
-           MOVE TIX-TITLE TO TITLEO
-           MOVE TIX-DESC1 TO DESC1O
-           MOVE TIX-DESC2 TO DESC2O
-           MOVE TIX-STATUS TO STATO  
-           MOVE TIX-TITLE TO TITLEO
-           MOVE UPDATED-BY2 TO UPDBYO
-           MOVE LAST-UPDATE-DATE TO DATE2O  
-           MOVE LAST-UPDATE-TIME TO TIME2O 
-           MOVE LAST-UPDATE-REM1 TO REM1O
-           MOVE LAST-UPDATE-REM2 TO REM2O.
-       600-EXIT.
-           EXIT.
-
-
-       700-CANCEL-TICKET.
-           EXEC CICS 
-               READ FILE('STF00001')
-               INTO (WS-TIX-REC)
-               RIDFLD (WS-TICKET-NUM1)
-               RESP(WS-RESPONSE-CODE)
-               EQUAL 
-               UPDATE
-           END-EXEC
-           MOVE 'TICKET CANCELED, PRESS ENTER TO CANCEL ANOTHER TICKET'
-                  TO ERRMSGO
-           
-           MOVE 'CANCELED' TO TIX-STATUS
-           MOVE 'TICKET CANCELED' TO LAST-UPDATE-REM
-           MOVE EIBDATE TO WS-DATE
-           MOVE WS-DATE-X TO LAST-UPDATE-DATE
-           EXEC CICS ASKTIME
-	           ABSTIME	(WS-TIME)
-	       END-EXEC
-	       EXEC CICS FORMATTIME
-	           ABSTIME	(WS-TIME)
-	           DATESEP	('/')
-	           MMDDYYYY (LAST-UPDATE-DATE)
-               TIME     (LAST-UPDATE-TIME)
-               TIMESEP  (':')    
-           END-EXEC
-           MOVE DFHBMASK TO TIXNOA
-           MOVE WS-TICKET-NUM1 TO TIXNOO
-           MOVE TIX-REQUESTOR TO REQBYO
-           MOVE TIX-TITLE TO TITLEO
-           MOVE WS-USERID1 TO UPDBYO
-           MOVE WS-USERID1 TO UPDATED-BY2
-           MOVE LAST-UPDATE-DATE TO DATE2O
-           MOVE LAST-UPDATE-TIME TO TIME2O
-           MOVE TIX-STATUS TO STATO 
-           MOVE LAST-UPDATE-REM1 TO REM1O
-           MOVE LAST-UPDATE-REM2 TO REM2O
-           MOVE TIX-DESC1 TO DESC1O
-           MOVE TIX-DESC2 TO DESC2O 
-           EXEC CICS 
-               REWRITE FILE('STF00001')
-                       FROM(WS-TIX-REC)
-                       RESP(WS-RESPONSE-CODE)
-           END-EXEC.
-       700-EXIT.
-           EXIT.
-
-       800-CREATE-LOG.
-           MOVE WS-TICKET-NUM TO LOG-TIX-ID1
-           MOVE 1 TO LOG-SEQ-NUM
-           MOVE LOG-TIX-ID TO WS-LOG-PH
-           EXEC CICS STARTBR FILE('STf00002')
-                RIDFLD (LOG-TIX-ID)
-                KEYLENGTH(+9)
-                RESP(WS-RESPONSE-CODE)
-                GTEQ
-           END-EXEC
-           PERFORM UNTIL LOG-TIX-ID1 NOT = WS-LOG-PH(1:6)
-               EXEC CICS READPREV
-                         FILE('STf00002')
-                         INTO (WS-LOG)
-                         RIDFLD (LOG-TIX-ID)
-                         RESP(WS-RESPONSE-CODE)
-               END-EXEC
-               IF WS-LOG-PH(1:6) NOT = LOG-TIX-ID1
-                   CONTINUE
-               ELSE 
-                   MOVE LOG-TIX-ID TO WS-LOG-PH
-               END-IF
-               ADD 1 TO LOG-SEQ-NUM
-           END-PERFORM
-           EXEC CICS ENDBR  
-                FILE('stF00002')
-           END-EXEC
-           ADD 1 TO WS-LOG-SEQ 
-           MOVE WS-LOG-PH TO LOG-TIX-ID
-           MOVE LAST-UPDATE-TIME TO LOG-LAST-UPDATE-TIME
-           MOVE LAST-UPDATE-DATE TO LOG-LAST-UPDATE-DATE
-           MOVE UPDBY2 TO LOG-UPDBY2
-           MOVE LAST-UPDATE-REM1 TO LOG-LAST-UPDATE-REM(1:25)
-           MOVE LAST-UPDATE-REM2 TO LOG-LAST-UPDATE-REM(26:25)
-           EXEC CICS 
-               WRITE FILE('STF00002')
-               FROM(WS-LOG)
-               RIDFLD(LOG-TIX-ID)
-               RESP(WS-RESPONSE-CODE)
-           END-EXEC.
-       800-EXIT.
-           EXIT.
-
-       900-CLEAR-VALS.
-           MOVE SPACE TO TIXNOO
-           MOVE SPACE TO REQBYO
-           MOVE SPACE TO TITLEO
-           MOVE SPACE TO DESC1O
-           MOVE SPACE TO DESC2O
-           MOVE SPACE TO STATO  
-           MOVE SPACE TO DATE2O  
-           MOVE SPACE TO TIME2O 
-           MOVE SPACE TO REM1O
-           MOVE SPACE TO REM2O
-           MOVE SPACE TO UPDBYO.
-       900-EXIT.
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM006.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+	   COPY SMSTAT.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7). 
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-INDEX                              PIC 9 VALUE 1.  
+       01  WS-TIX-ENTRY-STATE                    PIC X.
+       01  WS-USERID.
+           05  USERID3                           PIC X(7).
+           05  FILLER                            PIC X.
+       01  WS-TIXID                              PIC X(6).
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-LOG-PARMS.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                     PIC X(10).
+           05  LK-UPDATE-TIME                     PIC X(10).
+           05  LK-UPDATED-BY                      PIC X(07).
+           05  LK-REMARK                          PIC X(50).
+           05  LK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOTIFY-PARMS.
+           05  NLK-TIX-ID                         PIC X(06).
+           05  NLK-REQUESTOR                      PIC X(08).
+           05  NLK-STATUS                         PIC X(10).
+           05  NLK-NOTIFY-DATE                    PIC X(10).
+           05  NLK-NOTIFY-TIME                    PIC X(10).
+           05  NLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-RECENT-PARMS.
+           05  RLK-USERID                         PIC X(07).
+           05  RLK-TIX-ID                         PIC X(06).
+           05  RLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-BUS-HOURS-PARMS.
+           05  BLK-START-DATE                     PIC X(10).
+           05  BLK-START-TIME                     PIC X(08).
+           05  BLK-END-DATE                        PIC X(10).
+           05  BLK-BUS-HOURS                       PIC S9(05)V9(02)
+                                                     COMP-3.
+           05  BLK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOW-DATE                           PIC X(10).
+       01  WS-NOW-TIME                           PIC X(08).
+       01  WS-LOGID.
+           05  LOGID2                            PIC X(6).
+           05  FILLER                            PIC X.
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                       PIC X(7).
+               10  FILLER                        PIC X.
+           05  REQUESTOR                         PIC X.
+           05  SERVICE-PROVIDER                  PIC X. 
+           05  APPROVER                          PIC X. 
+           05  ADMINISTRATOR                     PIC X. 
+           05  UPDATED-BY1.
+               10  UPDBY1                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  ACTIVE-FLAG                       PIC X VALUE 'Y'.
+           05  FILLER                            PIC X(4).
+           05  USER-QUEUE                        PIC X(10).
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10). 
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100). 
+           05  TIX-DESC-RED REDEFINES TIX-DESC.
+               10  TIX-DESC1                     PIC X(50).
+               10  TIX-DESC2                     PIC X(50).
+           05  LAST-UPDATE                       PIC X(20). 
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
+               10  LAST-UPDATE-REM1              PIC X(25).
+               10  LAST-UPDATE-REM2              PIC X(25).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+       01  WS-LOG.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+       01  WS-LOG-PH                             PIC X(9).
+       01  WS-LOG-PH2 REDEFINES WS-LOG-PH.
+           05  WS-LOG-ID                         PIC 9(6).
+           05  WS-LOG-SEQ                        PIC 9(3).
+       01  WS-PRT-LINE                           PIC X(80).
+       01  WS-PRT-DONE                           PIC X VALUE 'N'.
+       01  WS-AGE-THRESHOLD                      PIC 9(03) VALUE 15.
+       01  WS-TIX-AGE-DAYS                       PIC S9(05).
+       01  WS-AGE-HIGHLIGHT-SW                   PIC X VALUE 'N'.
+       01  WS-TODAY-YMD-X                        PIC X(08).
+       01  WS-TODAY-YMD REDEFINES WS-TODAY-YMD-X PIC 9(08).
+       01  WS-TODAY-INT                          PIC 9(09).
+       01  WS-REC-YMD-X                          PIC X(08).
+       01  WS-REC-YMD REDEFINES WS-REC-YMD-X     PIC 9(08).
+       01  WS-REC-INT                            PIC 9(09).
+       01  WS-FORCE-OVERRIDE                     PIC X VALUE 'N'.
+           88  WS-IS-FORCE-OVERRIDE              VALUE 'Y'.
+       01  WS-END                                PIC X(15) VALUE
+           'END PROCESSING'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-INVALID			   PIC X(14) VALUE
+           'INVALID ACCESS'.       
+       01  WS-INVALID-TICKET			   PIC X(28) VALUE
+           'TICKET NUMBER DOES NOT EXIST'.       
+       01  WS-INVALID-USER			   PIC X(24) VALUE
+           'INVALID ACCESS TO TICKET'.       
+       01  WS-COMMAREA. 
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).  
+           05  WS-INIT                            PIC X VALUE 'Y'.
+
+      *
+	   COPY SM006S.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU. 
+      *    
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM12' OR 'SM06' 
+                IF EIBCALEN NOT = +0
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   IF WS-PROG-STATE = 1 AND WS-INIT = 'N'
+                       PERFORM 400-VALIDATE-TICKET
+                       MOVE DFHBMASK TO TIXNOA
+                       MOVE 2 TO WS-PROG-STATE
+                       MOVE 'PRESS F2 TO CANCEL THE TICKET' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                       MOVE 'Y' TO WS-INIT
+                   ELSE 
+                       IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR
+                                       DFHENTER OR DFHPF11 OR DFHPF12
+                           PERFORM 200-REC-MAP
+                       ELSE
+                           IF WS-TICKET-NUM NOT = LOW-VALUES
+                               MOVE DFHBMPRO TO TIXNOA
+                               PERFORM 400-VALIDATE-TICKET
+                           END-IF
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       END-IF
+                   END-IF
+                ELSE
+                   MOVE DFHBMDAR TO PF2A
+                   MOVE DFHBMDAR TO PF5A
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO 
+                   PERFORM 100-SEND-MAP
+                END-IF
+           ELSE    
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.    
+       000-EXIT.
+           EXIT.
+           
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATE1O
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATE1O)
+               TIME     (TIME1O)
+               TIMESEP  (':')    
+           END-EXEC
+           MOVE DFHBMASB TO TIME1A
+           MOVE DFHBMASB TO DATE1A
+           EXEC CICS
+               SEND MAP('SM006M')
+               MAPSET('SM006S')
+               FROM(SM006MO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SM06')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS
+               RECEIVE MAP('SM006M')
+               MAPSET('SM006S')
+               INTO (SM006MI)
+           END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EVALUATE TRUE 
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 2
+                           EXEC CICS XCTL
+                               PROGRAM('SM000P')
+                           END-EXEC         
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 1 TO WS-PROG-STATE
+                           EXEC CICS RETURN END-EXEC
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF2
+                   EVALUATE TRUE   
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 3
+                           MOVE WS-TICKET-NUM TO TIXNOO
+                           IF TIXNOO NOT = LOW-VALUES
+                               MOVE DFHBMASK TO TIXNOA
+                           END-IF
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           PERFORM 700-CANCEL-TICKET
+                           PERFORM 800-CREATE-LOG
+                           PERFORM 806-SYNCPOINT-UOW
+                           IF WS-RESPONSE-CODE = 0
+                               PERFORM 805-SEND-NOTIFY
+                               PERFORM 815-RECORD-RECENT
+                               ADD 1 TO WS-PROG-STATE
+                           END-IF
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF5
+                   EVALUATE TRUE  
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 1 TO WS-PROG-STATE
+                           PERFORM 900-CLEAR-VALS
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                               ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           MOVE 'TICKET CANCEL ABORTED' TO ERRMSGO
+                           PERFORM 900-CLEAR-VALS
+                           MOVE 1  TO WS-PROG-STATE
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE 
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE  
+                       WHEN WS-PROG-STATE = 1
+                           IF TIXNOI = SPACES OR TIXNOL = ZERO
+                               MOVE 'TICKET NUMBER IS REQUIRED' TO 
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP      
+                           ELSE
+                               MOVE 2 TO WS-PROG-STATE
+                               MOVE TIXNOI TO WS-TICKET-NUM
+                               PERFORM 400-VALIDATE-TICKET
+                               MOVE DFHBMASK TO TIXNOA
+                               MOVE 'PRESS F2 TO CANCEL THE TICKET' TO 
+                                    ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           END-IF
+                       WHEN WS-PROG-STATE = 2
+                           MOVE WS-TICKET-NUM TO TIXNOO
+                           MOVE DFHBMASK TO TIXNOA
+                           MOVE 2 TO WS-PROG-STATE
+                           MOVE 'PRESS F2 TO CANCEL THE TICKET' TO 
+                                ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                               ERRMSGO
+                           MOVE 1 TO WS-PROG-STATE
+                           MOVE LOW-VALUES TO SM006MO
+                           PERFORM 100-SEND-MAP 
+                   END-EVALUATE     
+               WHEN EIBAID = DFHPF6
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 2
+                       WHEN WS-PROG-STATE = 3
+                           PERFORM 810-PRINT-HISTORY
+                           MOVE 'TICKET HISTORY SENT TO PRINT QUEUE' TO
+                                ERRMSGO
+                       WHEN OTHER
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                                ERRMSGO
+                   END-EVALUATE
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE
+           PERFORM 100-SEND-MAP.
+       300-EXIT.
+           EXIT.
+
+       400-VALIDATE-TICKET.
+           EXEC CICS 
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               GTEQ 
+           END-EXEC
+           IF TIX-STATUS = ST-CANCELED
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-TICKET TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           END-IF 
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-TICKET TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE   
+               PERFORM 500-SEARCH-USER
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       500-SEARCH-USER.
+           EXEC CICS ASSIGN   
+               USERID(WS-USERID) 
+           END-EXEC      
+           EXEC CICS 
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL 
+           END-EXEC
+           MOVE 'N' TO WS-FORCE-OVERRIDE
+           IF TIX-REQUESTOR NOT = USERID AND ADMINISTRATOR NOT = 'Y'
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-USER TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               IF TIX-REQUESTOR NOT = USERID
+                   SET WS-IS-FORCE-OVERRIDE TO TRUE
+               END-IF
+               MOVE WS-USERID TO WS-USERID1
+               PERFORM 600-MOVE-TICKETVAL
+           END-IF.
+       500-EXIT.
+           EXIT.
+
+       600-MOVE-TICKETVAL.
+           MOVE TIX-ID TO TIXNOO
+           MOVE TIX-REQUESTOR TO REQBYO
+           MOVE TIX-TITLE TO TITLEO
+           MOVE TIX-DESC1 TO DESC1O
+           MOVE TIX-DESC2 TO DESC2O
+           MOVE TIX-STATUS TO STATO  
+           MOVE TIX-TITLE TO TITLEO
+           MOVE UPDATED-BY2 TO UPDBYO
+           MOVE LAST-UPDATE-DATE TO DATE2O  
+           MOVE LAST-UPDATE-TIME TO TIME2O 
+           MOVE LAST-UPDATE-REM1 TO REM1O
+           MOVE LAST-UPDATE-REM2 TO REM2O
+           MOVE TIX-RELATED-ID TO RELTIDO
+           PERFORM 750-CHECK-OVERDUE
+           PERFORM 650-CHECK-AGING.
+       600-EXIT.
+           EXIT.
+
+       650-CHECK-AGING.
+           MOVE 'N' TO WS-AGE-HIGHLIGHT-SW
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME  (WS-TIME)
+               YYYYMMDD (WS-TODAY-YMD-X)
+           END-EXEC
+           STRING LAST-UPDATE-DATE(7:4) LAST-UPDATE-DATE(1:2)
+                  LAST-UPDATE-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-REC-YMD-X
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+           COMPUTE WS-REC-INT = FUNCTION INTEGER-OF-DATE(WS-REC-YMD)
+           COMPUTE WS-TIX-AGE-DAYS = WS-TODAY-INT - WS-REC-INT
+           IF WS-TIX-AGE-DAYS >= WS-AGE-THRESHOLD
+               MOVE 'Y' TO WS-AGE-HIGHLIGHT-SW
+               MOVE DFHBMASB TO STATA
+               MOVE DFHBMASB TO DATE2A
+           ELSE
+               MOVE DFHBMASK TO STATA
+               MOVE DFHBMASK TO DATE2A
+           END-IF.
+       650-EXIT.
+           EXIT.
+
+       750-CHECK-OVERDUE.
+           IF TIX-DUE-DATE = SPACES
+               MOVE SPACES TO DUEDTO
+               MOVE SPACES TO OVRDUEO
+           ELSE
+               MOVE TIX-DUE-DATE TO DUEDTO
+               IF TIX-STATUS = ST-CLOSED OR ST-CANCELED OR ST-REJECTED
+                   MOVE SPACES TO OVRDUEO
+               ELSE
+                   EXEC CICS ASKTIME
+                       ABSTIME (WS-TIME)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME  (WS-TIME)
+                       DATESEP  ('/')
+                       MMDDYYYY (WS-NOW-DATE)
+                       TIME     (WS-NOW-TIME)
+                       TIMESEP  (':')
+                   END-EXEC
+                   MOVE WS-NOW-DATE TO BLK-START-DATE
+                   MOVE WS-NOW-TIME TO BLK-START-TIME
+                   MOVE TIX-DUE-DATE TO BLK-END-DATE
+                   EXEC CICS LINK PROGRAM('SM013P')
+                        COMMAREA(WS-BUS-HOURS-PARMS)
+                        LENGTH(LENGTH OF WS-BUS-HOURS-PARMS)
+                   END-EXEC
+                   IF BLK-BUS-HOURS < 0
+                       MOVE 'OVERDUE' TO OVRDUEO
+                   ELSE
+                       MOVE SPACES TO OVRDUEO
+                   END-IF
+               END-IF
+           END-IF.
+       750-EXIT.
+           EXIT.
+
+
+       700-CANCEL-TICKET.
+           EXEC CICS 
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL 
+               UPDATE
+           END-EXEC
+           MOVE 'TICKET CANCELED, PRESS ENTER TO CANCEL ANOTHER TICKET'
+                  TO ERRMSGO
+           
+           MOVE ST-CANCELED TO TIX-STATUS
+           IF WS-IS-FORCE-OVERRIDE
+               MOVE 'ADMIN FORCE CANCEL - OVERRIDE OF REQUESTOR'
+                   TO LAST-UPDATE-REM
+           ELSE
+               MOVE 'TICKET CANCELED' TO LAST-UPDATE-REM
+           END-IF
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO LAST-UPDATE-DATE
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('/')
+	           MMDDYYYY (LAST-UPDATE-DATE)
+               TIME     (LAST-UPDATE-TIME)
+               TIMESEP  (':')    
+           END-EXEC
+           MOVE DFHBMASK TO TIXNOA
+           MOVE WS-TICKET-NUM1 TO TIXNOO
+           MOVE TIX-REQUESTOR TO REQBYO
+           MOVE TIX-TITLE TO TITLEO
+           MOVE WS-USERID1 TO UPDBYO
+           MOVE WS-USERID1 TO UPDATED-BY2
+           MOVE LAST-UPDATE-DATE TO DATE2O
+           MOVE LAST-UPDATE-TIME TO TIME2O
+           MOVE TIX-STATUS TO STATO 
+           MOVE LAST-UPDATE-REM1 TO REM1O
+           MOVE LAST-UPDATE-REM2 TO REM2O
+           MOVE TIX-DESC1 TO DESC1O
+           MOVE TIX-DESC2 TO DESC2O
+           MOVE TIX-RELATED-ID TO RELTIDO
+           EXEC CICS
+               REWRITE FILE('STF00001')
+                       FROM(WS-TIX-REC)
+                       RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+       800-CREATE-LOG.
+           MOVE WS-TICKET-NUM TO LK-TIX-ID
+           MOVE LAST-UPDATE-DATE TO LK-UPDATE-DATE
+           MOVE LAST-UPDATE-TIME TO LK-UPDATE-TIME
+           MOVE UPDBY2 TO LK-UPDATED-BY
+           MOVE LAST-UPDATE-REM1 TO LK-REMARK(1:25)
+           MOVE LAST-UPDATE-REM2 TO LK-REMARK(26:25)
+           EXEC CICS LINK PROGRAM('SM009P')
+                COMMAREA(WS-LOG-PARMS)
+                LENGTH(LENGTH OF WS-LOG-PARMS)
+           END-EXEC
+           MOVE LK-RESP-CODE TO WS-RESPONSE-CODE.
+       800-EXIT.
+           EXIT.
+
+       805-SEND-NOTIFY.
+           MOVE WS-TICKET-NUM TO NLK-TIX-ID
+           MOVE TIX-REQUESTOR TO NLK-REQUESTOR
+           MOVE TIX-STATUS TO NLK-STATUS
+           MOVE LAST-UPDATE-DATE TO NLK-NOTIFY-DATE
+           MOVE LAST-UPDATE-TIME TO NLK-NOTIFY-TIME
+           EXEC CICS LINK PROGRAM('SM011P')
+                COMMAREA(WS-NOTIFY-PARMS)
+                LENGTH(LENGTH OF WS-NOTIFY-PARMS)
+           END-EXEC.
+       805-EXIT.
+           EXIT.
+
+      * COMMITS THE STF00001 CANCEL REWRITE (700-CANCEL-TICKET) AND
+      * THE STF00002 LOG WRITE (800-CREATE-LOG) THAT PRECEDE THIS
+      * CALL AS ONE UNIT OF WORK. WS-RESPONSE-CODE IS SET BY
+      * 800-CREATE-LOG FROM THE STF00002 WRITE'S OWN CICS RESPONSE
+      * CODE, SO A FAILURE THERE IS CAUGHT HERE AND THE STF00001
+      * CANCEL IS BACKED OUT TOO, RATHER THAN LEAVING THE TWO FILES
+      * OUT OF STEP WITH EACH OTHER.
+       806-SYNCPOINT-UOW.
+           IF WS-RESPONSE-CODE = 0
+               EXEC CICS SYNCPOINT END-EXEC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE 'CANCEL FAILED AND WAS ROLLED BACK - RETRY' TO
+                    ERRMSGO
+           END-IF.
+       806-EXIT.
+           EXIT.
+
+       810-PRINT-HISTORY.
+           MOVE SPACES TO WS-PRT-LINE
+           STRING 'TICKET: ' DELIMITED BY SIZE
+                  WS-TICKET-NUM1 DELIMITED BY SIZE
+                  '  REQUESTOR: ' DELIMITED BY SIZE
+                  TIX-REQUESTOR DELIMITED BY SIZE
+                  '  STATUS: ' DELIMITED BY SIZE
+                  TIX-STATUS DELIMITED BY SIZE
+                  INTO WS-PRT-LINE
+           EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                FROM(WS-PRT-LINE)
+                LENGTH(LENGTH OF WS-PRT-LINE)
+           END-EXEC
+           MOVE SPACES TO WS-PRT-LINE
+           STRING 'TITLE: ' DELIMITED BY SIZE
+                  TIX-TITLE DELIMITED BY SIZE
+                  INTO WS-PRT-LINE
+           EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                FROM(WS-PRT-LINE)
+                LENGTH(LENGTH OF WS-PRT-LINE)
+           END-EXEC
+           MOVE SPACES TO WS-PRT-LINE
+           STRING 'DESCRIPTION: ' DELIMITED BY SIZE
+                  TIX-DESC DELIMITED BY SIZE
+                  INTO WS-PRT-LINE
+           EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                FROM(WS-PRT-LINE)
+                LENGTH(LENGTH OF WS-PRT-LINE)
+           END-EXEC
+           MOVE WS-TICKET-NUM1 TO LOG-TIX-ID1
+           MOVE 1 TO LOG-SEQ-NUM
+           MOVE 'N' TO WS-PRT-DONE
+           EXEC CICS STARTBR FILE('STF00002')
+                RIDFLD (LOG-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 'Y' TO WS-PRT-DONE
+           END-IF
+           PERFORM UNTIL WS-PRT-DONE = 'Y'
+               EXEC CICS READNEXT
+                         FILE('STF00002')
+                         INTO (WS-LOG)
+                         RIDFLD (LOG-TIX-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NOTFND) OR
+                                       LOG-TIX-ID1 NOT = WS-TICKET-NUM1
+                   MOVE 'Y' TO WS-PRT-DONE
+               ELSE
+                   MOVE SPACES TO WS-PRT-LINE
+                   STRING LOG-LAST-UPDATE-DATE DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          LOG-LAST-UPDATE-TIME DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          LOG-UPDBY2 DELIMITED BY SIZE
+                          ' ' DELIMITED BY SIZE
+                          LOG-LAST-UPDATE-REM DELIMITED BY SIZE
+                          INTO WS-PRT-LINE
+                   EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                        FROM(WS-PRT-LINE)
+                        LENGTH(LENGTH OF WS-PRT-LINE)
+                   END-EXEC
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00002')
+           END-EXEC.
+       810-EXIT.
+           EXIT.
+
+      * RECORDS THIS TICKET AS THE USER'S MOST RECENTLY TOUCHED ONE SO
+      * SM000P CAN OFFER IT AS A SHORTCUT ON THE NEXT MENU VISIT.
+       815-RECORD-RECENT.
+           MOVE WS-USERID1 TO RLK-USERID
+           MOVE WS-TICKET-NUM1 TO RLK-TIX-ID
+           EXEC CICS LINK PROGRAM('SM014P')
+                COMMAREA(WS-RECENT-PARMS)
+                LENGTH(LENGTH OF WS-RECENT-PARMS)
+           END-EXEC.
+       815-EXIT.
+           EXIT.
+
+       900-CLEAR-VALS.
+           MOVE SPACE TO TIXNOO
+           MOVE SPACE TO REQBYO
+           MOVE SPACE TO TITLEO
+           MOVE SPACE TO DESC1O
+           MOVE SPACE TO DESC2O
+           MOVE SPACE TO STATO  
+           MOVE SPACE TO DATE2O  
+           MOVE SPACE TO TIME2O 
+           MOVE SPACE TO REM1O
+           MOVE SPACE TO REM2O
+           MOVE SPACE TO UPDBYO.
+       900-EXIT.
            EXIT.
\ No newline at end of file
