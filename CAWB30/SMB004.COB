@@ -0,0 +1,425 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMB004.
+      *
+      * WEEKLY TURNAROUND-TIME AND VOLUME TREND REPORT.
+      * WALKS STF00002 SEQUENTIALLY, WHICH VISITS EACH TICKET'S LOG
+      * ENTRIES IN LOG-TIX-ID1/LOG-SEQ-NUM ORDER SINCE THAT IS THE
+      * FILE'S RECORD KEY, AND CONTROL-BREAKS ON LOG-TIX-ID1 TO FIND
+      * EACH TICKET'S FIRST AND LAST LOG-ENTRY DATE. STF00002 CARRIES
+      * NO STATUS FIELD OF ITS OWN (ONLY A FREE-TEXT REMARK), SO
+      * TIME-IN-STATUS CANNOT BE BROKEN OUT STATUS BY STATUS FROM THIS
+      * FILE ALONE - INSTEAD, FOR EACH TICKET THAT STF00001 SHOWS AS
+      * CLOSED TODAY, THIS PROGRAM TREATS THE SPAN FROM ITS FIRST LOG
+      * ENTRY TO ITS LAST AS ITS OVERALL TURNAROUND TIME, WHICH IS THE
+      * CLOSEST THING THE DATA SUPPORTS TO TIME-IN-STATUS. TURNAROUND
+      * AND ACTIVITY VOLUME ARE BOTH BUCKETED BY HOW MANY WEEKS AGO THE
+      * TICKET'S LAST LOG ENTRY FELL, THE SAME BUCKETED-COUNTER STYLE
+      * SMB001 ALREADY USES FOR ITS DAYS-OLD AGING BUCKETS.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STF00001-FILE ASSIGN TO STF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TIX-ID
+               FILE STATUS IS WS-STF1-STATUS.
+           SELECT STF00002-FILE ASSIGN TO STF00002
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOG-TIX-ID
+               FILE STATUS IS WS-STF2-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SMB004RP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STF00001-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TIX-RECORD.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+
+       FD  STF00002-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-RECORD.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STF1-STATUS                        PIC X(02).
+       01  WS-STF2-STATUS                        PIC X(02).
+       01  WS-RPT-STATUS                         PIC X(02).
+       01  WS-EOF-LOG                            PIC X VALUE 'N'.
+
+       01  WS-TODAY-YMD-X                        PIC X(08).
+       01  WS-TODAY-YMD REDEFINES WS-TODAY-YMD-X PIC 9(08).
+       01  WS-TODAY-INT                          PIC 9(09).
+
+       01  WS-CUR-TIX-ID                         PIC X(06) VALUE SPACES.
+
+       01  WS-FIRST-YMD-X                        PIC X(08).
+       01  WS-FIRST-YMD REDEFINES WS-FIRST-YMD-X PIC 9(08).
+       01  WS-FIRST-INT                          PIC 9(09).
+
+       01  WS-LAST-YMD-X                         PIC X(08).
+       01  WS-LAST-YMD REDEFINES WS-LAST-YMD-X   PIC 9(08).
+       01  WS-LAST-INT                           PIC 9(09).
+
+       01  WS-REC-YMD-X                          PIC X(08).
+       01  WS-REC-YMD REDEFINES WS-REC-YMD-X     PIC 9(08).
+       01  WS-REC-INT                            PIC 9(09).
+
+       01  WS-AGE-WEEKS                          PIC S9(05).
+       01  WS-TURNAROUND-DAYS                    PIC S9(05).
+       01  WS-PRINT-WEEK-IDX                     PIC S9(05).
+
+       01  WS-CNT-TICKETS                        PIC 9(05) VALUE 0.
+       01  WS-CNT-CLOSED                         PIC 9(05) VALUE 0.
+
+       01  WS-VOL-WK0                            PIC 9(05) VALUE 0.
+       01  WS-VOL-WK1                            PIC 9(05) VALUE 0.
+       01  WS-VOL-WK2                            PIC 9(05) VALUE 0.
+       01  WS-VOL-WK3                            PIC 9(05) VALUE 0.
+       01  WS-VOL-WK4-UP                         PIC 9(05) VALUE 0.
+
+       01  WS-TURN-TOTAL-WK0                     PIC 9(07) VALUE 0.
+       01  WS-TURN-TOTAL-WK1                     PIC 9(07) VALUE 0.
+       01  WS-TURN-TOTAL-WK2                     PIC 9(07) VALUE 0.
+       01  WS-TURN-TOTAL-WK3                     PIC 9(07) VALUE 0.
+       01  WS-TURN-TOTAL-WK4-UP                  PIC 9(07) VALUE 0.
+
+       01  WS-TURN-CNT-WK0                       PIC 9(05) VALUE 0.
+       01  WS-TURN-CNT-WK1                       PIC 9(05) VALUE 0.
+       01  WS-TURN-CNT-WK2                       PIC 9(05) VALUE 0.
+       01  WS-TURN-CNT-WK3                       PIC 9(05) VALUE 0.
+       01  WS-TURN-CNT-WK4-UP                    PIC 9(05) VALUE 0.
+
+       01  WS-AVG-TURNAROUND                     PIC 9(05)V9(02).
+
+       01  WS-PRINT-LINE                         PIC X(80).
+       01  WS-PRINT-COUNT                        PIC ZZZZ9.
+       01  WS-PRINT-AVG                          PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-LOG
+           PERFORM 600-PRINT-REPORT
+           PERFORM 900-TERMINATE
+           STOP RUN.
+       000-EXIT.
+           EXIT.
+
+       100-INITIALIZE.
+           ACCEPT WS-TODAY-YMD-X FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+           OPEN INPUT STF00001-FILE
+           IF WS-STF1-STATUS NOT = '00'
+               DISPLAY 'SMB004 - UNABLE TO OPEN STF00001, STATUS = '
+                   WS-STF1-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN INPUT STF00002-FILE
+           IF WS-STF2-STATUS NOT = '00'
+               DISPLAY 'SMB004 - UNABLE TO OPEN STF00002, STATUS = '
+                   WS-STF2-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'SMB004 - UNABLE TO OPEN SMB004RP, STATUS = '
+                   WS-RPT-STATUS
+               GO TO 999-ABEND
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-PROCESS-LOG.
+           PERFORM UNTIL WS-EOF-LOG = 'Y'
+               READ STF00002-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-LOG
+                       IF WS-CUR-TIX-ID NOT = SPACES
+                           PERFORM 500-FINALIZE-TICKET
+                       END-IF
+                   NOT AT END
+                       PERFORM 250-PROCESS-LOG-RECORD
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-PROCESS-LOG-RECORD.
+           IF WS-CUR-TIX-ID = SPACES
+               PERFORM 260-START-TICKET
+           ELSE
+               IF LOG-TIX-ID1 NOT = WS-CUR-TIX-ID
+                   PERFORM 500-FINALIZE-TICKET
+                   PERFORM 260-START-TICKET
+               ELSE
+                   PERFORM 270-ACCUM-TICKET
+               END-IF
+           END-IF.
+       250-EXIT.
+           EXIT.
+
+       260-START-TICKET.
+           MOVE LOG-TIX-ID1 TO WS-CUR-TIX-ID
+           ADD 1 TO WS-CNT-TICKETS
+           STRING LOG-LAST-UPDATE-DATE(7:4) LOG-LAST-UPDATE-DATE(1:2)
+                  LOG-LAST-UPDATE-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-FIRST-YMD-X
+           COMPUTE WS-FIRST-INT =
+               FUNCTION INTEGER-OF-DATE(WS-FIRST-YMD)
+           MOVE WS-FIRST-YMD-X TO WS-LAST-YMD-X
+           MOVE WS-FIRST-INT TO WS-LAST-INT.
+       260-EXIT.
+           EXIT.
+
+       270-ACCUM-TICKET.
+           STRING LOG-LAST-UPDATE-DATE(7:4) LOG-LAST-UPDATE-DATE(1:2)
+                  LOG-LAST-UPDATE-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-REC-YMD-X
+           COMPUTE WS-REC-INT = FUNCTION INTEGER-OF-DATE(WS-REC-YMD)
+           MOVE WS-REC-YMD-X TO WS-LAST-YMD-X
+           MOVE WS-REC-INT TO WS-LAST-INT.
+       270-EXIT.
+           EXIT.
+
+      * CONTROL BREAK ON LOG-TIX-ID1 (OR END OF FILE) - BUCKET THE
+      * COMPLETED TICKET'S ACTIVITY BY HOW MANY WEEKS AGO ITS LAST LOG
+      * ENTRY FELL, AND ROLL A CLOSED TICKET'S FIRST-TO-LAST SPAN INTO
+      * THE SAME BUCKET'S TURNAROUND TOTAL.
+       500-FINALIZE-TICKET.
+           COMPUTE WS-AGE-WEEKS = (WS-TODAY-INT - WS-LAST-INT) / 7
+           PERFORM 520-BUCKET-VOLUME
+           PERFORM 540-CHECK-CLOSED-TURNAROUND
+           MOVE SPACES TO WS-CUR-TIX-ID.
+       500-EXIT.
+           EXIT.
+
+       520-BUCKET-VOLUME.
+           EVALUATE TRUE
+               WHEN WS-AGE-WEEKS = 0
+                   ADD 1 TO WS-VOL-WK0
+               WHEN WS-AGE-WEEKS = 1
+                   ADD 1 TO WS-VOL-WK1
+               WHEN WS-AGE-WEEKS = 2
+                   ADD 1 TO WS-VOL-WK2
+               WHEN WS-AGE-WEEKS = 3
+                   ADD 1 TO WS-VOL-WK3
+               WHEN OTHER
+                   ADD 1 TO WS-VOL-WK4-UP
+           END-EVALUATE.
+       520-EXIT.
+           EXIT.
+
+       540-CHECK-CLOSED-TURNAROUND.
+           MOVE WS-CUR-TIX-ID TO TIX-ID
+           READ STF00001-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-STF1-STATUS = '00' AND TIX-STATUS = 'CLOSED'
+               ADD 1 TO WS-CNT-CLOSED
+               COMPUTE WS-TURNAROUND-DAYS = WS-LAST-INT - WS-FIRST-INT
+               EVALUATE TRUE
+                   WHEN WS-AGE-WEEKS = 0
+                       ADD WS-TURNAROUND-DAYS TO WS-TURN-TOTAL-WK0
+                       ADD 1 TO WS-TURN-CNT-WK0
+                   WHEN WS-AGE-WEEKS = 1
+                       ADD WS-TURNAROUND-DAYS TO WS-TURN-TOTAL-WK1
+                       ADD 1 TO WS-TURN-CNT-WK1
+                   WHEN WS-AGE-WEEKS = 2
+                       ADD WS-TURNAROUND-DAYS TO WS-TURN-TOTAL-WK2
+                       ADD 1 TO WS-TURN-CNT-WK2
+                   WHEN WS-AGE-WEEKS = 3
+                       ADD WS-TURNAROUND-DAYS TO WS-TURN-TOTAL-WK3
+                       ADD 1 TO WS-TURN-CNT-WK3
+                   WHEN OTHER
+                       ADD WS-TURNAROUND-DAYS TO WS-TURN-TOTAL-WK4-UP
+                       ADD 1 TO WS-TURN-CNT-WK4-UP
+               END-EVALUATE
+           END-IF.
+       540-EXIT.
+           EXIT.
+
+       600-PRINT-REPORT.
+           MOVE 'SMB004 - WEEKLY TURNAROUND AND VOLUME TREND' TO
+               REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE 'WEEK            VOLUME  CLOSED  AVG TURNAROUND DAYS'
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM 620-PRINT-WEEK-LINE
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-CNT-TICKETS TO WS-PRINT-COUNT
+           STRING 'TOTAL TICKETS WITH LOG ACTIVITY   ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-CLOSED TO WS-PRINT-COUNT
+           STRING 'TOTAL TICKETS CLOSED               ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       600-EXIT.
+           EXIT.
+
+      * PRINTS THE FIVE WEEK-AGO BUCKETS IN OLDEST-TO-NEWEST ORDER SO
+      * THE TREND READS LEFT TO RIGHT ACROSS TIME ON THE PAGE.
+       620-PRINT-WEEK-LINE.
+           PERFORM 640-PRINT-ONE-WEEK
+               WITH TEST AFTER
+               VARYING WS-PRINT-WEEK-IDX FROM 4 BY -1
+               UNTIL WS-PRINT-WEEK-IDX < 0.
+       620-EXIT.
+           EXIT.
+
+       640-PRINT-ONE-WEEK.
+           EVALUATE WS-PRINT-WEEK-IDX
+               WHEN 4
+                   MOVE WS-VOL-WK4-UP TO WS-PRINT-COUNT
+                   PERFORM 664-CALC-AVG-WK4-UP
+                   STRING '4+ WEEKS AGO    ' WS-PRINT-COUNT '   '
+                          WS-TURN-CNT-WK4-UP '   ' WS-PRINT-AVG
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+               WHEN 3
+                   MOVE WS-VOL-WK3 TO WS-PRINT-COUNT
+                   PERFORM 663-CALC-AVG-WK3
+                   STRING '3 WEEKS AGO     ' WS-PRINT-COUNT '   '
+                          WS-TURN-CNT-WK3 '   ' WS-PRINT-AVG
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+               WHEN 2
+                   MOVE WS-VOL-WK2 TO WS-PRINT-COUNT
+                   PERFORM 662-CALC-AVG-WK2
+                   STRING '2 WEEKS AGO     ' WS-PRINT-COUNT '   '
+                          WS-TURN-CNT-WK2 '   ' WS-PRINT-AVG
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+               WHEN 1
+                   MOVE WS-VOL-WK1 TO WS-PRINT-COUNT
+                   PERFORM 661-CALC-AVG-WK1
+                   STRING '1 WEEK AGO      ' WS-PRINT-COUNT '   '
+                          WS-TURN-CNT-WK1 '   ' WS-PRINT-AVG
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+               WHEN 0
+                   MOVE WS-VOL-WK0 TO WS-PRINT-COUNT
+                   PERFORM 660-CALC-AVG-WK0
+                   STRING 'THIS WEEK       ' WS-PRINT-COUNT '   '
+                          WS-TURN-CNT-WK0 '   ' WS-PRINT-AVG
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+           END-EVALUATE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       640-EXIT.
+           EXIT.
+
+       660-CALC-AVG-WK0.
+           IF WS-TURN-CNT-WK0 = 0
+               MOVE 0 TO WS-AVG-TURNAROUND
+           ELSE
+               COMPUTE WS-AVG-TURNAROUND ROUNDED =
+                   WS-TURN-TOTAL-WK0 / WS-TURN-CNT-WK0
+           END-IF
+           MOVE WS-AVG-TURNAROUND TO WS-PRINT-AVG.
+       660-EXIT.
+           EXIT.
+
+       661-CALC-AVG-WK1.
+           IF WS-TURN-CNT-WK1 = 0
+               MOVE 0 TO WS-AVG-TURNAROUND
+           ELSE
+               COMPUTE WS-AVG-TURNAROUND ROUNDED =
+                   WS-TURN-TOTAL-WK1 / WS-TURN-CNT-WK1
+           END-IF
+           MOVE WS-AVG-TURNAROUND TO WS-PRINT-AVG.
+       661-EXIT.
+           EXIT.
+
+       662-CALC-AVG-WK2.
+           IF WS-TURN-CNT-WK2 = 0
+               MOVE 0 TO WS-AVG-TURNAROUND
+           ELSE
+               COMPUTE WS-AVG-TURNAROUND ROUNDED =
+                   WS-TURN-TOTAL-WK2 / WS-TURN-CNT-WK2
+           END-IF
+           MOVE WS-AVG-TURNAROUND TO WS-PRINT-AVG.
+       662-EXIT.
+           EXIT.
+
+       663-CALC-AVG-WK3.
+           IF WS-TURN-CNT-WK3 = 0
+               MOVE 0 TO WS-AVG-TURNAROUND
+           ELSE
+               COMPUTE WS-AVG-TURNAROUND ROUNDED =
+                   WS-TURN-TOTAL-WK3 / WS-TURN-CNT-WK3
+           END-IF
+           MOVE WS-AVG-TURNAROUND TO WS-PRINT-AVG.
+       663-EXIT.
+           EXIT.
+
+       664-CALC-AVG-WK4-UP.
+           IF WS-TURN-CNT-WK4-UP = 0
+               MOVE 0 TO WS-AVG-TURNAROUND
+           ELSE
+               COMPUTE WS-AVG-TURNAROUND ROUNDED =
+                   WS-TURN-TOTAL-WK4-UP / WS-TURN-CNT-WK4-UP
+           END-IF
+           MOVE WS-AVG-TURNAROUND TO WS-PRINT-AVG.
+       664-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           CLOSE REPORT-FILE.
+       900-EXIT.
+           EXIT.
+
+       999-ABEND.
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
