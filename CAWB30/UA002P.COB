@@ -15,7 +15,7 @@
        01  WS-PRGNAME                  PIC X(6).     
        01  WS-LENGTH                   PIC S9(4) COMP.
        01  WS-QNAME                    PIC X(8).
-       01  WS-RECB-LENGTH              PIC S9(4) COMP VALUE +20.
+       01  WS-RECB-LENGTH              PIC S9(4) COMP VALUE +45.
        01  WS-KEYB-LENGTH              PIC S9(4) COMP VALUE +8. 
        01  WS-KEYB.                       
            05 WS-KEYB7                   PIC X(07) VALUE LOW-VALUES.
@@ -47,6 +47,10 @@
            05  WS-APP                  PIC X.
            05  WS-SP                   PIC X.
            05  WS-UPBY                 PIC X(08).
+           05  WS-ACTIVE               PIC X VALUE 'Y'.
+           05  WS-PIN                  PIC X(04) VALUE SPACES.
+           05  WS-QUEUE                PIC X(10) VALUE SPACES.
+           05  WS-DEPT                 PIC X(10) VALUE SPACES.
        01  WS-ERROR-COUNT              PIC 9.
        01  WS-COMMAREA.
 		   05 WS-DFHSTATE PIC X(15).
@@ -60,11 +64,27 @@
 		       'INVALID ACCESS'.
 		   05  WS-DUP-REC PIC X(47) VALUE 
 		      'DUPLICATE USER FOUND, PLEASE ENTER ANOTHER USER'.
-		   05  WS-INITIAL PIC X(32) VALUE 
-              'ENTER USER DETAILS AND PRESS PF2'.		   
+		   05  WS-INITIAL PIC X(32) VALUE
+              'ENTER USER DETAILS AND PRESS PF2'.
+		   05  WS-ROLE-WARN PIC X(45) VALUE
+		      'UNUSUAL ROLE COMBINATION -- VERIFY BEFORE PF2'.
        01  WS-SWITCHES.
 	       05  WS-EMPTY                PIC X.
 		   05  WS-VALIDF               PIC X.
+		   05  WS-ROLE-WARN-SW         PIC X.
+       01  WS-BAD-USERID PIC X(46) VALUE
+           'USERID MUST BE 1-7 LETTERS/DIGITS, NO BLANKS'.
+       01  WS-USERID-EDIT.
+           05  WS-USERID-EDIT-X        PIC X(8).
+           05  WS-USERID-EDIT-TBL REDEFINES WS-USERID-EDIT-X.
+               10  WS-USERID-EDIT-CHAR OCCURS 8 TIMES PIC X(1).
+       01  WS-USERID-IDX               PIC 9(1).
+       01  WS-USERID-BLANK-SW          PIC X VALUE 'N'.
+           88  WS-USERID-BLANK-SEEN    VALUE 'Y'.
+       01  WS-USERID-BAD-SW            PIC X VALUE 'N'.
+           88  WS-USERID-HAS-BAD-CHAR  VALUE 'Y'.
+       01  WS-USERID-EMBED-SW          PIC X VALUE 'N'.
+           88  WS-USERID-HAS-EMBED-BLANK VALUE 'Y'.
       *
        COPY UA002S.           
       *
@@ -178,12 +198,22 @@
            EVALUATE EIBAID
 		    WHEN DFHENTER
 			  PERFORM 700-VALIDATE-FIELD
-			  MOVE 'PRESS PF2 TO ADD USER'
-			  TO ERRMSGO
+			  IF WS-ERROR-COUNT = 0 AND
+			     WS-ROLE-WARN-SW = 'Y'
+			      MOVE WS-ROLE-WARN TO ERRMSGO
+			  ELSE
+			      MOVE 'PRESS PF2 TO ADD USER'
+			      TO ERRMSGO
+			  END-IF
 		    WHEN DFHPF2
 			  PERFORM 700-VALIDATE-FIELD
-			  MOVE 'PRESS PF2 TO CONFIRM ADD'
-			  TO ERRMSGO
+			  IF WS-ERROR-COUNT = 0 AND
+			     WS-ROLE-WARN-SW = 'Y'
+			      MOVE WS-ROLE-WARN TO ERRMSGO
+			  ELSE
+			      MOVE 'PRESS PF2 TO CONFIRM ADD'
+			      TO ERRMSGO
+			  END-IF
 			WHEN DFHPF3
 			  EXEC CICS RETURN
 			   TRANSID('UA01')
@@ -226,6 +256,7 @@
 		   		   
        700-VALIDATE-FIELD SECTION.
            MOVE 0 TO WS-ERROR-COUNT
+		   MOVE 'N' TO WS-ROLE-WARN-SW
 		   
            IF SERVICEI NOT = 'N' AND SERVICEI NOT = 'Y' 
 		       MOVE DFHUNIMD TO SERVICEA
@@ -278,19 +309,48 @@
 			   MOVE -1 TO REQUESTL
 		   END-IF
 		   
-		   IF REQUESTI = ' ' OR REQUESTI = '_' 
+		   IF REQUESTI = ' ' OR REQUESTI = '_'
 		       MOVE DFHUNIMD TO REQUESTA
 			   MOVE 'REQUESTOR IS REQUIRED' TO ERRMSGO
                ADD 1 TO WS-ERROR-COUNT
 			   MOVE -1 TO REQUESTL
 		   END-IF
-		   		   
+
+		   IF REQUESTI = 'Y' AND APPROVEI = 'Y'
+		       MOVE 'Y' TO WS-ROLE-WARN-SW
+		   END-IF
+
+		   IF SERVICEI = 'Y' AND APPROVEI = 'Y' AND
+		      ADMINI = 'Y' AND REQUESTI = 'Y'
+		       MOVE 'Y' TO WS-ROLE-WARN-SW
+		   END-IF
+
+		   IF SERVICEI = 'N' AND APPROVEI = 'N' AND
+		      ADMINI = 'N' AND REQUESTI = 'N'
+		       MOVE DFHUNIMD TO SERVICEA
+			   MOVE DFHUNIMD TO APPROVEA
+			   MOVE DFHUNIMD TO ADMINA
+			   MOVE DFHUNIMD TO REQUESTA
+			   MOVE 'AT LEAST ONE ROLE MUST BE SET TO Y'
+			         TO ERRMSGO
+               ADD 1 TO WS-ERROR-COUNT
+		   END-IF
+
 		   IF USERI = 'XXXXXXXX' OR USERI = SPACES
 		       MOVE DFHUNIMD TO USERA
 			   MOVE 'USER IS REQUIRED' TO ERRMSGO
                ADD 1 TO WS-ERROR-COUNT
+		   ELSE
+		       PERFORM 705-VALIDATE-USERID-FORMAT
+			   IF WS-USERID-HAS-EMBED-BLANK OR
+			      WS-USERID-HAS-BAD-CHAR OR
+			      USERI(8:1) NOT = SPACE
+			       MOVE DFHUNIMD TO USERA
+				   MOVE WS-BAD-USERID TO ERRMSGO
+				   ADD 1 TO WS-ERROR-COUNT
+			   END-IF
 		   END-IF
-		   EXEC CICS 
+		   EXEC CICS
                 READ FILE('uaf00001')
                 INTO (WS-REC)
                 RIDFLD (USERI)
@@ -303,13 +363,36 @@
 			  ADD 1 TO WS-ERROR-COUNT
 		   END-IF
 		   
-           IF WS-ERROR-COUNT = 0	   
+           IF WS-ERROR-COUNT = 0
 		      MOVE 'READY TO ADD' TO WS-DFHSTATE
 			  PERFORM 710-PROTECT-FIELDS
 		   ELSE
 		      PERFORM 100-NEW-MAP
-           END-IF		   
-		   .		
+           END-IF
+		   .
+       705-VALIDATE-USERID-FORMAT SECTION.
+           MOVE USERI TO WS-USERID-EDIT-X
+           MOVE 'N' TO WS-USERID-BLANK-SW
+           MOVE 'N' TO WS-USERID-BAD-SW
+           MOVE 'N' TO WS-USERID-EMBED-SW
+           PERFORM 706-CHECK-USERID-CHAR
+               VARYING WS-USERID-IDX FROM 1 BY 1
+               UNTIL WS-USERID-IDX > 8
+           .
+       706-CHECK-USERID-CHAR SECTION.
+           IF WS-USERID-EDIT-CHAR(WS-USERID-IDX) = SPACE
+               SET WS-USERID-BLANK-SEEN TO TRUE
+           ELSE
+               IF WS-USERID-BLANK-SEEN
+                   SET WS-USERID-HAS-EMBED-BLANK TO TRUE
+               END-IF
+               IF WS-USERID-EDIT-CHAR(WS-USERID-IDX)
+                      NOT ALPHABETIC-UPPER
+                  AND WS-USERID-EDIT-CHAR(WS-USERID-IDX) NOT NUMERIC
+                   SET WS-USERID-HAS-BAD-CHAR TO TRUE
+               END-IF
+           END-IF
+           .
        710-PROTECT-FIELDS SECTION.
            MOVE DFHBMPRF TO USERA
            MOVE DFHBMPRF TO REQUESTA
@@ -343,6 +426,11 @@
 		   MOVE ADMINI TO WS-ADMN
 		   MOVE APPROVEI TO WS-APP
 		   MOVE SERVICEI TO WS-SP
+		   IF PINI NOT = SPACES
+		      MOVE PINI TO WS-PIN
+		   ELSE
+		      MOVE SPACES TO WS-PIN
+		   END-IF
 
 	       EXEC CICS ASSIGN
                USERID(WS-UPBY)
