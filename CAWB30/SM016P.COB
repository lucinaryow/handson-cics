@@ -0,0 +1,502 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM016.
+      *
+      * JSON/REST FRONT DOOR FOR TICKET CREATE AND TICKET STATUS.
+      * EVERY OTHER WAY INTO THIS SYSTEM IS A 3270 TRANSACTION DRIVEN
+      * BY A LIVE TERMINAL SESSION (SM000P'S MENU TREE), SO THERE IS
+      * NO WAY FOR ANOTHER APPLICATION TO OPEN OR CHECK A TICKET
+      * WITHOUT EMULATING A TERMINAL. THIS PROGRAM IS ATTACHED BY CICS
+      * WEB SUPPORT (A URIMAP POINTING AT THIS PROGRAM, DEFINED AS
+      * PART OF THIS REGION'S RESOURCE DEFINITIONS THE SAME WAY THE
+      * BMS TRANSACTIONS ARE DEFINED IN THE PCT - NEITHER LIVES IN
+      * THIS SOURCE TREE) INSTEAD OF BY 3270 INPUT, SO IT TALKS WEB
+      * RECEIVE/WEB SEND AND JSON GENERATE/PARSE WHERE THE BMS
+      * PROGRAMS TALK RECEIVE MAP/SEND MAP.
+      *
+      *   POST - CREATES A TICKET. BODY IS A JSON OBJECT WITH
+      *          REQUESTOR, TITLE, DESC, PRIORITY AND CATEGORY
+      *          FIELDS. REUSES THE SAME STF00003 NEXT-NUMBER
+      *          CONTROL RECORD, STF00001 WRITE, AND SM009P/SM011P
+      *          LOG-WRITE/NOTIFY LINKS THAT SM02P'S 200-REC-MAP
+      *          USES FOR A MAP-DRIVEN CREATE, SO A TICKET FILED
+      *          THIS WAY IS INDISTINGUISHABLE FROM ONE FILED ON THE
+      *          GREEN SCREEN. RETURNS THE NEW TICKET ID AND STATUS.
+      *   GET  - READ-ONLY STATUS LOOKUP. TICKET NUMBER IS PASSED ON
+      *          THE QUERY STRING (TICKET=NNNNNN) AND THE MATCHING
+      *          STF00001 RECORD IS READ AND RETURNED AS JSON. NO
+      *          FILE IS UPDATED BY A GET.
+      *
+      * ANY OTHER HTTP METHOD, OR A REQUEST THAT FAILS VALIDATION,
+      * GETS BACK A SHORT JSON ERROR OBJECT WITH A MATCHING HTTP
+      * STATUS CODE RATHER THAN AN ERRMSGO-STYLE SCREEN MESSAGE,
+      * SINCE THERE IS NO SCREEN ON THIS END OF THE CALL.
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-09 MAINT - ORIGINAL VERSION.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+	   COPY SMSTAT.
+       01  WS-TIME                                PIC 9(15) COMP-3.
+       01  WS-HDATE-X                             PIC X(10).
+       01  WS-HTIME-X                             PIC X(10).
+       01  WS-DUE-TIME                           PIC 9(15).
+       01  WS-DUE-DATE-X                         PIC X(10).
+       01  WS-DUE-DAYS-NEEDED                     PIC 9(2).
+       01  WS-DUE-DAYS-ADDED                      PIC 9(2).
+       01  WS-DUE-DOW                             PIC S9(8) COMP.
+       01  WS-RESPONSE-CODE                       PIC S9(8) COMP.
+
+       01  WS-HTTP-METHOD                         PIC X(8).
+
+       01  WS-REQUEST-BODY                        PIC X(2000).
+       01  WS-REQUEST-LEN                         PIC S9(8) COMP.
+
+       01  WS-QUERY-STRING                        PIC X(200).
+       01  WS-QUERY-LEN                           PIC S9(8) COMP.
+       01  WS-QUERY-KEY                           PIC X(20).
+       01  WS-QUERY-VALUE                         PIC X(20).
+
+       01  WS-RESPONSE-BODY                       PIC X(500).
+       01  WS-RESPONSE-LEN                        PIC S9(8) COMP.
+       01  WS-HTTP-STATUS                         PIC 9(3).
+       01  WS-ERR-MSG                             PIC X(60).
+
+      * FIELD NAMES HERE ARE REQ-/RSP- PREFIXED (RATHER THAN BARE
+      * REQUESTOR/TITLE/STATUS/ETC) BECAUSE SEVERAL OF THE NATURAL
+      * JSON PROPERTY NAMES ARE COBOL RESERVED WORDS. THE NAME OF
+      * PHRASE ON EACH JSON PARSE/GENERATE BELOW MAPS THESE BACK TO
+      * THE LOWERCASE PROPERTY NAMES A CALLER ACTUALLY SEES.
+       01  WS-JSON-REQUEST.
+           05  REQ-REQUESTOR                      PIC X(08).
+           05  REQ-TITLE                          PIC X(25).
+           05  REQ-DESC                           PIC X(100).
+           05  REQ-PRIORITY                       PIC X(01).
+           05  REQ-CATEGORY                       PIC X(10).
+
+       01  WS-JSON-RESPONSE.
+           05  RSP-TICKET-ID                      PIC X(06).
+           05  RSP-STATUS                         PIC X(10).
+           05  RSP-REQUESTOR                      PIC X(08).
+           05  RSP-TITLE                          PIC X(25).
+           05  RSP-DESC                           PIC X(100).
+           05  RSP-PRIORITY                       PIC X(01).
+           05  RSP-CATEGORY                       PIC X(10).
+           05  RSP-MESSAGE                        PIC X(60).
+
+       01  WS-CTL-KEY                            PIC X(06) VALUE
+               'TICKET'.
+       01  WS-CTL-REC.
+           05  WS-CTL-REC-KEY                     PIC X(06).
+           05  WS-CTL-NEXT-NUM                    PIC 9(06).
+
+       01  WS-FIELD01.
+           05 WS-STF01TCKID                      PIC X(6).
+           05 WS-STF01TCKIDR REDEFINES WS-STF01TCKID PIC 9(06).
+           05 WS-STF01TCKREQ                     PIC X(8).
+           05 WS-STF01TCKSTAT                    PIC X(10).
+           05 WS-STF01TCKTTL                     PIC X(25).
+           05 WS-STF01TCKDESC                    PIC X(100).
+           05 WS-STF01LSTUPD                     PIC X(20).
+           05 WS-STF01LSTUPDBY                   PIC X(8).
+           05 WS-STF01LSTUPDRMK                  PIC X(50).
+           05 WS-STF01TCKPRIO                    PIC X(1).
+           05 WS-STF01TCKCAT                     PIC X(10).
+           05 WS-STF01TCKDUE                     PIC X(10).
+           05 WS-STF01TCKASSIGN                   PIC X(07).
+           05 WS-STF01TCKQUEUE                   PIC X(10).
+           05 WS-STF01TCKRELID                   PIC X(06).
+
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                        PIC X(7).
+               10  FILLER                         PIC X.
+           05  REQUESTOR                          PIC X.
+           05  SERVICE-PROVIDER                   PIC X.
+           05  APPROVER                           PIC X.
+           05  ADMINISTRATOR                      PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                         PIC X(7).
+               10  FILLER                         PIC X.
+           05  ACTIVE-FLAG                        PIC X VALUE 'Y'.
+           05  FILLER                             PIC X(4).
+           05  USER-QUEUE                         PIC X(10).
+           05  USER-DEPT                          PIC X(10).
+
+      * AUTO-ROUTING LOOKUP - SAME TABLE AND FALLTHROUGH AS SM02P'S
+      * 460-ROUTE-QUEUE, SO A TICKET FILED VIA THE REST FRONT DOOR
+      * ROUTES TO THE SAME QUEUE IT WOULD HAVE IF FILED ON THE GREEN
+      * SCREEN.
+       01  WS-ROUTE-DEFAULT-Q                     PIC X(10) VALUE
+           'GENERAL'.
+
+       01  WS-TICKET-NUM                          PIC X(06).
+
+       01  WS-LOG-PARMS.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                    PIC X(10).
+           05  LK-UPDATE-TIME                    PIC X(10).
+           05  LK-UPDATED-BY                     PIC X(07).
+           05  LK-REMARK                         PIC X(50).
+           05  LK-RESP-CODE                      PIC S9(8) COMP.
+
+       01  WS-NOTIFY-PARMS.
+           05  NLK-TIX-ID                        PIC X(06).
+           05  NLK-REQUESTOR                     PIC X(08).
+           05  NLK-STATUS                        PIC X(10).
+           05  NLK-NOTIFY-DATE                   PIC X(10).
+           05  NLK-NOTIFY-TIME                   PIC X(10).
+           05  NLK-RESP-CODE                     PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(1).
+      *
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           EXEC CICS WEB EXTRACT
+                HTTPMETHOD(WS-HTTP-METHOD)
+                RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           EVALUATE TRUE
+               WHEN WS-HTTP-METHOD = 'POST'
+                   PERFORM 100-CREATE-TICKET
+               WHEN WS-HTTP-METHOD = 'GET'
+                   PERFORM 200-STATUS-LOOKUP
+               WHEN OTHER
+                   MOVE 405 TO WS-HTTP-STATUS
+                   MOVE 'METHOD NOT ALLOWED' TO WS-ERR-MSG
+                   PERFORM 900-SEND-ERROR
+           END-EVALUATE
+           EXEC CICS RETURN END-EXEC.
+       000-EXIT.
+           EXIT.
+
+       100-CREATE-TICKET.
+           EXEC CICS WEB RECEIVE
+                INTO (WS-REQUEST-BODY)
+                LENGTH (WS-REQUEST-LEN)
+                RESP (WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT = 0
+               MOVE 400 TO WS-HTTP-STATUS
+               MOVE 'REQUEST BODY COULD NOT BE READ' TO WS-ERR-MSG
+               PERFORM 900-SEND-ERROR
+           ELSE
+               MOVE SPACES TO WS-JSON-REQUEST
+               JSON PARSE WS-REQUEST-BODY(1:WS-REQUEST-LEN)
+                    INTO WS-JSON-REQUEST
+                    NAME OF REQ-REQUESTOR IS "requestor"
+                            REQ-TITLE IS "title"
+                            REQ-DESC IS "desc"
+                            REQ-PRIORITY IS "priority"
+                            REQ-CATEGORY IS "category"
+                    ON EXCEPTION
+                        MOVE 400 TO WS-HTTP-STATUS
+                        MOVE 'REQUEST BODY IS NOT VALID JSON' TO
+                             WS-ERR-MSG
+                        PERFORM 900-SEND-ERROR
+                    NOT ON EXCEPTION
+                        PERFORM 110-VALIDATE-AND-WRITE
+               END-JSON
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       110-VALIDATE-AND-WRITE.
+           IF REQ-REQUESTOR = SPACES
+               MOVE 422 TO WS-HTTP-STATUS
+               MOVE 'REQUESTOR IS REQUIRED' TO WS-ERR-MSG
+               PERFORM 900-SEND-ERROR
+           ELSE
+           IF REQ-TITLE = SPACES OR REQ-DESC = SPACES
+               MOVE 422 TO WS-HTTP-STATUS
+               MOVE 'TITLE AND DESC ARE REQUIRED' TO WS-ERR-MSG
+               PERFORM 900-SEND-ERROR
+           ELSE
+               IF REQ-PRIORITY NOT = 'H' AND
+                  REQ-PRIORITY NOT = 'M' AND
+                  REQ-PRIORITY NOT = 'L'
+                   MOVE 422 TO WS-HTTP-STATUS
+                   MOVE 'PRIORITY MUST BE H, M OR L' TO WS-ERR-MSG
+                   PERFORM 900-SEND-ERROR
+               ELSE
+                   PERFORM 300-GET-NEXT-TICKET-NUM
+                   IF WS-RESPONSE-CODE NOT = 0
+                       MOVE 500 TO WS-HTTP-STATUS
+                       MOVE 'TICKET COUNTER NOT AVAILABLE' TO WS-ERR-MSG
+                       PERFORM 900-SEND-ERROR
+                   ELSE
+                       PERFORM 310-WRITE-TICKET
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+       200-STATUS-LOOKUP.
+           EXEC CICS WEB EXTRACT
+                QUERYSTRING (WS-QUERY-STRING)
+                QUERYSTRLEN (WS-QUERY-LEN)
+                RESP (WS-RESPONSE-CODE)
+           END-EXEC
+           MOVE SPACES TO WS-QUERY-KEY WS-QUERY-VALUE WS-TICKET-NUM
+           UNSTRING WS-QUERY-STRING DELIMITED BY '='
+               INTO WS-QUERY-KEY WS-QUERY-VALUE
+           END-UNSTRING
+           IF WS-QUERY-KEY NOT = 'TICKET' OR WS-QUERY-VALUE = SPACES
+               MOVE 400 TO WS-HTTP-STATUS
+               MOVE 'QUERY STRING MUST BE TICKET=NNNNNN' TO WS-ERR-MSG
+               PERFORM 900-SEND-ERROR
+           ELSE
+               MOVE WS-QUERY-VALUE(1:6) TO WS-TICKET-NUM
+               EXEC CICS READ FILE('STf00001')
+                    INTO (WS-FIELD01)
+                    RIDFLD (WS-TICKET-NUM)
+                    RESP (WS-RESPONSE-CODE)
+               END-EXEC
+               IF WS-RESPONSE-CODE = 0
+                   PERFORM 210-SEND-TICKET
+               ELSE
+                   MOVE 404 TO WS-HTTP-STATUS
+                   MOVE 'TICKET NOT FOUND' TO WS-ERR-MSG
+                   PERFORM 900-SEND-ERROR
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       210-SEND-TICKET.
+           MOVE SPACES TO WS-JSON-RESPONSE
+           MOVE WS-STF01TCKID TO RSP-TICKET-ID
+           MOVE WS-STF01TCKSTAT TO RSP-STATUS
+           MOVE WS-STF01TCKREQ TO RSP-REQUESTOR
+           MOVE WS-STF01TCKTTL TO RSP-TITLE
+           MOVE WS-STF01TCKDESC TO RSP-DESC
+           MOVE WS-STF01TCKPRIO TO RSP-PRIORITY
+           MOVE WS-STF01TCKCAT TO RSP-CATEGORY
+           MOVE SPACES TO RSP-MESSAGE
+           MOVE 200 TO WS-HTTP-STATUS
+           JSON GENERATE WS-RESPONSE-BODY
+                FROM WS-JSON-RESPONSE
+                COUNT IN WS-RESPONSE-LEN
+                NAME OF RSP-TICKET-ID IS "ticketId"
+                        RSP-STATUS IS "status"
+                        RSP-REQUESTOR IS "requestor"
+                        RSP-TITLE IS "title"
+                        RSP-DESC IS "desc"
+                        RSP-PRIORITY IS "priority"
+                        RSP-CATEGORY IS "category"
+                        RSP-MESSAGE IS "message"
+           EXEC CICS WEB SEND
+                BODY (WS-RESPONSE-BODY)
+                LENGTH (WS-RESPONSE-LEN)
+                STATUSCODE (WS-HTTP-STATUS)
+           END-EXEC.
+       210-EXIT.
+           EXIT.
+
+       300-GET-NEXT-TICKET-NUM.
+           EXEC CICS READ FILE('STF00003')
+                INTO (WS-CTL-REC)
+                RIDFLD (WS-CTL-KEY)
+                RESP (WS-RESPONSE-CODE)
+                UPDATE
+           END-EXEC
+           IF WS-RESPONSE-CODE = 0
+               ADD 1 TO WS-CTL-NEXT-NUM
+               EXEC CICS REWRITE FILE('STF00003')
+                    FROM (WS-CTL-REC)
+                    RESP (WS-RESPONSE-CODE)
+               END-EXEC
+               MOVE WS-CTL-NEXT-NUM TO WS-STF01TCKIDR
+               MOVE WS-STF01TCKID TO WS-TICKET-NUM
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       310-WRITE-TICKET.
+           EXEC CICS ASKTIME
+                ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                ABSTIME (WS-TIME)
+                DATESEP ('/')
+                MMDDYYYY (WS-HDATE-X)
+                TIME (WS-HTIME-X)
+                TIMESEP (':')
+           END-EXEC
+           MOVE SPACES TO WS-STF01TCKREQ
+           MOVE SPACES TO WS-STF01TCKSTAT
+           MOVE SPACES TO WS-STF01TCKTTL
+           MOVE SPACES TO WS-STF01TCKDESC
+           MOVE SPACES TO WS-STF01TCKDUE
+           MOVE SPACES TO WS-STF01LSTUPD
+           MOVE SPACES TO WS-STF01LSTUPDBY
+           MOVE SPACES TO WS-STF01LSTUPDRMK
+           MOVE SPACES TO WS-STF01TCKASSIGN
+           MOVE SPACES TO WS-STF01TCKQUEUE
+           MOVE SPACES TO WS-STF01TCKRELID
+           MOVE REQ-REQUESTOR TO WS-STF01TCKREQ
+           MOVE REQ-TITLE TO WS-STF01TCKTTL
+           MOVE REQ-DESC TO WS-STF01TCKDESC
+           MOVE REQ-PRIORITY TO WS-STF01TCKPRIO
+           MOVE REQ-CATEGORY TO WS-STF01TCKCAT
+           MOVE ST-CREATED TO WS-STF01TCKSTAT
+           MOVE WS-HDATE-X TO WS-STF01LSTUPD(1:10)
+           MOVE WS-HTIME-X TO WS-STF01LSTUPD(11:10)
+           MOVE 'TICKET CREATED VIA REST API' TO WS-STF01LSTUPDRMK
+           MOVE REQ-REQUESTOR TO WS-STF01LSTUPDBY
+           PERFORM 450-CALC-DUE-DATE
+           PERFORM 460-ROUTE-QUEUE
+           EXEC CICS WRITE FILE('STf00001')
+                FROM (WS-FIELD01)
+                RIDFLD (WS-STF01TCKID)
+                RESP (WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT = 0
+               MOVE 500 TO WS-HTTP-STATUS
+               MOVE 'TICKET COULD NOT BE CREATED' TO WS-ERR-MSG
+               PERFORM 900-SEND-ERROR
+           ELSE
+               PERFORM 320-CREATE-LOG
+               PERFORM 330-SEND-NOTIFY
+               MOVE SPACES TO WS-JSON-RESPONSE
+               MOVE WS-STF01TCKID TO RSP-TICKET-ID
+               MOVE WS-STF01TCKSTAT TO RSP-STATUS
+               MOVE WS-STF01TCKREQ TO RSP-REQUESTOR
+               MOVE WS-STF01TCKTTL TO RSP-TITLE
+               MOVE WS-STF01TCKDESC TO RSP-DESC
+               MOVE WS-STF01TCKPRIO TO RSP-PRIORITY
+               MOVE WS-STF01TCKCAT TO RSP-CATEGORY
+               MOVE 'TICKET CREATED' TO RSP-MESSAGE
+               JSON GENERATE WS-RESPONSE-BODY
+                    FROM WS-JSON-RESPONSE
+                    COUNT IN WS-RESPONSE-LEN
+                    NAME OF RSP-TICKET-ID IS "ticketId"
+                            RSP-STATUS IS "status"
+                            RSP-REQUESTOR IS "requestor"
+                            RSP-TITLE IS "title"
+                            RSP-DESC IS "desc"
+                            RSP-PRIORITY IS "priority"
+                            RSP-CATEGORY IS "category"
+                            RSP-MESSAGE IS "message"
+               EXEC CICS WEB SEND
+                    BODY (WS-RESPONSE-BODY)
+                    LENGTH (WS-RESPONSE-LEN)
+                    STATUSCODE (201)
+               END-EXEC
+           END-IF.
+       310-EXIT.
+           EXIT.
+
+       320-CREATE-LOG.
+           MOVE WS-TICKET-NUM TO LK-TIX-ID
+           MOVE WS-HDATE-X TO LK-UPDATE-DATE
+           MOVE WS-HTIME-X TO LK-UPDATE-TIME
+           MOVE REQ-REQUESTOR TO LK-UPDATED-BY
+           MOVE WS-STF01LSTUPDRMK TO LK-REMARK
+           EXEC CICS LINK PROGRAM('SM009P')
+                COMMAREA(WS-LOG-PARMS)
+                LENGTH(LENGTH OF WS-LOG-PARMS)
+           END-EXEC.
+       320-EXIT.
+           EXIT.
+
+       330-SEND-NOTIFY.
+           MOVE WS-TICKET-NUM TO NLK-TIX-ID
+           MOVE WS-STF01TCKREQ TO NLK-REQUESTOR
+           MOVE WS-STF01TCKSTAT TO NLK-STATUS
+           MOVE WS-HDATE-X TO NLK-NOTIFY-DATE
+           MOVE WS-HTIME-X TO NLK-NOTIFY-TIME
+           EXEC CICS LINK PROGRAM('SM011P')
+                COMMAREA(WS-NOTIFY-PARMS)
+                LENGTH(LENGTH OF WS-NOTIFY-PARMS)
+           END-EXEC.
+       330-EXIT.
+           EXIT.
+
+       450-CALC-DUE-DATE.
+           EVALUATE REQ-PRIORITY
+               WHEN 'H'
+                   MOVE 3 TO WS-DUE-DAYS-NEEDED
+               WHEN 'M'
+                   MOVE 5 TO WS-DUE-DAYS-NEEDED
+               WHEN OTHER
+                   MOVE 10 TO WS-DUE-DAYS-NEEDED
+           END-EVALUATE
+           MOVE 0 TO WS-DUE-DAYS-ADDED
+           EXEC CICS ASKTIME
+            ABSTIME (WS-DUE-TIME)
+           END-EXEC
+           PERFORM UNTIL WS-DUE-DAYS-ADDED = WS-DUE-DAYS-NEEDED
+               ADD 86400000 TO WS-DUE-TIME
+               EXEC CICS FORMATTIME
+                ABSTIME (WS-DUE-TIME)
+                DAYOFWEEK (WS-DUE-DOW)
+               END-EXEC
+               IF WS-DUE-DOW NOT = 0 AND WS-DUE-DOW NOT = 6
+                   ADD 1 TO WS-DUE-DAYS-ADDED
+               END-IF
+           END-PERFORM
+           EXEC CICS FORMATTIME
+            ABSTIME (WS-DUE-TIME)
+            DATESEP ('-')
+            MMDDYY (WS-DUE-DATE-X)
+           END-EXEC
+           MOVE WS-DUE-DATE-X TO WS-STF01TCKDUE.
+       450-EXIT.
+           EXIT.
+
+       460-ROUTE-QUEUE.
+           MOVE SPACES TO WS-USER-REC
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (REQ-REQUESTOR(1:7))
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           EVALUATE USER-DEPT
+               WHEN 'NETWORK'
+                   MOVE 'NETWORKING' TO WS-STF01TCKQUEUE
+               WHEN 'HELPDESK'
+                   MOVE 'DESKTOP' TO WS-STF01TCKQUEUE
+               WHEN 'FINANCE'
+                   MOVE 'FINANCEOPS' TO WS-STF01TCKQUEUE
+               WHEN 'HR'
+                   MOVE 'HRSYSTEMS' TO WS-STF01TCKQUEUE
+               WHEN 'DEVELOPMENT'
+                   MOVE 'APPSUPPORT' TO WS-STF01TCKQUEUE
+               WHEN OTHER
+                   MOVE WS-ROUTE-DEFAULT-Q TO WS-STF01TCKQUEUE
+           END-EVALUATE.
+       460-EXIT.
+           EXIT.
+
+       900-SEND-ERROR.
+           MOVE SPACES TO WS-JSON-RESPONSE
+           MOVE WS-ERR-MSG TO RSP-MESSAGE
+           JSON GENERATE WS-RESPONSE-BODY
+                FROM WS-JSON-RESPONSE
+                COUNT IN WS-RESPONSE-LEN
+                NAME OF RSP-TICKET-ID IS "ticketId"
+                        RSP-STATUS IS "status"
+                        RSP-REQUESTOR IS "requestor"
+                        RSP-TITLE IS "title"
+                        RSP-DESC IS "desc"
+                        RSP-PRIORITY IS "priority"
+                        RSP-CATEGORY IS "category"
+                        RSP-MESSAGE IS "message"
+           EXEC CICS WEB SEND
+                BODY (WS-RESPONSE-BODY)
+                LENGTH (WS-RESPONSE-LEN)
+                STATUSCODE (WS-HTTP-STATUS)
+           END-EXEC.
+       900-EXIT.
+           EXIT.
