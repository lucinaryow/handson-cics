@@ -14,8 +14,28 @@
        01  WS-USERID                   PIC X(8).
        01  WS-PRGNAME                  PIC X(6).     
        01  WS-LENGTH                   PIC S9(4) COMP.
+       01  WS-RES-CODE                 PIC S9(8) COMP.
+       01  WS-AUDIT-REC.
+           05  AUDIT-KEY.
+               10  AUDIT-USERID        PIC X(7).
+               10  AUDIT-SEQ-NUM       PIC 9(3).
+           05  AUDIT-OLD-REQ           PIC X.
+           05  AUDIT-OLD-ADMN          PIC X.
+           05  AUDIT-OLD-APP           PIC X.
+           05  AUDIT-OLD-SP            PIC X.
+           05  AUDIT-NEW-REQ           PIC X.
+           05  AUDIT-NEW-ADMN          PIC X.
+           05  AUDIT-NEW-APP           PIC X.
+           05  AUDIT-NEW-SP            PIC X.
+           05  AUDIT-CHANGED-BY        PIC X(8).
+           05  AUDIT-DATE              PIC X(10).
+           05  AUDIT-TIME              PIC X(08).
+       01  WS-AUDIT-HDATE               PIC 9(10).
+       01  WS-AUDIT-HDATE-X REDEFINES WS-AUDIT-HDATE PIC X(10).
+       01  WS-AUDIT-HTIME               PIC 9(15).
+       01  WS-AUDIT-HTIME-X REDEFINES WS-AUDIT-HTIME PIC X(8).
        01  WS-QNAME                    PIC X(8).
-       01  WS-RECB-LENGTH              PIC S9(4) COMP VALUE +20.
+       01  WS-RECB-LENGTH              PIC S9(4) COMP VALUE +45.
        01  WS-KEYB-LENGTH              PIC S9(4) COMP VALUE +8. 
        01  WS-KEYB.                       
            05 WS-KEYB7                   PIC X(07) VALUE LOW-VALUES.
@@ -47,6 +67,10 @@
            05  WS-APP                  PIC X.
            05  WS-SP                   PIC X.
            05  WS-UPBY                 PIC X(08).
+           05  WS-ACTIVE               PIC X VALUE 'Y'.
+           05  WS-PIN                  PIC X(04).
+           05  WS-QUEUE                PIC X(10).
+           05  WS-DEPT                 PIC X(10).
        01  WS-LASTPAGE                 PIC X(1).
        01  WS-FIRSTPAGE                PIC X(1).
        01  WS-PAGE-CTR                 PIC 9(02).
@@ -57,6 +81,10 @@
 		   'HIGHLIGHT FIELD HAS INVALID VALUE'.
 		   05  WS-UPDATED  PIC X(39)  VALUE
 		   'UPDATES POSTED, PRESS ENTER TO CONTINUE'.
+		   05  WS-ROLE-WARN       PIC X(39) VALUE
+		   'VERIFY UNUSUAL ROLE MIX, THEN CONFIRM'.
+		   05  WS-CONFIRM-AGAIN  PIC X(39) VALUE
+		   'PRESS ENTER AGAIN TO CONFIRM UPDATE'.
 		   05  WS-F-TEMP          PIC X.
 		   05  WS-PAGE-X          PIC X(2).
 		   05  WS-PAGE-NUM REDEFINES WS-PAGE-X PIC 9(2).
@@ -65,7 +93,14 @@
                10 WS-PAGE2 PIC X.
            05  WS-FILTER-KEY       PIC X(08).
            05  WS-FILTER-ID REDEFINES WS-FILTER-KEY.
-               10 WS-FILTER-ARR PIC X(01) OCCURS 8.		   
+               10 WS-FILTER-ARR PIC X(01) OCCURS 8.
+           05  WS-FILTER-KEY-UC    PIC X(08).
+           05  WS-FILTER-ID-UC REDEFINES WS-FILTER-KEY-UC.
+               10 WS-FILTER-ARR-UC PIC X(01) OCCURS 8.
+           05  WS-ROLE-FILTER      PIC X(01) VALUE SPACES.
+       01  WS-UID-UC               PIC X(08).
+       01  WS-UID-UC-ARR REDEFINES WS-UID-UC.
+           05  WS-UID-CHAR-UC      PIC X(01) OCCURS 8.
        01  WS-COUNT.
 	       05  WS-EDIT-COUNT      PIC 9(2).
 		   05  WS-ERROR-COUNT     PIC 9999.
@@ -73,6 +108,7 @@
        01  WS-SWITCH.
 		   05  WS-VALID-I-SW           PIC X.
 		   05  WS-NO-CHANGE            PIC X.
+		   05  WS-ROLE-WARN-SW         PIC X.
 		   05  WS-FILTER-SW            PIC X.
        01  WS-COMMAREA.
            05  WS-COMMAREA-REC.
@@ -96,6 +132,12 @@
            05  WS-QITEM-START          PIC S9(4) COMP.
            05  WS-QITEM-END            PIC S9(4) COMP.
            05  WS-QITEM-PAGE           PIC S9(4) COMP.
+       01  WS-CKPT-ITEM                PIC S9(4) COMP VALUE +1.
+       01  WS-CKPT-REC.
+           05  WS-CKPT-PAGE            PIC 9(02).
+           05  WS-CKPT-QITEM-START     PIC S9(4) COMP.
+           05  WS-CKPT-QITEM-END       PIC S9(4) COMP.
+           05  WS-CKPT-QITEM-PAGE      PIC S9(4) COMP.
       *
        COPY UA001S.
        01  WS-UA001 REDEFINES UA001MI.
@@ -182,12 +224,31 @@
              IGNORE CONDITION ERROR
            END-EXEC
 
-           IF EIBCALEN = +0 
-               MOVE 1 TO WS-PAGE
-               MOVE WS-PAGE TO PAGEO
+           IF EIBCALEN = +0
                MOVE 'DATA ENTRY' TO WS-DFHSTATE
-			   MOVE SPACES TO WS-FILTER-KEY 
-               PERFORM 999-MOVE-FILE-TO-Q
+			   MOVE SPACES TO WS-FILTER-KEY
+			   MOVE SPACES TO WS-ROLE-FILTER
+               EXEC CICS READQ TS
+                   QUEUE(WS-QNAME)
+                   INTO (WS-CKPT-REC)
+                   LENGTH (LENGTH OF WS-CKPT-REC)
+                   ITEM (WS-CKPT-ITEM)
+                   RESP(WS-RES-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   MOVE WS-CKPT-PAGE TO WS-PAGE
+                   MOVE WS-CKPT-QITEM-START TO WS-QITEM-START
+                   MOVE WS-CKPT-QITEM-END TO WS-QITEM-END
+                   MOVE WS-CKPT-QITEM-PAGE TO WS-QITEM-PAGE
+               ELSE
+                   MOVE 1 TO WS-PAGE
+                   EXEC CICS DELETEQ TS
+                       QUEUE(WS-QNAME)
+                       RESP(WS-RES-CODE)
+                   END-EXEC
+                   PERFORM 999-MOVE-FILE-TO-Q
+               END-IF
+               MOVE WS-PAGE TO PAGEO
                PERFORM 910-MOVE-Q-TO-SCREEN
                PERFORM 100-NEW-MAP
 
@@ -254,8 +315,12 @@
 			     PERFORM 310-CHANGE-PAGE
               ELSE
 			     PERFORM 300-CHECK-UD-INPUT
-			  MOVE 'PRESS ENTER AGAIN TO CONFIRM UPDATE'
-			  TO MSGO
+			     IF WS-ERROR-COUNT = 0 AND
+			        WS-ROLE-WARN-SW = 'Y'
+			        MOVE WS-ROLE-WARN TO MSGO
+			     ELSE
+			        MOVE WS-CONFIRM-AGAIN TO MSGO
+			     END-IF
 			  END-IF
 			  			  
 			WHEN DFHPF2
@@ -272,6 +337,8 @@
 			  END-EXEC
 			WHEN DFHPF5
               PERFORM 830-WHENF5
+			WHEN DFHPF6
+              PERFORM 835-WHENF6
 			WHEN DFHPF7
 			  PERFORM 810-WHENF7			   
 			WHEN DFHPF8
@@ -311,7 +378,8 @@
               
 			  
 			  MOVE 'DATA ENTRY' TO WS-DFHSTATE
-			  MOVE SPACES TO WS-FILTER-KEY	  
+			  MOVE SPACES TO WS-FILTER-KEY
+			  MOVE SPACES TO WS-ROLE-FILTER
               EXEC CICS DELETEQ TS
 				QUEUE(WS-QNAME)
 			  END-EXEC 
@@ -342,6 +410,7 @@
 		   MOVE 0 TO WS-ERROR-COUNT
 		   MOVE 'Y' TO WS-VALID-I-SW
            MOVE 'Y' TO WS-NO-CHANGE
+		   MOVE 'N' TO WS-ROLE-WARN-SW
 		   PERFORM UNTIL WS-INDX > 11 
 			 IF  UDI(WS-INDX) NOT = ' ' AND
 				UIDI(WS-INDX) NOT = ' '
@@ -423,7 +492,8 @@
 		   		   
 		   MOVE WS-PAGE-NUM TO WS-PAGE
 		   MOVE WS-PAGE TO PAGEO
-		   PERFORM 910-MOVE-Q-TO-SCREEN   
+		   PERFORM 930-WRITE-CKPT
+		   PERFORM 910-MOVE-Q-TO-SCREEN
            PERFORM 100-NEW-MAP
 		   .
 		  
@@ -494,10 +564,15 @@
 			  MOVE DFHUNIMD TO APPA(WS-INDX)
 			  ADD 1 TO WS-ERROR-COUNT
 		   END-IF
-		   IF SPI(WS-INDX) NOT = 'Y' AND 
+		   IF SPI(WS-INDX) NOT = 'Y' AND
 		      SPI(WS-INDX) NOT = 'N'
 			  MOVE DFHUNIMD TO SPA(WS-INDX)
 			  ADD 1 TO WS-ERROR-COUNT
+		   END-IF
+		   IF (REQI(WS-INDX) = 'Y' AND APPI(WS-INDX) = 'Y')
+		      OR (REQI(WS-INDX) = 'Y' AND ADMNI(WS-INDX) = 'Y'
+		      AND APPI(WS-INDX) = 'Y' AND SPI(WS-INDX) = 'Y')
+			  MOVE 'Y' TO WS-ROLE-WARN-SW
 		   END-IF.
 		   
        500-UPD-DEL-RECORDS SECTION.
@@ -515,8 +590,8 @@
 			 ADD 1 TO WS-INDX
 		   END-PERFORM.
 		   
-       510-UPDATE-REC SECTION. 
-           EXEC CICS 
+       510-UPDATE-REC SECTION.
+           EXEC CICS
                 READ FILE('uaf00001')
                 INTO (WS-REC)
                 RIDFLD (WS-UID)
@@ -524,6 +599,10 @@
 				EQUAL
                 UPDATE
            END-EXEC
+		   MOVE WS-REQ TO AUDIT-OLD-REQ
+		   MOVE WS-ADMN TO AUDIT-OLD-ADMN
+		   MOVE WS-APP TO AUDIT-OLD-APP
+		   MOVE WS-SP TO AUDIT-OLD-SP
 		   MOVE REQI(WS-INDX) TO WS-REQ
 		   MOVE ADMNI(WS-INDX) TO WS-ADMN
 		   MOVE APPI(WS-INDX) TO WS-APP
@@ -534,9 +613,70 @@
 		   EXEC CICS
 				REWRITE FILE ('UAF00001')
 				FROM (WS-REC)
-		   END-EXEC.
+		   END-EXEC
+		   PERFORM 515-WRITE-AUDIT.
+       515-WRITE-AUDIT SECTION.
+           MOVE WS-REQ TO AUDIT-NEW-REQ
+           MOVE WS-ADMN TO AUDIT-NEW-ADMN
+           MOVE WS-APP TO AUDIT-NEW-APP
+           MOVE WS-SP TO AUDIT-NEW-SP
+           MOVE WS-UPBY TO AUDIT-CHANGED-BY
+           MOVE WS-USERID7 TO AUDIT-USERID
+           MOVE EIBDATE TO WS-AUDIT-HDATE
+           EXEC CICS ASKTIME
+               ABSTIME (WS-AUDIT-HTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-AUDIT-HTIME)
+               DATESEP ('/')
+               MMDDYYYY (WS-AUDIT-HDATE-X)
+               TIME (WS-AUDIT-HTIME)
+               TIMESEP (':')
+           END-EXEC
+           MOVE WS-AUDIT-HDATE-X TO AUDIT-DATE
+           MOVE WS-AUDIT-HTIME-X TO AUDIT-TIME
+           MOVE WS-USERID7 TO AUDIT-USERID
+           MOVE 0 TO AUDIT-SEQ-NUM
+           EXEC CICS STARTBR FILE('UAF00002')
+                RIDFLD (AUDIT-KEY)
+                KEYLENGTH (+10)
+                RESP (WS-RES-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL AUDIT-USERID NOT = WS-USERID7 OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT
+                         FILE('UAF00002')
+                         INTO (WS-AUDIT-REC)
+                         RIDFLD (AUDIT-KEY)
+                         RESP (WS-RES-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF AUDIT-USERID = WS-USERID7
+                       ADD 1 TO AUDIT-SEQ-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('UAF00002')
+           END-EXEC
+           ADD 1 TO AUDIT-SEQ-NUM
+           MOVE WS-USERID7 TO AUDIT-USERID
+           MOVE WS-REQ TO AUDIT-NEW-REQ
+           MOVE WS-ADMN TO AUDIT-NEW-ADMN
+           MOVE WS-APP TO AUDIT-NEW-APP
+           MOVE WS-SP TO AUDIT-NEW-SP
+           MOVE WS-UPBY TO AUDIT-CHANGED-BY
+           MOVE WS-AUDIT-HDATE-X TO AUDIT-DATE
+           MOVE WS-AUDIT-HTIME-X TO AUDIT-TIME
+           EXEC CICS
+               WRITE FILE('UAF00002')
+               FROM(WS-AUDIT-REC)
+               RIDFLD(AUDIT-KEY)
+               RESP(WS-RES-CODE)
+           END-EXEC.
        520-DELETE-REC SECTION.
-	       EXEC CICS 
+	       EXEC CICS
                 READ FILE('UAF00001')
                 INTO (WS-REC)
                 RIDFLD (WS-UID)
@@ -544,23 +684,57 @@
 				EQUAL
                 UPDATE
            END-EXEC
-           EXEC CICS 
-		        DELETE FILE('UAF00001')
+           MOVE 'N' TO WS-ACTIVE
+           EXEC CICS ASSIGN
+                USERID(WS-UPBY)
+           END-EXEC
+           EXEC CICS
+		        REWRITE FILE('UAF00001')
+				FROM (WS-REC)
            END-EXEC.
        600-FILTER-USER SECTION.
            MOVE 1 TO WS-INDX
            MOVE 'Y' TO WS-FILTER-SW
-		   
-		   PERFORM UNTIL WS-FILTER-ARR(WS-INDX) = ' '
-		              OR WS-INDX > 8
-					  OR WS-FILTER-SW = 'N'
-			  IF WS-FILTER-ARR(WS-INDX) NOT = 
-			     WS-UID-CHAR (WS-INDX)
-				 MOVE 'N' TO WS-FILTER-SW
-			  END-IF
-		      ADD 1 TO WS-INDX		  
-		   END-PERFORM.
-           		   
+
+		   IF WS-ROLE-FILTER NOT = SPACES
+		      EVALUATE WS-ROLE-FILTER
+			     WHEN 'R'
+				    IF WS-REQ NOT = 'Y'
+					   MOVE 'N' TO WS-FILTER-SW
+					END-IF
+				 WHEN 'S'
+				    IF WS-SP NOT = 'Y'
+					   MOVE 'N' TO WS-FILTER-SW
+					END-IF
+				 WHEN 'A'
+				    IF WS-APP NOT = 'Y'
+					   MOVE 'N' TO WS-FILTER-SW
+					END-IF
+				 WHEN 'D'
+				    IF WS-ADMN NOT = 'Y'
+					   MOVE 'N' TO WS-FILTER-SW
+					END-IF
+			  END-EVALUATE
+		   ELSE
+		      MOVE WS-UID TO WS-UID-UC
+			  MOVE WS-FILTER-KEY TO WS-FILTER-KEY-UC
+			  INSPECT WS-UID-UC CONVERTING
+			     'abcdefghijklmnopqrstuvwxyz'
+				 TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+			  INSPECT WS-FILTER-KEY-UC CONVERTING
+			     'abcdefghijklmnopqrstuvwxyz'
+				 TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+		      PERFORM UNTIL WS-FILTER-ARR-UC(WS-INDX) = ' '
+		                 OR WS-INDX > 8
+					     OR WS-FILTER-SW = 'N'
+			     IF WS-FILTER-ARR-UC(WS-INDX) NOT =
+			        WS-UID-CHAR-UC (WS-INDX)
+				    MOVE 'N' TO WS-FILTER-SW
+			     END-IF
+		         ADD 1 TO WS-INDX
+		      END-PERFORM
+		   END-IF.
+
        800-WHENF2 SECTION.
 	       EXEC CICS ASSIGN
                USERID(WS-USERID)
@@ -584,45 +758,64 @@
               SUBTRACT 1 FROM WS-PAGE 
             END-IF
             MOVE WS-PAGE TO PAGEO
-            PERFORM 910-MOVE-Q-TO-SCREEN   
+            PERFORM 930-WRITE-CKPT
+            PERFORM 910-MOVE-Q-TO-SCREEN
             PERFORM 100-NEW-MAP.
 
        820-WHENF8 SECTION.
 
             ADD 11 TO WS-QITEM-PAGE
-            IF WS-QITEM-PAGE > WS-QITEM-END 
+            IF WS-QITEM-PAGE > WS-QITEM-END
                SUBTRACT 11 FROM WS-QITEM-PAGE
                MOVE 'THIS IS THE LAST PAGE' TO MSGO
             ELSE
                ADD 1 TO WS-PAGE
                MOVE WS-PAGE TO PAGEO
+               PERFORM 930-WRITE-CKPT
                PERFORM 910-MOVE-Q-TO-SCREEN
-            END-IF   
+            END-IF
             PERFORM 100-NEW-MAP.
        830-WHENF5 SECTION.
 		   IF USERIDI NOT = SPACES
 			   MOVE USERIDI TO WS-FILTER-KEY
+			   MOVE SPACES TO WS-ROLE-FILTER
 			   MOVE WS-FILTER-KEY TO MSGO
 			   EXEC CICS DELETEQ TS
 				QUEUE(WS-QNAME)
-			   END-EXEC 
-			   
+			   END-EXEC
+
 			   PERFORM 999-MOVE-FILE-TO-Q
 			   PERFORM 910-MOVE-Q-TO-SCREEN
 			   PERFORM 100-NEW-MAP
 		   END-IF.
-		   
+
+       835-WHENF6 SECTION.
+		   IF ROLEFLTI NOT = SPACES
+			   MOVE SPACES TO WS-FILTER-KEY
+			   MOVE ROLEFLTI TO WS-ROLE-FILTER
+			   MOVE ROLEFLTI TO MSGO
+			   EXEC CICS DELETEQ TS
+				QUEUE(WS-QNAME)
+			   END-EXEC
+
+			   PERFORM 999-MOVE-FILE-TO-Q
+			   PERFORM 910-MOVE-Q-TO-SCREEN
+			   PERFORM 100-NEW-MAP
+		   END-IF.
+
        840-WHENF12 SECTION.
 	       MOVE 'DATA ENTRY' TO WS-DFHSTATE
 		   MOVE WS-QITEM-START TO WS-QITEM-PAGE	
 		   MOVE 1 TO WS-PAGE
 		   MOVE WS-PAGE TO PAGEO
-		   MOVE 'UPDATE USER ROLES AND PRESS ENTER' 
+		   MOVE 'UPDATE USER ROLES AND PRESS ENTER'
 		   TO MSGO
 		   MOVE SPACES TO WS-FILTER-KEY
-		   PERFORM 910-MOVE-Q-TO-SCREEN   
+		   MOVE SPACES TO WS-ROLE-FILTER
+		   PERFORM 930-WRITE-CKPT
+		   PERFORM 910-MOVE-Q-TO-SCREEN
 		   PERFORM 100-NEW-MAP.
-		   
+
        850-PROTECT-FIELDS SECTION.
 	       MOVE 1 TO WS-INDX
 		   MOVE SPACES TO USERIDO
@@ -710,10 +903,32 @@
 			 MOVE DFHBMUNP TO SPA(WS-INDX)
 		     ADD 1 TO WS-INDX
            END-PERFORM.
+       930-WRITE-CKPT SECTION.
+           MOVE WS-PAGE TO WS-CKPT-PAGE
+           MOVE WS-QITEM-START TO WS-CKPT-QITEM-START
+           MOVE WS-QITEM-END TO WS-CKPT-QITEM-END
+           MOVE WS-QITEM-PAGE TO WS-CKPT-QITEM-PAGE
+           MOVE +1 TO WS-CKPT-ITEM
+           EXEC CICS WRITEQ TS
+                QUEUE(WS-QNAME)
+                FROM (WS-CKPT-REC)
+                LENGTH (LENGTH OF WS-CKPT-REC)
+                ITEM (WS-CKPT-ITEM)
+                REWRITE
+           END-EXEC.
+       930-EXIT.
+           EXIT.
        999-MOVE-FILE-TO-Q SECTION.
 
-            MOVE LOW-VALUES TO WS-KEYB. 
-            EXEC CICS 
+            MOVE +1 TO WS-CKPT-ITEM
+            EXEC CICS WRITEQ TS
+                 QUEUE(WS-QNAME)
+                 FROM (WS-CKPT-REC)
+                 LENGTH (LENGTH OF WS-CKPT-REC)
+                 ITEM (WS-CKPT-ITEM)
+            END-EXEC
+            MOVE LOW-VALUES TO WS-KEYB.
+            EXEC CICS
                STARTBR FILE('uaf00001')
                RIDFLD (WS-KEYB)
                GTEQ
@@ -757,7 +972,8 @@
            EXEC CICS
                 ENDBR FILE('uaf00001')
            END-EXEC
-           MOVE WS-QITEM-START TO WS-QITEM-PAGE.
+           MOVE WS-QITEM-START TO WS-QITEM-PAGE
+           PERFORM 930-WRITE-CKPT.
          
        999-EXIT.
            EXIT. 		   
\ No newline at end of file
