@@ -0,0 +1,94 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM009.
+      *
+      * SHARED STF00002 TICKET-HISTORY LOG WRITER.
+      * LINKED (NOT XCTL'D) BY SM02P, SM03P, SM004, SM005, AND SM006P
+      * SO THE NEXT-LOG-SEQ-NUMBER DERIVATION AND THE STF00002 WRITE
+      * HAPPEN THE SAME WAY EVERYWHERE INSTEAD OF EACH PROGRAM
+      * CARRYING ITS OWN SLIGHTLY-DIFFERENT STARTBR/READPREV WALK.
+      * CALLER PASSES THE TICKET ID, THE UPDATE DATE/TIME, THE
+      * UPDATED-BY USERID, AND THE REMARK TEXT TO LOG; THIS PROGRAM
+      * DERIVES THE NEXT LOG-SEQ-NUM AND WRITES THE STF00002 RECORD.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESPONSE-CODE                      PIC S9(8) COMP.
+       01  WS-BROWSE-DONE                        PIC X VALUE 'N'.
+       01  WS-LOG.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                    PIC X(10).
+           05  LK-UPDATE-TIME                    PIC X(10).
+           05  LK-UPDATED-BY                     PIC X(07).
+           05  LK-REMARK                         PIC X(50).
+           05  LK-RESP-CODE                      PIC S9(8) COMP.
+      *
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 800-CREATE-LOG
+           EXEC CICS RETURN END-EXEC.
+       000-EXIT.
+           EXIT.
+
+       800-CREATE-LOG.
+           MOVE LK-TIX-ID TO LOG-TIX-ID1
+           MOVE 0 TO LOG-SEQ-NUM
+           MOVE 'N' TO WS-BROWSE-DONE
+           EXEC CICS STARTBR FILE('STF00002')
+                RIDFLD (LOG-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 'Y' TO WS-BROWSE-DONE
+           END-IF
+           PERFORM UNTIL WS-BROWSE-DONE = 'Y'
+               EXEC CICS READNEXT
+                         FILE('STF00002')
+                         INTO (WS-LOG)
+                         RIDFLD (LOG-TIX-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NOTFND) OR
+                                       LOG-TIX-ID1 NOT = LK-TIX-ID
+                   MOVE 'Y' TO WS-BROWSE-DONE
+               ELSE
+                   ADD 1 TO LOG-SEQ-NUM
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00002')
+           END-EXEC
+           ADD 1 TO LOG-SEQ-NUM
+           MOVE LK-TIX-ID TO LOG-TIX-ID1
+           MOVE LK-UPDATE-DATE TO LOG-LAST-UPDATE-DATE
+           MOVE LK-UPDATE-TIME TO LOG-LAST-UPDATE-TIME
+           MOVE LK-UPDATED-BY TO LOG-UPDBY2
+           MOVE LK-REMARK TO LOG-LAST-UPDATE-REM
+           EXEC CICS WRITE FILE('STF00002')
+                FROM(WS-LOG)
+                RIDFLD(LOG-TIX-ID)
+                RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           MOVE WS-RESPONSE-CODE TO LK-RESP-CODE.
+       800-EXIT.
+           EXIT.
