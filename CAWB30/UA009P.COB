@@ -0,0 +1,58 @@
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UA009.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TSQ-NAME                  PIC X(8).
+       01  WS-TSQ-SUFFIX REDEFINES WS-TSQ-NAME.
+           05  FILLER                   PIC X(4).
+           05  WS-TSQ-TRANID            PIC X(4).
+       01  WS-RES-CODE                  PIC S9(8) COMP.
+       01  WS-PURGE-COUNT               PIC 9(5) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                  PIC X(1).
+      *
+       PROCEDURE DIVISION.
+       100-PROCESS SECTION.
+           MOVE LOW-VALUES TO WS-TSQ-NAME
+           PERFORM 200-BROWSE-AND-PURGE
+           EXEC CICS RETURN
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-BROWSE-AND-PURGE SECTION.
+           EXEC CICS
+               INQUIRE TSQUEUE(WS-TSQ-NAME)
+               GENERIC
+               RESP(WS-RES-CODE)
+               START
+           END-EXEC
+           PERFORM UNTIL WS-RES-CODE NOT = DFHRESP(NORMAL)
+               IF WS-TSQ-TRANID = 'UA01' OR WS-TSQ-TRANID = 'UA02'
+                   EXEC CICS DELETEQ TS
+                       QUEUE(WS-TSQ-NAME)
+                       RESP(WS-RES-CODE)
+                   END-EXEC
+                   ADD 1 TO WS-PURGE-COUNT
+               END-IF
+               EXEC CICS
+                   INQUIRE TSQUEUE(WS-TSQ-NAME)
+                   GENERIC
+                   RESP(WS-RES-CODE)
+                   NEXT
+               END-EXEC
+           END-PERFORM
+           EXEC CICS
+               INQUIRE TSQUEUE(WS-TSQ-NAME)
+               END BROWSE
+           END-EXEC.
+       200-EXIT.
+           EXIT.
