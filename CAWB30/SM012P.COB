@@ -0,0 +1,208 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM012.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-USERID                             PIC X(8).
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                       PIC X(7).
+               10  FILLER                        PIC X.
+           05  REQUESTOR                         PIC X.
+           05  ADMINISTRATOR                     PIC X.
+           05  APPROVER                          PIC X.
+           05  SERVICE-PROVIDER                  PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  ACTIVE-FLAG                       PIC X VALUE 'Y'.
+           05  USER-PIN                          PIC X(4).
+           05  USER-QUEUE                        PIC X(10).
+       01  WS-AUDIT-REC.
+           05  AUDIT-KEY.
+               10  AUDIT-USERID                  PIC X(7).
+               10  AUDIT-SEQ-NUM                 PIC 9(3).
+           05  AUDIT-OLD-REQ                     PIC X.
+           05  AUDIT-OLD-ADMN                    PIC X.
+           05  AUDIT-OLD-APP                     PIC X.
+           05  AUDIT-OLD-SP                      PIC X.
+           05  AUDIT-NEW-REQ                     PIC X.
+           05  AUDIT-NEW-ADMN                    PIC X.
+           05  AUDIT-NEW-APP                     PIC X.
+           05  AUDIT-NEW-SP                      PIC X.
+           05  AUDIT-CHANGED-BY                  PIC X(8).
+           05  AUDIT-DATE                        PIC X(10).
+           05  AUDIT-TIME                        PIC X(08).
+       01  WS-AUDIT-FOUND-SW                     PIC X VALUE 'N'.
+           88  WS-AUDIT-FOUND                    VALUE 'Y'.
+       01  WS-END                                PIC X(15) VALUE
+           'END PROCESSING'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-COMMAREA.
+           05  WS-USERID1                         PIC X(7).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+
+      *
+	   COPY SM012S.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU.
+      *
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM12'
+                IF EIBCALEN NOT = +0
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   IF EIBAID = DFHPF3 OR DFHENTER
+                       PERFORM 200-REC-MAP
+                   ELSE
+                       MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+                ELSE
+                   PERFORM 400-LOAD-PROFILE
+                   MOVE 'MY PROFILE - PRESS PF3 TO RETURN' TO ERRMSGO
+                   PERFORM 100-SEND-MAP
+                END-IF
+           ELSE
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATE1O
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATE1O)
+               TIME     (TIME1O)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASB TO TIME1A
+           MOVE DFHBMASB TO DATE1A
+           EXEC CICS
+               SEND MAP('SM012M')
+               MAPSET('SM012S')
+               FROM(SM012MO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SM12')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS
+               RECEIVE MAP('SM012M')
+               MAPSET('SM012S')
+               INTO (SM012MI)
+           END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS XCTL
+                       PROGRAM('SM000P')
+                   END-EXEC
+               WHEN EIBAID = DFHENTER
+                   PERFORM 400-LOAD-PROFILE
+                   MOVE 'MY PROFILE - PRESS PF3 TO RETURN' TO ERRMSGO
+                   PERFORM 100-SEND-MAP
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-LOAD-PROFILE.
+           EXEC CICS ASSIGN
+               USERID(WS-USERID)
+           END-EXEC
+           MOVE WS-USERID(1:7) TO WS-USERID1
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           MOVE WS-USERID1 TO USERIDO
+           MOVE REQUESTOR TO REQO
+           MOVE ADMINISTRATOR TO ADMNO
+           MOVE APPROVER TO APPO
+           MOVE SERVICE-PROVIDER TO SPO
+           MOVE ACTIVE-FLAG TO ACTVO
+           MOVE USER-QUEUE TO QUEUEO
+           MOVE UPDBY1 TO UPBYO
+           PERFORM 500-LOAD-LAST-CHANGE.
+       400-EXIT.
+           EXIT.
+
+       500-LOAD-LAST-CHANGE.
+           MOVE SPACES TO AUDDTO
+           MOVE SPACES TO AUDTMO
+           MOVE SPACES TO AUDBYO
+           MOVE 'N' TO WS-AUDIT-FOUND-SW
+           MOVE WS-USERID1 TO AUDIT-USERID
+           MOVE 0 TO AUDIT-SEQ-NUM
+           EXEC CICS STARTBR FILE('UAF00002')
+                RIDFLD (AUDIT-KEY)
+                KEYLENGTH(+10)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL AUDIT-USERID NOT = WS-USERID1 OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('UAF00002')
+                         INTO (WS-AUDIT-REC)
+                         RIDFLD (AUDIT-KEY)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF AUDIT-USERID = WS-USERID1
+                       MOVE 'Y' TO WS-AUDIT-FOUND-SW
+                       MOVE AUDIT-DATE TO AUDDTO
+                       MOVE AUDIT-TIME TO AUDTMO
+                       MOVE AUDIT-CHANGED-BY(1:7) TO AUDBYO
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('UAF00002')
+           END-EXEC
+           IF WS-AUDIT-FOUND-SW NOT = 'Y'
+               MOVE 'NEVER CHANGED' TO AUDDTO
+           END-IF.
+       500-EXIT.
+           EXIT.
