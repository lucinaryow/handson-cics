@@ -1,23 +1,476 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SM001.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBM-PC.
-       OBJECT-COMPUTER.    IBM-PC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-COMMAREA. 
-           05 WS-PROG-STATE                    PIC X(20).   
-       LINKAGE SECTION.
-       01  DFHCOMMAREA                         PIC X(20).
-      *
-       PROCEDURE DIVISION.
-       100-PROC.
-           MOVE 'SM001 IS IN CONTROL' TO WS-PROG-STATE
-           EXEC CICS XCTL
-               PROGRAM('SM000')
-               COMMAREA(WS-COMMAREA)
-           END-EXEC.
-       100-EXIT.
-           EXIT.
\ No newline at end of file
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-BUS-HOURS-PARMS.
+           05  BLK-START-DATE                     PIC X(10).
+           05  BLK-START-TIME                     PIC X(08).
+           05  BLK-END-DATE                        PIC X(10).
+           05  BLK-BUS-HOURS                       PIC S9(05)V9(02)
+                                                     COMP-3.
+           05  BLK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOW-DATE                           PIC X(10).
+       01  WS-NOW-TIME                           PIC X(08).
+       01  WS-MATCH-FOUND                        PIC X VALUE 'N'.
+       01  WS-SKIP-LAST                          PIC X VALUE 'N'.
+       01  WS-AGE-THRESHOLD                      PIC 9(03) VALUE 15.
+       01  WS-TIX-AGE-DAYS                       PIC S9(05).
+       01  WS-AGE-HIGHLIGHT-SW                   PIC X VALUE 'N'.
+       01  WS-TODAY-YMD-X                        PIC X(08).
+       01  WS-TODAY-YMD REDEFINES WS-TODAY-YMD-X PIC 9(08).
+       01  WS-TODAY-INT                          PIC 9(09).
+       01  WS-REC-YMD-X                          PIC X(08).
+       01  WS-REC-YMD REDEFINES WS-REC-YMD-X     PIC 9(08).
+       01  WS-REC-INT                            PIC 9(09).
+       01  WS-START-KEY                          PIC X(6).
+       01  WS-PFX-LEN                            PIC 9(2).
+       01  WS-RECENT-PARMS.
+           05  RLK-USERID                        PIC X(07).
+           05  RLK-TIX-ID                        PIC X(06).
+           05  RLK-RESP-CODE                     PIC S9(8) COMP.
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                       PIC X(7).
+               10  FILLER                        PIC X.
+           05  REQUESTOR                         PIC X.
+           05  ADMINISTRATOR                     PIC X.
+           05  APPROVER                          PIC X.
+           05  SERVICE-PROVIDER                  PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  ACTIVE-FLAG                       PIC X VALUE 'Y'.
+           05  FILLER                            PIC X(4).
+           05  USER-QUEUE                        PIC X(10).
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  TIX-DESC-RED REDEFINES TIX-DESC.
+               10  TIX-DESC1                     PIC X(50).
+               10  TIX-DESC2                     PIC X(50).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+       01  WS-DESC-CONT.
+           05  DESC-TIX-ID.
+               10  DESC-TIX-ID1                  PIC X(6).
+               10  DESC-LINE-NUM                 PIC 9(3).
+           05  DESC-TEXT                         PIC X(40).
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-NOTFOUND			   PIC X(24) VALUE
+           'NO MATCHING TICKETS FOUND'.
+       01  WS-NOMORE			   PIC X(24) VALUE
+           'NO MORE MATCHING TICKETS'.
+       01  WS-COMMAREA.
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+           05  WS-FILTER-PREFIX                   PIC X(6).
+           05  WS-FILTER-PFX-LEN                  PIC 9(2).
+           05  WS-FILTER-STATUS                   PIC X(10).
+           05  WS-FILTER-ROLE-ALL                  PIC X VALUE 'N'.
+           05  WS-FILTER-QUEUE                     PIC X(10).
+           05  WS-LAST-TIX-ID                      PIC X(6).
+           05  WS-MORE-FLAG                        PIC X VALUE 'N'.
+
+      *
+	   COPY SM001S.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(52).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU.
+      *
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM12'
+                IF EIBCALEN NOT = +0
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   IF WS-INIT = 'N'
+                       MOVE 1 TO WS-PROG-STATE
+                       MOVE WS-TICKET-NUM1 TO TIXNOO
+                       MOVE DFHBMASK TO TIXNOA
+                       MOVE 'ENTER FILTERS AND PRESS ENTER TO SEARCH' TO
+                            ERRMSGO
+                       PERFORM 100-SEND-MAP
+                       MOVE 'Y' TO WS-INIT
+                   ELSE
+                       IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR
+                            DFHPF8 OR DFHENTER OR DFHPF11 OR DFHPF12
+                           PERFORM 200-REC-MAP
+                       ELSE
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       END-IF
+                   END-IF
+                ELSE
+                   MOVE DFHBMDAR TO TIXNOA
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE 'ENTER FILTERS AND PRESS ENTER TO SEARCH' TO
+                        ERRMSGO
+                   PERFORM 100-SEND-MAP
+                END-IF
+           ELSE
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATE1O
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATE1O)
+               TIME     (TIME1O)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASB TO TIME1A
+           MOVE DFHBMASB TO DATE1A
+           EXEC CICS
+               SEND MAP('SM001M')
+               MAPSET('SM001S')
+               FROM(SM001MO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SM01')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS
+               RECEIVE MAP('SM001M')
+               MAPSET('SM001S')
+               INTO (SM001MI)
+           END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS XCTL
+                       PROGRAM('SM000P')
+                   END-EXEC
+               WHEN EIBAID = DFHPF5
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE SPACES TO WS-FILTER-PREFIX WS-FILTER-STATUS
+                   MOVE 'N' TO WS-MORE-FLAG
+                   MOVE LOW-VALUES TO SM001MO
+                   MOVE 'ENTER FILTERS AND PRESS ENTER TO SEARCH' TO
+                        ERRMSGO
+                   PERFORM 100-SEND-MAP
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           PERFORM 350-SET-FILTER
+                           PERFORM 400-SEARCH-FIRST
+                           PERFORM 100-SEND-MAP
+                       WHEN OTHER
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF8
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 2
+                           PERFORM 450-SEARCH-NEXT
+                           PERFORM 100-SEND-MAP
+                       WHEN OTHER
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF11
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 2
+                           MOVE WS-LAST-TIX-ID TO WS-TICKET-NUM1
+                           MOVE 1 TO WS-PROG-STATE
+                           MOVE 'N' TO WS-INIT
+                           EXEC CICS XCTL
+                               PROGRAM('SM015P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       WHEN OTHER
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       350-SET-FILTER.
+           MOVE TIXNOI TO WS-FILTER-PREFIX
+           MOVE TIXNOL TO WS-FILTER-PFX-LEN
+           MOVE STATI TO WS-FILTER-STATUS
+           EXEC CICS ASSIGN
+               USERID(WS-USERID1)
+           END-EXEC
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           IF SERVICE-PROVIDER = 'Y' AND APPROVER NOT = 'Y' AND
+                   ADMINISTRATOR NOT = 'Y'
+               MOVE 'Y' TO WS-FILTER-ROLE-ALL
+               MOVE USER-QUEUE TO WS-FILTER-QUEUE
+           ELSE
+               MOVE SPACES TO WS-FILTER-QUEUE
+               IF SERVICE-PROVIDER = 'Y' OR APPROVER = 'Y' OR
+                       ADMINISTRATOR = 'Y'
+                   MOVE 'Y' TO WS-FILTER-ROLE-ALL
+               ELSE
+                   MOVE 'N' TO WS-FILTER-ROLE-ALL
+               END-IF
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+       400-SEARCH-FIRST.
+           IF WS-FILTER-PFX-LEN = 0
+               MOVE LOW-VALUES TO WS-START-KEY
+           ELSE
+               MOVE WS-FILTER-PREFIX(1:WS-FILTER-PFX-LEN)
+                   TO WS-START-KEY
+           END-IF
+           MOVE 'N' TO WS-SKIP-LAST
+           PERFORM 500-BROWSE-AND-MATCH
+           IF WS-MATCH-FOUND = 'Y'
+               MOVE 2 TO WS-PROG-STATE
+               MOVE 'Y' TO WS-MORE-FLAG
+               MOVE 'MATCH FOUND, PF8=NEXT, PF11=COMMENTS' TO ERRMSGO
+           ELSE
+               MOVE 1 TO WS-PROG-STATE
+               MOVE 'N' TO WS-MORE-FLAG
+               MOVE WS-NOTFOUND TO ERRMSGO
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       450-SEARCH-NEXT.
+           IF WS-MORE-FLAG NOT = 'Y'
+               MOVE WS-NOMORE TO ERRMSGO
+           ELSE
+               MOVE WS-LAST-TIX-ID TO WS-START-KEY
+               MOVE 'Y' TO WS-SKIP-LAST
+               PERFORM 500-BROWSE-AND-MATCH
+               IF WS-MATCH-FOUND = 'Y'
+                   MOVE 'MATCH FOUND, PF8=NEXT, PF11=COMMENTS' TO
+                        ERRMSGO
+               ELSE
+                   MOVE 'N' TO WS-MORE-FLAG
+                   MOVE WS-NOMORE TO ERRMSGO
+               END-IF
+           END-IF.
+       450-EXIT.
+           EXIT.
+
+       500-BROWSE-AND-MATCH.
+           MOVE 'N' TO WS-MATCH-FOUND
+           EXEC CICS STARTBR FILE('STF00001')
+                RIDFLD (WS-START-KEY)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-MATCH-FOUND = 'Y' OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STF00001')
+                         INTO (WS-TIX-REC)
+                         RIDFLD (WS-START-KEY)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP NOT = DFHRESP(NOTFND)
+                   IF WS-SKIP-LAST = 'Y' AND TIX-ID = WS-LAST-TIX-ID
+                       MOVE 'N' TO WS-SKIP-LAST
+                   ELSE
+                       PERFORM 600-CHECK-MATCH
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00001')
+           END-EXEC.
+       500-EXIT.
+           EXIT.
+
+       600-CHECK-MATCH.
+           IF (WS-FILTER-PFX-LEN = 0 OR
+                   TIX-ID(1:WS-FILTER-PFX-LEN) =
+                   WS-FILTER-PREFIX(1:WS-FILTER-PFX-LEN))
+               AND (WS-FILTER-STATUS = SPACES OR
+                   TIX-STATUS = WS-FILTER-STATUS)
+               AND (WS-FILTER-ROLE-ALL = 'Y' OR
+                   TIX-REQUESTOR = WS-USERID1)
+               AND (WS-FILTER-QUEUE = SPACES OR
+                   TIX-QUEUE = SPACES OR
+                   TIX-QUEUE = WS-FILTER-QUEUE)
+               MOVE 'Y' TO WS-MATCH-FOUND
+               MOVE TIX-ID TO WS-LAST-TIX-ID
+               PERFORM 700-MOVE-TICKETVAL
+           END-IF.
+       600-EXIT.
+           EXIT.
+
+       700-MOVE-TICKETVAL.
+           MOVE TIX-ID TO TIXNOO
+           MOVE TIX-REQUESTOR TO REQBYO
+           MOVE TIX-STATUS TO STATO
+           MOVE TIX-TITLE TO TITLEO
+           MOVE TIX-DESC1 TO DESC1O
+           MOVE TIX-DESC2 TO DESC2O
+           MOVE UPDATED-BY2 TO UPDBYO
+           MOVE TIX-RELATED-ID TO RELTIDO
+           PERFORM 760-READ-DESC-CONT
+           PERFORM 750-CHECK-OVERDUE
+           PERFORM 780-CHECK-AGING
+           PERFORM 770-RECORD-RECENT.
+       700-EXIT.
+           EXIT.
+
+       760-READ-DESC-CONT.
+           MOVE SPACES TO DESC3O
+           MOVE SPACES TO DESC4O
+           MOVE TIX-ID TO DESC-TIX-ID1
+           MOVE 1 TO DESC-LINE-NUM
+           EXEC CICS
+               READ FILE('STF00004')
+               INTO (WS-DESC-CONT)
+               RIDFLD (DESC-TIX-ID)
+               RESP (WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE DESC-TEXT TO DESC3O
+           END-IF
+           MOVE TIX-ID TO DESC-TIX-ID1
+           MOVE 2 TO DESC-LINE-NUM
+           EXEC CICS
+               READ FILE('STF00004')
+               INTO (WS-DESC-CONT)
+               RIDFLD (DESC-TIX-ID)
+               RESP (WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE DESC-TEXT TO DESC4O
+           END-IF.
+       760-EXIT.
+           EXIT.
+
+      * RECORDS THIS TICKET AS THE USER'S MOST RECENTLY VIEWED ONE SO
+      * SM000P CAN OFFER IT AS A SHORTCUT ON THE NEXT MENU VISIT.
+       770-RECORD-RECENT.
+           MOVE WS-USERID1 TO RLK-USERID
+           MOVE TIX-ID TO RLK-TIX-ID
+           EXEC CICS LINK PROGRAM('SM014P')
+                COMMAREA(WS-RECENT-PARMS)
+                LENGTH(LENGTH OF WS-RECENT-PARMS)
+           END-EXEC.
+       770-EXIT.
+           EXIT.
+
+       750-CHECK-OVERDUE.
+           IF TIX-DUE-DATE = SPACES
+               MOVE SPACES TO DUEDTO
+               MOVE SPACES TO OVRDUEO
+           ELSE
+               MOVE TIX-DUE-DATE TO DUEDTO
+               IF TIX-STATUS = 'CLOSED' OR 'CANCELED' OR 'REJECTED'
+                   MOVE SPACES TO OVRDUEO
+               ELSE
+                   EXEC CICS ASKTIME
+                       ABSTIME (WS-TIME)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME  (WS-TIME)
+                       DATESEP  ('/')
+                       MMDDYYYY (WS-NOW-DATE)
+                       TIME     (WS-NOW-TIME)
+                       TIMESEP  (':')
+                   END-EXEC
+                   MOVE WS-NOW-DATE TO BLK-START-DATE
+                   MOVE WS-NOW-TIME TO BLK-START-TIME
+                   MOVE TIX-DUE-DATE TO BLK-END-DATE
+                   EXEC CICS LINK PROGRAM('SM013P')
+                        COMMAREA(WS-BUS-HOURS-PARMS)
+                        LENGTH(LENGTH OF WS-BUS-HOURS-PARMS)
+                   END-EXEC
+                   IF BLK-BUS-HOURS < 0
+                       MOVE 'OVERDUE' TO OVRDUEO
+                   ELSE
+                       MOVE SPACES TO OVRDUEO
+                   END-IF
+               END-IF
+           END-IF.
+       750-EXIT.
+           EXIT.
+
+       780-CHECK-AGING.
+           MOVE 'N' TO WS-AGE-HIGHLIGHT-SW
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME  (WS-TIME)
+               YYYYMMDD (WS-TODAY-YMD-X)
+           END-EXEC
+           STRING LAST-UPDATE-DATE(7:4) LAST-UPDATE-DATE(1:2)
+                  LAST-UPDATE-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-REC-YMD-X
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+           COMPUTE WS-REC-INT = FUNCTION INTEGER-OF-DATE(WS-REC-YMD)
+           COMPUTE WS-TIX-AGE-DAYS = WS-TODAY-INT - WS-REC-INT
+           IF WS-TIX-AGE-DAYS >= WS-AGE-THRESHOLD
+               MOVE 'Y' TO WS-AGE-HIGHLIGHT-SW
+               MOVE DFHBMASB TO STATA
+           ELSE
+               MOVE DFHBMASK TO STATA
+           END-IF.
+       780-EXIT.
+           EXIT.
