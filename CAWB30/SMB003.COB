@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMB003.
+      *
+      * BATCH DB2 MIRROR EXTRACT FOR STF00001 AND STF00002.
+      * READS BOTH VSAM FILES SEQUENTIALLY AND INSERTS A MATCHING ROW
+      * INTO THE DB2 TICKET/LOG MIRROR TABLES FOR AD HOC REPORTING
+      * VIA SQL, USING THE SQLCA AND THE VENDORED SQLSTATE COPYBOOK
+      * UNDER DB2COPY FOR STATUS CHECKING, THE SAME WAY AN ONLINE
+      * DB2-ENABLED PROGRAM IN THIS SHOP WOULD. EACH TABLE IS EMPTIED
+      * BEFORE THE LOAD SO RERUNNING THIS JOB ALWAYS PRODUCES A FULL,
+      * CURRENT MIRROR RATHER THAN ACCUMULATING DUPLICATES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STF00001-FILE ASSIGN TO STF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TIX-ID
+               FILE STATUS IS WS-STF1-STATUS.
+           SELECT STF00002-FILE ASSIGN TO STF00002
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOG-TIX-ID
+               FILE STATUS IS WS-STF2-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STF00001-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TIX-RECORD.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+
+       FD  STF00002-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-RECORD.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY SQLSTATE.
+
+       01  WS-STF1-STATUS                        PIC X(02).
+       01  WS-STF2-STATUS                        PIC X(02).
+       01  WS-EOF-TIX                            PIC X VALUE 'N'.
+       01  WS-EOF-LOG                            PIC X VALUE 'N'.
+
+       01  WS-CNT-TIX-READ                       PIC 9(07) VALUE 0.
+       01  WS-CNT-TIX-INSERTED                   PIC 9(07) VALUE 0.
+       01  WS-CNT-LOG-READ                       PIC 9(07) VALUE 0.
+       01  WS-CNT-LOG-INSERTED                   PIC 9(07) VALUE 0.
+
+      * HOST VARIABLES FOR THE STF00001 MIRROR ROW.
+       01  HV-TIX-ID                             PIC X(06).
+       01  HV-TIX-REQUESTOR                      PIC X(08).
+       01  HV-TIX-STATUS                         PIC X(10).
+       01  HV-TIX-TITLE                          PIC X(25).
+       01  HV-TIX-DESC                           PIC X(100).
+       01  HV-LAST-UPDATE-DATE                   PIC X(11).
+       01  HV-LAST-UPDATE-TIME                   PIC X(09).
+       01  HV-UPDBY2                              PIC X(07).
+       01  HV-LAST-UPDATE-REM                    PIC X(50).
+       01  HV-TIX-PRIORITY                       PIC X(01).
+       01  HV-TIX-CATEGORY                       PIC X(10).
+       01  HV-TIX-DUE-DATE                       PIC X(10).
+       01  HV-TIX-ASSIGNED-TO                    PIC X(07).
+       01  HV-TIX-QUEUE                          PIC X(10).
+       01  HV-TIX-RELATED-ID                     PIC X(06).
+
+      * HOST VARIABLES FOR THE STF00002 MIRROR ROW.
+       01  HV-LOG-TIX-ID1                        PIC X(06).
+       01  HV-LOG-SEQ-NUM                        PIC 9(03).
+       01  HV-LOG-LAST-UPDATE-DATE               PIC X(10).
+       01  HV-LOG-LAST-UPDATE-TIME               PIC X(10).
+       01  HV-LOG-UPDBY2                         PIC X(07).
+       01  HV-LOG-LAST-UPDATE-REM                PIC X(50).
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-MIRROR-TICKETS
+           PERFORM 300-MIRROR-LOG
+           PERFORM 900-TERMINATE
+           STOP RUN.
+       000-EXIT.
+           EXIT.
+
+       100-INITIALIZE.
+           OPEN INPUT STF00001-FILE
+           IF WS-STF1-STATUS NOT = '00'
+               DISPLAY 'SMB003 - UNABLE TO OPEN STF00001, STATUS = '
+                   WS-STF1-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN INPUT STF00002-FILE
+           IF WS-STF2-STATUS NOT = '00'
+               DISPLAY 'SMB003 - UNABLE TO OPEN STF00002, STATUS = '
+                   WS-STF2-STATUS
+               GO TO 999-ABEND
+           END-IF
+
+           EXEC SQL
+               DELETE FROM STF00001_MIRROR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = +100
+               DISPLAY 'SMB003 - UNABLE TO CLEAR STF00001_MIRROR, '
+                   'SQLCODE = ' SQLCODE
+               GO TO 999-ABEND
+           END-IF
+
+           EXEC SQL
+               DELETE FROM STF00002_MIRROR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = +100
+               DISPLAY 'SMB003 - UNABLE TO CLEAR STF00002_MIRROR, '
+                   'SQLCODE = ' SQLCODE
+               GO TO 999-ABEND
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-MIRROR-TICKETS.
+           PERFORM UNTIL WS-EOF-TIX = 'Y'
+               READ STF00001-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-TIX
+                   NOT AT END
+                       ADD 1 TO WS-CNT-TIX-READ
+                       PERFORM 250-INSERT-TICKET
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-INSERT-TICKET.
+           MOVE TIX-ID            TO HV-TIX-ID
+           MOVE TIX-REQUESTOR      TO HV-TIX-REQUESTOR
+           MOVE TIX-STATUS         TO HV-TIX-STATUS
+           MOVE TIX-TITLE          TO HV-TIX-TITLE
+           MOVE TIX-DESC           TO HV-TIX-DESC
+           MOVE LAST-UPDATE-DATE   TO HV-LAST-UPDATE-DATE
+           MOVE LAST-UPDATE-TIME   TO HV-LAST-UPDATE-TIME
+           MOVE UPDBY2             TO HV-UPDBY2
+           MOVE LAST-UPDATE-REM    TO HV-LAST-UPDATE-REM
+           MOVE TIX-PRIORITY       TO HV-TIX-PRIORITY
+           MOVE TIX-CATEGORY       TO HV-TIX-CATEGORY
+           MOVE TIX-DUE-DATE       TO HV-TIX-DUE-DATE
+           MOVE TIX-ASSIGNED-TO    TO HV-TIX-ASSIGNED-TO
+           MOVE TIX-QUEUE          TO HV-TIX-QUEUE
+           MOVE TIX-RELATED-ID     TO HV-TIX-RELATED-ID
+
+           EXEC SQL
+               INSERT INTO STF00001_MIRROR
+                   (TIX_ID, TIX_REQUESTOR, TIX_STATUS, TIX_TITLE,
+                    TIX_DESC, LAST_UPDATE_DATE, LAST_UPDATE_TIME,
+                    UPDATED_BY, LAST_UPDATE_REM, TIX_PRIORITY,
+                    TIX_CATEGORY, TIX_DUE_DATE, TIX_ASSIGNED_TO,
+                    TIX_QUEUE, TIX_RELATED_ID)
+               VALUES
+                   (:HV-TIX-ID, :HV-TIX-REQUESTOR, :HV-TIX-STATUS,
+                    :HV-TIX-TITLE, :HV-TIX-DESC, :HV-LAST-UPDATE-DATE,
+                    :HV-LAST-UPDATE-TIME, :HV-UPDBY2,
+                    :HV-LAST-UPDATE-REM, :HV-TIX-PRIORITY,
+                    :HV-TIX-CATEGORY, :HV-TIX-DUE-DATE,
+                    :HV-TIX-ASSIGNED-TO, :HV-TIX-QUEUE,
+                    :HV-TIX-RELATED-ID)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-CNT-TIX-INSERTED
+           ELSE
+               DISPLAY 'SMB003 - INSERT FAILED FOR TICKET ' TIX-ID
+                   ' SQLCODE = ' SQLCODE
+           END-IF.
+       250-EXIT.
+           EXIT.
+
+       300-MIRROR-LOG.
+           PERFORM UNTIL WS-EOF-LOG = 'Y'
+               READ STF00002-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-LOG
+                   NOT AT END
+                       ADD 1 TO WS-CNT-LOG-READ
+                       PERFORM 350-INSERT-LOG
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-INSERT-LOG.
+           MOVE LOG-TIX-ID1             TO HV-LOG-TIX-ID1
+           MOVE LOG-SEQ-NUM              TO HV-LOG-SEQ-NUM
+           MOVE LOG-LAST-UPDATE-DATE     TO HV-LOG-LAST-UPDATE-DATE
+           MOVE LOG-LAST-UPDATE-TIME     TO HV-LOG-LAST-UPDATE-TIME
+           MOVE LOG-UPDBY2               TO HV-LOG-UPDBY2
+           MOVE LOG-LAST-UPDATE-REM      TO HV-LOG-LAST-UPDATE-REM
+
+           EXEC SQL
+               INSERT INTO STF00002_MIRROR
+                   (LOG_TIX_ID, LOG_SEQ_NUM, LOG_LAST_UPDATE_DATE,
+                    LOG_LAST_UPDATE_TIME, LOG_UPDATED_BY,
+                    LOG_LAST_UPDATE_REM)
+               VALUES
+                   (:HV-LOG-TIX-ID1, :HV-LOG-SEQ-NUM,
+                    :HV-LOG-LAST-UPDATE-DATE, :HV-LOG-LAST-UPDATE-TIME,
+                    :HV-LOG-UPDBY2, :HV-LOG-LAST-UPDATE-REM)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-CNT-LOG-INSERTED
+           ELSE
+               DISPLAY 'SMB003 - INSERT FAILED FOR LOG ENTRY '
+                   LOG-TIX-ID1 '-' LOG-SEQ-NUM ' SQLCODE = ' SQLCODE
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           DISPLAY 'SMB003 - TICKETS READ       = ' WS-CNT-TIX-READ
+           DISPLAY 'SMB003 - TICKETS MIRRORED   = ' WS-CNT-TIX-INSERTED
+           DISPLAY 'SMB003 - LOG ENTRIES READ   = ' WS-CNT-LOG-READ
+           DISPLAY 'SMB003 - LOG ENTRIES MIRROR = ' WS-CNT-LOG-INSERTED
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE.
+       900-EXIT.
+           EXIT.
+
+       999-ABEND.
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           STOP RUN.
