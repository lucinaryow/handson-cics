@@ -76,6 +76,21 @@
 	   02  FILLER REDEFINES TIME2F.
 	       03  TIME2A			      PIC X.
 	   02  TIME2I				      PIC X(010).
+	   02  DUEDTL				      PIC S9(4) COMP.
+	   02  DUEDTF				      PIC X.
+	   02  FILLER REDEFINES DUEDTF.
+	       03  DUEDTA			      PIC X.
+	   02  DUEDTI				      PIC X(010).
+	   02  OVRDUEL				      PIC S9(4) COMP.
+	   02  OVRDUEF				      PIC X.
+	   02  FILLER REDEFINES OVRDUEF.
+	       03  OVRDUEA			      PIC X.
+	   02  OVRDUEI				      PIC X(007).
+	   02  RELTIDL				      PIC S9(4) COMP.
+	   02  RELTIDF				      PIC X.
+	   02  FILLER REDEFINES RELTIDF.
+	       03  RELTIDA			      PIC X.
+	   02  RELTIDI				      PIC X(006).
 	   02  ERRMSGL				      PIC S9(4) COMP.
 	   02  ERRMSGF				      PIC X.
 	   02  FILLER REDEFINES ERRMSGF.
@@ -130,4 +145,13 @@
 	   02  TIME2O				      PIC X(010).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
+	   02  DUEDTO				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  OVRDUEO				      PIC X(007).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  RELTIDO				      PIC X(006).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
 	   02  ERRMSGO				      PIC X(071).
