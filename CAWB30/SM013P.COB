@@ -0,0 +1,162 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM013.
+      *
+      * SHARED BUSINESS-HOURS ELAPSED-TIME CALCULATOR.
+      * LINKED (NOT XCTL'D) BY SM001, SM005, AND SM006P FROM THEIR
+      * 750-CHECK-OVERDUE PARAGRAPHS SO OVERDUE IS DECIDED ON BUSINESS
+      * HOURS BETWEEN LAST-UPDATE AND TIX-DUE-DATE RATHER THAN RAW
+      * CALENDAR HOURS, THE SAME WAY SM009P/SM011P ALREADY CENTRALIZE
+      * THE STF00002 LOG WRITE AND THE NOTIFICATION QUEUE WRITE SO
+      * EVERY CALLER GETS THE SAME ANSWER INSTEAD OF EACH ONE CARRYING
+      * A SLIGHTLY-DIFFERENT COPY OF THE LOGIC.
+      * CALLER PASSES A START DATE/TIME (LAST-UPDATE) AND AN END DATE
+      * (TIX-DUE-DATE, TREATED AS DUE BY THE CLOSE OF BUSINESS ON THAT
+      * DATE SINCE THE DUE-DATE FIELD CARRIES NO TIME PORTION) IN THIS
+      * SHOP'S USUAL MM/DD/YYYY AND HH:MM:SS FORMATS. THIS PROGRAM
+      * RETURNS THE NUMBER OF BUSINESS HOURS BETWEEN THEM, COUNTING
+      * ONLY MONDAY THROUGH FRIDAY, 08:00 TO 17:00 - A NEGATIVE RESULT
+      * MEANS THE DUE DATE HAS ALREADY PASSED THAT MANY BUSINESS HOURS
+      * AGO. THERE IS NO COMPANY-HOLIDAY TABLE ANYWHERE IN THIS SYSTEM
+      * TO DRIVE A HOLIDAY EXCLUSION, SO WEEKENDS ARE THE ONLY NON
+      * BUSINESS DAYS THIS ROUTINE KNOWS ABOUT. DAY-OF-WEEK IS DERIVED
+      * FROM FUNCTION INTEGER-OF-DATE THE SAME WAY SMB001/SMB002
+      * ALREADY USE IT TO AGE TICKETS, RELYING ON THE WELL-KNOWN FACT
+      * THAT ITS DAY 1 (1601-01-01) WAS A MONDAY.
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-09 MAINT - ORIGINAL VERSION.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BUS-OPEN-HOUR                      PIC 9(02) VALUE 08.
+       01  WS-BUS-CLOSE-HOUR                     PIC 9(02) VALUE 17.
+
+       01  WS-START-DATE                         PIC X(10).
+       01  WS-END-DATE                           PIC X(10).
+
+       01  WS-START-YMD-X                        PIC X(08).
+       01  WS-START-YMD REDEFINES WS-START-YMD-X PIC 9(08).
+       01  WS-START-INT                          PIC 9(09).
+       01  WS-END-YMD-X                          PIC X(08).
+       01  WS-END-YMD REDEFINES WS-END-YMD-X     PIC 9(08).
+       01  WS-END-INT                            PIC 9(09).
+
+       01  WS-MIN-INT                            PIC 9(09).
+       01  WS-MAX-INT                            PIC 9(09).
+       01  WS-CUR-INT                            PIC 9(09).
+       01  WS-DOW                                PIC 9(01).
+       01  WS-WEEKDAY-SW                         PIC X VALUE 'N'.
+           88  WS-IS-WEEKDAY                     VALUE 'Y'.
+
+       01  WS-START-HH                           PIC 9(02).
+       01  WS-START-MIN                          PIC 9(02).
+       01  WS-START-HOUR-DEC                     PIC 9(02)V9(02).
+
+       01  WS-DAY-CONTRIB                        PIC S9(03)V9(02).
+       01  WS-TOTAL-HOURS                        PIC S9(05)V9(02)
+                                                   VALUE 0.
+       01  WS-NEGATE-SW                          PIC X VALUE 'N'.
+           88  WS-NEGATE-RESULT                  VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-START-DATE                     PIC X(10).
+           05  LK-START-TIME                     PIC X(08).
+           05  LK-END-DATE                       PIC X(10).
+           05  LK-BUS-HOURS                      PIC S9(05)V9(02)
+                                                   COMP-3.
+           05  LK-RESP-CODE                      PIC S9(08) COMP.
+      *
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           MOVE 0 TO LK-RESP-CODE
+           PERFORM 100-PARSE-PARMS
+           PERFORM 500-WALK-BUSINESS-DAYS
+           IF WS-NEGATE-RESULT
+               COMPUTE LK-BUS-HOURS = 0 - WS-TOTAL-HOURS
+           ELSE
+               MOVE WS-TOTAL-HOURS TO LK-BUS-HOURS
+           END-IF
+           EXEC CICS RETURN END-EXEC.
+       000-EXIT.
+           EXIT.
+
+       100-PARSE-PARMS.
+           MOVE LK-START-DATE TO WS-START-DATE
+           MOVE LK-END-DATE TO WS-END-DATE
+           STRING WS-START-DATE(7:4) WS-START-DATE(1:2)
+                  WS-START-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-START-YMD-X
+           STRING WS-END-DATE(7:4) WS-END-DATE(1:2)
+                  WS-END-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-END-YMD-X
+           COMPUTE WS-START-INT = FUNCTION INTEGER-OF-DATE(WS-START-YMD)
+           COMPUTE WS-END-INT = FUNCTION INTEGER-OF-DATE(WS-END-YMD)
+
+           MOVE LK-START-TIME(1:2) TO WS-START-HH
+           MOVE LK-START-TIME(4:2) TO WS-START-MIN
+           COMPUTE WS-START-HOUR-DEC =
+               WS-START-HH + (WS-START-MIN / 60)
+
+           IF WS-START-INT > WS-END-INT
+               SET WS-NEGATE-RESULT TO TRUE
+               MOVE WS-END-INT TO WS-MIN-INT
+               MOVE WS-START-INT TO WS-MAX-INT
+           ELSE
+               MOVE WS-START-INT TO WS-MIN-INT
+               MOVE WS-END-INT TO WS-MAX-INT
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       500-WALK-BUSINESS-DAYS.
+           MOVE WS-MIN-INT TO WS-CUR-INT
+           MOVE 0 TO WS-TOTAL-HOURS
+           PERFORM UNTIL WS-CUR-INT > WS-MAX-INT
+               COMPUTE WS-DOW = FUNCTION MOD (WS-CUR-INT - 1, 7)
+               IF WS-DOW <= 4
+                   SET WS-IS-WEEKDAY TO TRUE
+               ELSE
+                   SET WS-WEEKDAY-SW TO 'N'
+               END-IF
+               IF WS-IS-WEEKDAY
+                   PERFORM 700-CALC-DAY-CONTRIB
+                   ADD WS-DAY-CONTRIB TO WS-TOTAL-HOURS
+               END-IF
+               ADD 1 TO WS-CUR-INT
+           END-PERFORM.
+       500-EXIT.
+           EXIT.
+
+      * HOW MANY BUSINESS HOURS (08:00-17:00) THIS WEEKDAY CONTRIBUTES
+      * TO THE SPAN, ACCOUNTING FOR THE PARTIAL DAY ON WHICHEVER END
+      * OF THE WALK WS-START-INT FALLS ON (WS-MIN-INT WHEN WALKING
+      * FORWARD, WS-MAX-INT WHEN THE SPAN WAS NEGATED) - THE OTHER
+      * DATE HAS NO TIME PORTION SO THAT DAY ALWAYS COUNTS THROUGH
+      * CLOSE.
+       700-CALC-DAY-CONTRIB.
+           IF (WS-CUR-INT = WS-MIN-INT AND WS-MIN-INT = WS-START-INT)
+              OR
+              (WS-CUR-INT = WS-MAX-INT AND WS-MAX-INT = WS-START-INT)
+               IF WS-START-HOUR-DEC > WS-BUS-CLOSE-HOUR
+                   MOVE 0 TO WS-DAY-CONTRIB
+               ELSE
+                   IF WS-START-HOUR-DEC < WS-BUS-OPEN-HOUR
+                       COMPUTE WS-DAY-CONTRIB =
+                           WS-BUS-CLOSE-HOUR - WS-BUS-OPEN-HOUR
+                   ELSE
+                       COMPUTE WS-DAY-CONTRIB =
+                           WS-BUS-CLOSE-HOUR - WS-START-HOUR-DEC
+                   END-IF
+               END-IF
+           ELSE
+               COMPUTE WS-DAY-CONTRIB =
+                   WS-BUS-CLOSE-HOUR - WS-BUS-OPEN-HOUR
+           END-IF.
+       700-EXIT.
+           EXIT.
