@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMB005.
+      *
+      * BATCH USER-PROVISIONING LOAD PROGRAM.
+      * READS A SEQUENTIAL FLAT FILE OF USERID/ROLE-FLAG RECORDS AND
+      * WRITES THEM INTO UAF00001, APPLYING THE SAME DUPLICATE-CHECK
+      * (READ BY KEY, REJECT RATHER THAN OVERWRITE AN EXISTING USERID)
+      * AND USERID-FORMAT CHECK (1-7 UPPERCASE LETTERS/DIGITS, NO
+      * EMBEDDED BLANKS) THAT UA002P'S 700-VALIDATE-FIELD/705-VALIDATE-
+      * USERID-FORMAT APPLY ONLINE, SO BULK ONBOARDING CANNOT CREATE AN
+      * ACCOUNT UA002P ITSELF WOULD HAVE REJECTED. EVERY INPUT RECORD
+      * IS ECHOED TO THE REPORT FILE AS EITHER LOADED OR REJECTED, WITH
+      * A REASON, THE SAME LOADED/REJECTED-WITH-REASON STYLE SMB001'S
+      * STATUS TALLY ALREADY USES FOR ITS OWN COUNTS.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO UAFLOAD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAD-STATUS.
+           SELECT UAF00001-FILE ASSIGN TO UAF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WS-UID
+               FILE STATUS IS WS-UAF1-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SMB005RP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOAD-RECORD.
+           05  LOAD-USERID                       PIC X(07).
+           05  LOAD-REQUESTOR                    PIC X(01).
+           05  LOAD-ADMN                         PIC X(01).
+           05  LOAD-APPROVER                     PIC X(01).
+           05  LOAD-SERVICE-PROVIDER             PIC X(01).
+           05  LOAD-QUEUE                        PIC X(10).
+           05  LOAD-DEPT                         PIC X(10).
+           05  FILLER                            PIC X(49).
+
+       FD  UAF00001-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-REC.
+           05  WS-UID.
+               10 FILLER                         PIC X(04).
+               10 WS-UID2                        PIC 9(03).
+               10 FILLER                         PIC X.
+           05  WS-UID-REDEF REDEFINES WS-UID.
+               10  WS-USERID7                    PIC X(7).
+               10  FILLER                        PIC X(1).
+           05  WS-REQ                            PIC X.
+           05  WS-ADMN                           PIC X.
+           05  WS-APP                            PIC X.
+           05  WS-SP                             PIC X.
+           05  WS-UPBY                           PIC X(08).
+           05  WS-ACTIVE                         PIC X VALUE 'Y'.
+           05  WS-PIN                            PIC X(04).
+           05  WS-QUEUE                          PIC X(10).
+           05  WS-DEPT                           PIC X(10).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOAD-STATUS                        PIC X(02).
+       01  WS-UAF1-STATUS                        PIC X(02).
+       01  WS-RPT-STATUS                         PIC X(02).
+       01  WS-EOF-LOAD                           PIC X VALUE 'N'.
+
+       01  WS-REJECT-REASON                      PIC X(40).
+       01  WS-ERROR-COUNT                        PIC 9.
+
+       01  WS-USERID-EDIT.
+           05  WS-USERID-EDIT-X                  PIC X(7).
+           05  WS-USERID-EDIT-TBL REDEFINES WS-USERID-EDIT-X.
+               10  WS-USERID-EDIT-CHAR OCCURS 7 TIMES PIC X(1).
+       01  WS-USERID-IDX                         PIC 9(1).
+       01  WS-USERID-BLANK-SW                    PIC X VALUE 'N'.
+           88  WS-USERID-BLANK-SEEN               VALUE 'Y'.
+       01  WS-USERID-BAD-SW                      PIC X VALUE 'N'.
+           88  WS-USERID-HAS-BAD-CHAR             VALUE 'Y'.
+       01  WS-USERID-EMBED-SW                    PIC X VALUE 'N'.
+           88  WS-USERID-HAS-EMBED-BLANK          VALUE 'Y'.
+
+       01  WS-CNT-READ                           PIC 9(05) VALUE 0.
+       01  WS-CNT-LOADED                         PIC 9(05) VALUE 0.
+       01  WS-CNT-REJECTED                       PIC 9(05) VALUE 0.
+
+       01  WS-PRINT-LINE                         PIC X(80).
+       01  WS-PRINT-COUNT                        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-LOAD-USERS
+           PERFORM 400-PRINT-SUMMARY
+           PERFORM 900-TERMINATE
+           STOP RUN.
+       000-EXIT.
+           EXIT.
+
+       100-INITIALIZE.
+           OPEN INPUT LOAD-FILE
+           IF WS-LOAD-STATUS NOT = '00'
+               DISPLAY 'SMB005 - UNABLE TO OPEN UAFLOAD, STATUS = '
+                   WS-LOAD-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN I-O UAF00001-FILE
+           IF WS-UAF1-STATUS NOT = '00'
+               DISPLAY 'SMB005 - UNABLE TO OPEN UAF00001, STATUS = '
+                   WS-UAF1-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'SMB005 - UNABLE TO OPEN SMB005RP, STATUS = '
+                   WS-RPT-STATUS
+               GO TO 999-ABEND
+           END-IF
+           MOVE 'SMB005 - BATCH USER PROVISIONING LOAD' TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 'USERID   RESULT   REASON' TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       100-EXIT.
+           EXIT.
+
+       200-LOAD-USERS.
+           PERFORM UNTIL WS-EOF-LOAD = 'Y'
+               READ LOAD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-LOAD
+                   NOT AT END
+                       ADD 1 TO WS-CNT-READ
+                       PERFORM 300-PROCESS-ONE-USER
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       300-PROCESS-ONE-USER.
+           MOVE 0 TO WS-ERROR-COUNT
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM 310-VALIDATE-LOAD-RECORD
+           IF WS-ERROR-COUNT = 0
+               PERFORM 350-CHECK-DUPLICATE
+           END-IF
+           IF WS-ERROR-COUNT = 0
+               PERFORM 380-WRITE-USER
+               ADD 1 TO WS-CNT-LOADED
+               MOVE SPACES TO WS-PRINT-LINE
+               MOVE LOAD-USERID TO WS-PRINT-LINE(1:7)
+               MOVE 'LOADED  ' TO WS-PRINT-LINE(10:8)
+               MOVE WS-PRINT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               ADD 1 TO WS-CNT-REJECTED
+               MOVE SPACES TO WS-PRINT-LINE
+               MOVE LOAD-USERID TO WS-PRINT-LINE(1:7)
+               MOVE 'REJECTED' TO WS-PRINT-LINE(10:8)
+               MOVE WS-REJECT-REASON TO WS-PRINT-LINE(19:40)
+               MOVE WS-PRINT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       310-VALIDATE-LOAD-RECORD.
+           IF LOAD-USERID = SPACES OR LOAD-USERID = 'XXXXXXX'
+               MOVE 'USER IS REQUIRED' TO WS-REJECT-REASON
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               PERFORM 320-VALIDATE-USERID-FORMAT
+               IF WS-USERID-HAS-EMBED-BLANK OR
+                  WS-USERID-HAS-BAD-CHAR
+                   MOVE 'USERID MUST BE 1-7 LETTERS/DIGITS, NO BLANKS'
+                       TO WS-REJECT-REASON
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF
+           IF WS-ERROR-COUNT = 0
+               IF (LOAD-REQUESTOR NOT = 'Y' AND
+                   LOAD-REQUESTOR NOT = 'N')
+                  OR (LOAD-ADMN NOT = 'Y' AND LOAD-ADMN NOT = 'N')
+                  OR (LOAD-APPROVER NOT = 'Y' AND
+                      LOAD-APPROVER NOT = 'N')
+                  OR (LOAD-SERVICE-PROVIDER NOT = 'Y' AND
+                      LOAD-SERVICE-PROVIDER NOT = 'N')
+                   MOVE 'ROLE FLAGS MUST BE Y OR N' TO WS-REJECT-REASON
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF
+           IF WS-ERROR-COUNT = 0
+               IF LOAD-REQUESTOR = 'N' AND LOAD-ADMN = 'N' AND
+                  LOAD-APPROVER = 'N' AND LOAD-SERVICE-PROVIDER = 'N'
+                   MOVE 'AT LEAST ONE ROLE MUST BE SET TO Y' TO
+                       WS-REJECT-REASON
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF.
+       310-EXIT.
+           EXIT.
+
+       320-VALIDATE-USERID-FORMAT.
+           MOVE LOAD-USERID TO WS-USERID-EDIT-X
+           MOVE 'N' TO WS-USERID-BLANK-SW
+           MOVE 'N' TO WS-USERID-BAD-SW
+           MOVE 'N' TO WS-USERID-EMBED-SW
+           PERFORM 330-CHECK-USERID-CHAR
+               VARYING WS-USERID-IDX FROM 1 BY 1
+               UNTIL WS-USERID-IDX > 7.
+       320-EXIT.
+           EXIT.
+
+       330-CHECK-USERID-CHAR.
+           IF WS-USERID-EDIT-CHAR(WS-USERID-IDX) = SPACE
+               SET WS-USERID-BLANK-SEEN TO TRUE
+           ELSE
+               IF WS-USERID-BLANK-SEEN
+                   SET WS-USERID-HAS-EMBED-BLANK TO TRUE
+               END-IF
+               IF WS-USERID-EDIT-CHAR(WS-USERID-IDX) NOT
+                      ALPHABETIC-UPPER
+                  AND WS-USERID-EDIT-CHAR(WS-USERID-IDX) NOT NUMERIC
+                   SET WS-USERID-HAS-BAD-CHAR TO TRUE
+               END-IF
+           END-IF.
+       330-EXIT.
+           EXIT.
+
+       350-CHECK-DUPLICATE.
+           MOVE LOAD-USERID TO WS-USERID7
+           MOVE SPACE TO WS-UID(8:1)
+           READ UAF00001-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-UAF1-STATUS = '00'
+               MOVE 'DUPLICATE USER FOUND, RECORD NOT LOADED' TO
+                   WS-REJECT-REASON
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+       380-WRITE-USER.
+           MOVE LOAD-USERID TO WS-USERID7
+           MOVE SPACE TO WS-UID(8:1)
+           MOVE LOAD-REQUESTOR TO WS-REQ
+           MOVE LOAD-ADMN TO WS-ADMN
+           MOVE LOAD-APPROVER TO WS-APP
+           MOVE LOAD-SERVICE-PROVIDER TO WS-SP
+           MOVE 'BATCH  ' TO WS-UPBY
+           MOVE 'Y' TO WS-ACTIVE
+           MOVE SPACES TO WS-PIN
+           MOVE LOAD-QUEUE TO WS-QUEUE
+           MOVE LOAD-DEPT TO WS-DEPT
+           WRITE WS-REC
+               INVALID KEY
+                   DISPLAY 'SMB005 - WRITE FAILED FOR USERID '
+                       LOAD-USERID ' STATUS = ' WS-UAF1-STATUS
+           END-WRITE.
+       380-EXIT.
+           EXIT.
+
+       400-PRINT-SUMMARY.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-READ TO WS-PRINT-COUNT
+           STRING 'RECORDS READ     ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-LOADED TO WS-PRINT-COUNT
+           STRING 'RECORDS LOADED   ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-REJECTED TO WS-PRINT-COUNT
+           STRING 'RECORDS REJECTED ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       400-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           CLOSE LOAD-FILE
+           CLOSE UAF00001-FILE
+           CLOSE REPORT-FILE.
+       900-EXIT.
+           EXIT.
+
+       999-ABEND.
+           CLOSE LOAD-FILE
+           CLOSE UAF00001-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
