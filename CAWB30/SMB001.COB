@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMB001.
+      *
+      * END-OF-DAY BATCH REPORT AGAINST STF00001 AND STF00002.
+      * PRODUCES AN OPEN-TICKETS-BY-STATUS REPORT WITH AGING BUCKETS
+      * FOR TICKETS NOT YET CLOSED/CANCELED/REJECTED, FOLLOWED BY A
+      * SAME-DAY ACTIVITY COUNT DRIVEN OFF THE STF00002 LOG.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STF00001-FILE ASSIGN TO STF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TIX-ID
+               FILE STATUS IS WS-STF1-STATUS.
+           SELECT STF00002-FILE ASSIGN TO STF00002
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOG-TIX-ID
+               FILE STATUS IS WS-STF2-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SMB001RP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STF00001-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TIX-RECORD.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+
+       FD  STF00002-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-RECORD.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STF1-STATUS                        PIC X(02).
+       01  WS-STF2-STATUS                        PIC X(02).
+       01  WS-RPT-STATUS                         PIC X(02).
+       01  WS-EOF-TIX                            PIC X VALUE 'N'.
+       01  WS-EOF-LOG                            PIC X VALUE 'N'.
+
+       01  WS-TODAY-YMD-X                        PIC X(08).
+       01  WS-TODAY-YMD REDEFINES WS-TODAY-YMD-X PIC 9(08).
+       01  WS-TODAY-INT                          PIC 9(09).
+       01  WS-REC-YMD-X                          PIC X(08).
+       01  WS-REC-YMD REDEFINES WS-REC-YMD-X     PIC 9(08).
+       01  WS-REC-INT                            PIC 9(09).
+       01  WS-AGE-DAYS                           PIC S9(05).
+
+       01  WS-CNT-CREATED                        PIC 9(05) VALUE 0.
+       01  WS-CNT-APPROVED                       PIC 9(05) VALUE 0.
+       01  WS-CNT-REJECTED                       PIC 9(05) VALUE 0.
+       01  WS-CNT-CANCELED                       PIC 9(05) VALUE 0.
+       01  WS-CNT-CLOSED                         PIC 9(05) VALUE 0.
+       01  WS-CNT-OTHER                          PIC 9(05) VALUE 0.
+
+       01  WS-AGE-0-3                            PIC 9(05) VALUE 0.
+       01  WS-AGE-4-7                            PIC 9(05) VALUE 0.
+       01  WS-AGE-8-14                           PIC 9(05) VALUE 0.
+       01  WS-AGE-15-UP                          PIC 9(05) VALUE 0.
+
+       01  WS-LOG-TODAY-COUNT                    PIC 9(05) VALUE 0.
+       01  WS-LOG-TOTAL-COUNT                    PIC 9(05) VALUE 0.
+
+       01  WS-PRINT-LINE                         PIC X(80).
+       01  WS-PRINT-COUNT                        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-TALLY-TICKETS
+           PERFORM 300-TALLY-LOG
+           PERFORM 400-PRINT-REPORT
+           PERFORM 900-TERMINATE
+           STOP RUN.
+       000-EXIT.
+           EXIT.
+
+       100-INITIALIZE.
+           ACCEPT WS-TODAY-YMD-X FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+           OPEN INPUT STF00001-FILE
+           IF WS-STF1-STATUS NOT = '00'
+               DISPLAY 'SMB001 - UNABLE TO OPEN STF00001, STATUS = '
+                   WS-STF1-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN INPUT STF00002-FILE
+           IF WS-STF2-STATUS NOT = '00'
+               DISPLAY 'SMB001 - UNABLE TO OPEN STF00002, STATUS = '
+                   WS-STF2-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'SMB001 - UNABLE TO OPEN SMB001RP, STATUS = '
+                   WS-RPT-STATUS
+               GO TO 999-ABEND
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-TALLY-TICKETS.
+           PERFORM UNTIL WS-EOF-TIX = 'Y'
+               READ STF00001-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-TIX
+                   NOT AT END
+                       PERFORM 250-CLASSIFY-TICKET
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-CLASSIFY-TICKET.
+           EVALUATE TIX-STATUS
+               WHEN 'CREATED'
+                   ADD 1 TO WS-CNT-CREATED
+                   PERFORM 260-BUCKET-AGE
+               WHEN 'APPROVED'
+                   ADD 1 TO WS-CNT-APPROVED
+                   PERFORM 260-BUCKET-AGE
+               WHEN 'REJECTED'
+                   ADD 1 TO WS-CNT-REJECTED
+               WHEN 'CANCELED'
+                   ADD 1 TO WS-CNT-CANCELED
+               WHEN 'CLOSED'
+                   ADD 1 TO WS-CNT-CLOSED
+               WHEN OTHER
+                   ADD 1 TO WS-CNT-OTHER
+           END-EVALUATE.
+       250-EXIT.
+           EXIT.
+
+       260-BUCKET-AGE.
+           STRING LAST-UPDATE-DATE(7:4) LAST-UPDATE-DATE(1:2)
+                  LAST-UPDATE-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-REC-YMD-X
+           COMPUTE WS-REC-INT = FUNCTION INTEGER-OF-DATE(WS-REC-YMD)
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-REC-INT
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 3
+                   ADD 1 TO WS-AGE-0-3
+               WHEN WS-AGE-DAYS <= 7
+                   ADD 1 TO WS-AGE-4-7
+               WHEN WS-AGE-DAYS <= 14
+                   ADD 1 TO WS-AGE-8-14
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-15-UP
+           END-EVALUATE.
+       260-EXIT.
+           EXIT.
+
+       300-TALLY-LOG.
+           PERFORM UNTIL WS-EOF-LOG = 'Y'
+               READ STF00002-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-LOG
+                   NOT AT END
+                       PERFORM 350-CLASSIFY-LOG
+               END-READ
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       350-CLASSIFY-LOG.
+           ADD 1 TO WS-LOG-TOTAL-COUNT
+           STRING LOG-LAST-UPDATE-DATE(7:4) LOG-LAST-UPDATE-DATE(1:2)
+                  LOG-LAST-UPDATE-DATE(4:2)
+                  DELIMITED BY SIZE INTO WS-REC-YMD-X
+           IF WS-REC-YMD = WS-TODAY-YMD
+               ADD 1 TO WS-LOG-TODAY-COUNT
+           END-IF.
+       350-EXIT.
+           EXIT.
+
+       400-PRINT-REPORT.
+           MOVE 'SMB001 - OPEN TICKETS BY STATUS / AGING' TO
+               REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE 'STATUS      COUNT   0-3   4-7  8-14  15+' TO
+               REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-CREATED TO WS-PRINT-COUNT
+           STRING 'CREATED     ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-APPROVED TO WS-PRINT-COUNT
+           STRING 'APPROVED    ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-REJECTED TO WS-PRINT-COUNT
+           STRING 'REJECTED    ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-CANCELED TO WS-PRINT-COUNT
+           STRING 'CANCELED    ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-CLOSED TO WS-PRINT-COUNT
+           STRING 'CLOSED      ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-CNT-OTHER TO WS-PRINT-COUNT
+           STRING 'OTHER       ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 'AGING BUCKETS COVER OPEN TICKETS (CREATED/APPROVED)' TO
+               REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-AGE-0-3 TO WS-PRINT-COUNT
+           STRING '0-3 DAYS OLD    ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-AGE-4-7 TO WS-PRINT-COUNT
+           STRING '4-7 DAYS OLD    ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-AGE-8-14 TO WS-PRINT-COUNT
+           STRING '8-14 DAYS OLD   ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-AGE-15-UP TO WS-PRINT-COUNT
+           STRING '15+ DAYS OLD    ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 'SAME-DAY ACTIVITY (STF00002)' TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-LOG-TODAY-COUNT TO WS-PRINT-COUNT
+           STRING 'LOG ENTRIES TODAY         ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-LOG-TOTAL-COUNT TO WS-PRINT-COUNT
+           STRING 'LOG ENTRIES ALL-TIME      ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       400-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           CLOSE REPORT-FILE.
+       900-EXIT.
+           EXIT.
+
+       999-ABEND.
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
