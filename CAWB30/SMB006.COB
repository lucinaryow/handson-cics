@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMB006.
+      *
+      * STF00001/STF00002 AUDIT-TRAIL RECONCILIATION BATCH JOB.
+      * SM02P'S 400-CREATE-LOG, SM004'S 222-WRITE-LOGS, AND SM006P'S
+      * 800-CREATE-LOG EACH INDEPENDENTLY WORK OUT THE NEXT LOG-SEQ-NUM
+      * FOR A TICKET, SO A TASK THAT ABENDS BETWEEN THE STF00001
+      * REWRITE AND THE STF00002 LOG WRITE IN ANY OF THEM CAN LEAVE A
+      * TICKET WITH NO LOG HISTORY AT ALL, OR A LOG-SEQ-NUM SEQUENCE
+      * WITH A GAP IN IT. THIS JOB READS STF00001 IN KEY SEQUENCE AND,
+      * FOR EACH TICKET, BROWSES STF00002 FOR THAT TICKET'S LOG ENTRIES
+      * (THE SAME START/READ-NEXT-BY-KEY IDIOM SMB002'S 800-WRITE-LOG
+      * ALREADY USES TO FIND A TICKET'S HIGHEST LOG-SEQ-NUM) TO CONFIRM
+      * AT LEAST ONE ENTRY EXISTS AND THAT LOG-SEQ-NUM RUNS 1, 2, 3...
+      * WITH NO GAPS. EXCEPTIONS ARE LISTED ON THE REPORT FILE SO THE
+      * AUDIT TRAIL CAN BE REPAIRED BEFORE ORPHANED OR INCOMPLETE
+      * HISTORY PILES UP. NO FILES ARE CHANGED - THIS IS A READ-ONLY
+      * DETECTION PASS.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STF00001-FILE ASSIGN TO STF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TIX-ID
+               FILE STATUS IS WS-STF1-STATUS.
+           SELECT STF00002-FILE ASSIGN TO STF00002
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-TIX-ID
+               FILE STATUS IS WS-STF2-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SMB006RP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STF00001-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TIX-RECORD.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  LAST-UPDATE                       PIC X(20).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+
+       FD  STF00002-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-RECORD.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STF1-STATUS                        PIC X(02).
+       01  WS-STF2-STATUS                        PIC X(02).
+       01  WS-RPT-STATUS                         PIC X(02).
+       01  WS-EOF-TIX                            PIC X VALUE 'N'.
+       01  WS-LOG-EOF                            PIC X VALUE 'N'.
+
+       01  WS-CNT-TIX-READ                       PIC 9(07) VALUE 0.
+       01  WS-CNT-ORPHANS                        PIC 9(07) VALUE 0.
+       01  WS-CNT-GAPS                           PIC 9(07) VALUE 0.
+       01  WS-CNT-CLEAN                          PIC 9(07) VALUE 0.
+
+       01  WS-LOG-COUNT                          PIC 9(05) VALUE 0.
+       01  WS-EXPECTED-SEQ                       PIC 9(03) VALUE 1.
+       01  WS-GAP-FOUND-SW                       PIC X VALUE 'N'.
+           88  WS-GAP-FOUND                      VALUE 'Y'.
+
+       01  WS-PRINT-LINE                         PIC X(80).
+       01  WS-PRINT-SEQ                          PIC ZZZZ9.
+       01  WS-PRINT-EXPECTED                     PIC ZZZZ9.
+       01  WS-PRINT-COUNT                        PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-SCAN-TICKETS
+           PERFORM 900-TERMINATE
+           STOP RUN.
+       000-EXIT.
+           EXIT.
+
+       100-INITIALIZE.
+           OPEN INPUT STF00001-FILE
+           IF WS-STF1-STATUS NOT = '00'
+               DISPLAY 'SMB006 - UNABLE TO OPEN STF00001, STATUS = '
+                   WS-STF1-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN INPUT STF00002-FILE
+           IF WS-STF2-STATUS NOT = '00'
+               DISPLAY 'SMB006 - UNABLE TO OPEN STF00002, STATUS = '
+                   WS-STF2-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'SMB006 - UNABLE TO OPEN SMB006RP, STATUS = '
+                   WS-RPT-STATUS
+               GO TO 999-ABEND
+           END-IF
+           MOVE 'SMB006 - STF00001/STF00002 RECONCILIATION EXCEPTIONS'
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       100-EXIT.
+           EXIT.
+
+       200-SCAN-TICKETS.
+           PERFORM UNTIL WS-EOF-TIX = 'Y'
+               READ STF00001-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-TIX
+                   NOT AT END
+                       ADD 1 TO WS-CNT-TIX-READ
+                       PERFORM 250-CHECK-TICKET-LOGS
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-CHECK-TICKET-LOGS.
+           MOVE 0 TO WS-LOG-COUNT
+           MOVE 1 TO WS-EXPECTED-SEQ
+           MOVE 'N' TO WS-GAP-FOUND-SW
+           MOVE 'N' TO WS-LOG-EOF
+           MOVE TIX-ID TO LOG-TIX-ID1
+           MOVE 0 TO LOG-SEQ-NUM
+           START STF00002-FILE KEY IS NOT LESS THAN LOG-TIX-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-LOG-EOF
+           END-START
+           PERFORM UNTIL WS-LOG-EOF = 'Y'
+               READ STF00002-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-LOG-EOF
+                   NOT AT END
+                       IF LOG-TIX-ID1 = TIX-ID
+                           ADD 1 TO WS-LOG-COUNT
+                           IF LOG-SEQ-NUM NOT = WS-EXPECTED-SEQ
+                               SET WS-GAP-FOUND TO TRUE
+                           END-IF
+                           COMPUTE WS-EXPECTED-SEQ = LOG-SEQ-NUM + 1
+                       ELSE
+                           MOVE 'Y' TO WS-LOG-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           EVALUATE TRUE
+               WHEN WS-LOG-COUNT = 0
+                   ADD 1 TO WS-CNT-ORPHANS
+                   STRING 'ORPHAN  - TICKET ' TIX-ID
+                          ' HAS NO STF00002 LOG ENTRIES'
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+                   MOVE WS-PRINT-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               WHEN WS-GAP-FOUND
+                   ADD 1 TO WS-CNT-GAPS
+                   MOVE WS-LOG-COUNT TO WS-PRINT-SEQ
+                   MOVE WS-EXPECTED-SEQ TO WS-PRINT-EXPECTED
+                   STRING 'GAP     - TICKET ' TIX-ID
+                          ' HAS ' WS-PRINT-SEQ
+                          ' LOG ENTRIES BUT LOG-SEQ-NUM IS NOT'
+                          ' CONTIGUOUS FROM 1'
+                          DELIMITED BY SIZE INTO WS-PRINT-LINE
+                   MOVE WS-PRINT-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               WHEN OTHER
+                   ADD 1 TO WS-CNT-CLEAN
+           END-EVALUATE.
+       250-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-CNT-TIX-READ TO WS-PRINT-COUNT
+           STRING 'TICKETS SCANNED   = ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-CNT-CLEAN TO WS-PRINT-COUNT
+           STRING 'TICKETS CLEAN     = ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-CNT-ORPHANS TO WS-PRINT-COUNT
+           STRING 'ORPHANED TICKETS  = ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-CNT-GAPS TO WS-PRINT-COUNT
+           STRING 'TICKETS WITH GAPS = ' WS-PRINT-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           DISPLAY 'SMB006 - TICKETS SCANNED   = ' WS-CNT-TIX-READ
+           DISPLAY 'SMB006 - TICKETS CLEAN     = ' WS-CNT-CLEAN
+           DISPLAY 'SMB006 - ORPHANED TICKETS  = ' WS-CNT-ORPHANS
+           DISPLAY 'SMB006 - TICKETS WITH GAPS = ' WS-CNT-GAPS
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           CLOSE REPORT-FILE.
+       900-EXIT.
+           EXIT.
+
+       999-ABEND.
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
