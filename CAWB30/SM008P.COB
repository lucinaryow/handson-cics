@@ -0,0 +1,337 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM008.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-USERID.
+           05  USERID3                           PIC X(7).
+           05  FILLER                            PIC X.
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  TIX-DESC-RED REDEFINES TIX-DESC.
+               10  TIX-DESC1                     PIC X(50).
+               10  TIX-DESC2                     PIC X(50).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
+               10  LAST-UPDATE-REM1              PIC X(25).
+               10  LAST-UPDATE-REM2              PIC X(25).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+       01  WS-ATT.
+           05  ATT-TIX-ID.
+               10  ATT-TIX-ID1                   PIC X(6).
+               10  ATT-SEQ-NUM                   PIC 9(3).
+           05  ATT-FILE-PATH                     PIC X(40).
+           05  ATT-REG-BY.
+               10  ATT-REGBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  ATT-REG-DATE                      PIC X(10).
+           05  ATT-REG-TIME                      PIC X(10).
+       01  WS-ATT-COUNT                          PIC 9(3) VALUE 0.
+       01  WS-END                                PIC X(15) VALUE
+           'END PROCESSING'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-INVALID			   PIC X(14) VALUE
+           'INVALID ACCESS'.
+       01  WS-COMMAREA.
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+
+      *
+	   COPY SM008S.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU.
+      *
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM12' OR 'SM08'
+                IF EIBCALEN NOT = +0
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR DFHENTER
+                       PERFORM 200-REC-MAP
+                   ELSE
+                       MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+                ELSE
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO
+                   PERFORM 100-SEND-MAP
+                END-IF
+           ELSE
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATE1O
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATE1O)
+               TIME     (TIME1O)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASB TO TIME1A
+           MOVE DFHBMASB TO DATE1A
+           EXEC CICS
+               SEND MAP('SM008M')
+               MAPSET('SM008S')
+               FROM(SM008MO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SM08')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS
+               RECEIVE MAP('SM008M')
+               MAPSET('SM008S')
+               INTO (SM008MI)
+           END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS XCTL
+                       PROGRAM('SM000P')
+                   END-EXEC
+               WHEN EIBAID = DFHPF2
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           MOVE WS-TICKET-NUM TO TIXNOO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           IF FPATHI = SPACES
+                               MOVE 'FILE PATH OR NAME IS REQUIRED' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               PERFORM 700-REGISTER-ATTACHMENT
+                               PERFORM 600-LIST-ATTACHMENTS
+                               MOVE SPACES TO FPATHI
+                               MOVE 'ATTACHMENT REGISTERED' TO ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           END-IF
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF5
+                   MOVE 1 TO WS-PROG-STATE
+                   PERFORM 900-CLEAR-VALS
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                       ERRMSGO
+                   PERFORM 100-SEND-MAP
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           IF TIXNOI = SPACES OR TIXNOL = ZERO
+                               MOVE 'TICKET NUMBER IS REQUIRED' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               MOVE TIXNOI TO WS-TICKET-NUM
+                               PERFORM 400-VALIDATE-TICKET
+                           END-IF
+                       WHEN WS-PROG-STATE = 2
+                           MOVE DFHBMASK TO TIXNOA
+                           MOVE 'ENTER FILE PATH, PRESS PF2 TO ADD'
+                               TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE.
+       300-EXIT.
+           EXIT.
+
+       400-VALIDATE-TICKET.
+           EXEC CICS
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 1 TO WS-PROG-STATE
+               MOVE 'TICKET NUMBER DOES NOT EXIST' TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               MOVE 2 TO WS-PROG-STATE
+               MOVE DFHBMASK TO TIXNOA
+               MOVE TIX-ID TO TIXNOO
+               MOVE TIX-REQUESTOR TO REQBYO
+               MOVE TIX-TITLE TO TITLEO
+               PERFORM 600-LIST-ATTACHMENTS
+               MOVE 'ENTER FILE PATH, PRESS PF2 TO ADD' TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       600-LIST-ATTACHMENTS.
+           MOVE SPACES TO SEQ1O
+           MOVE SPACES TO PATH1O
+           MOVE SPACES TO SEQ2O
+           MOVE SPACES TO PATH2O
+           MOVE SPACES TO SEQ3O
+           MOVE SPACES TO PATH3O
+           MOVE 0 TO WS-ATT-COUNT
+           MOVE WS-TICKET-NUM1 TO ATT-TIX-ID1
+           MOVE 0 TO ATT-SEQ-NUM
+           EXEC CICS STARTBR FILE('STF00006')
+                RIDFLD (ATT-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-ATT-COUNT = 3 OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STF00006')
+                         INTO (WS-ATT)
+                         RIDFLD (ATT-TIX-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF ATT-TIX-ID1 NOT = WS-TICKET-NUM1
+                       MOVE DFHRESP(NOTFND) TO WS-RESPONSE-CODE
+                   ELSE
+                       ADD 1 TO WS-ATT-COUNT
+                       EVALUATE WS-ATT-COUNT
+                           WHEN 1
+                               MOVE ATT-SEQ-NUM TO SEQ1O
+                               MOVE ATT-FILE-PATH TO PATH1O
+                           WHEN 2
+                               MOVE ATT-SEQ-NUM TO SEQ2O
+                               MOVE ATT-FILE-PATH TO PATH2O
+                           WHEN 3
+                               MOVE ATT-SEQ-NUM TO SEQ3O
+                               MOVE ATT-FILE-PATH TO PATH3O
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00006')
+           END-EXEC.
+       600-EXIT.
+           EXIT.
+
+       700-REGISTER-ATTACHMENT.
+           MOVE WS-TICKET-NUM1 TO ATT-TIX-ID1
+           MOVE 0 TO ATT-SEQ-NUM
+           EXEC CICS STARTBR FILE('STF00006')
+                RIDFLD (ATT-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STF00006')
+                         INTO (WS-ATT)
+                         RIDFLD (ATT-TIX-ID)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF ATT-TIX-ID1 NOT = WS-TICKET-NUM1
+                       MOVE DFHRESP(NOTFND) TO WS-RESPONSE-CODE
+                   ELSE
+                       ADD 1 TO ATT-SEQ-NUM
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00006')
+           END-EXEC
+           ADD 1 TO ATT-SEQ-NUM
+           MOVE WS-TICKET-NUM1 TO ATT-TIX-ID1
+           MOVE FPATHI TO ATT-FILE-PATH
+           EXEC CICS ASSIGN
+               USERID(WS-USERID)
+           END-EXEC
+           MOVE WS-USERID TO ATT-REG-BY
+           MOVE EIBDATE TO WS-DATE
+           EXEC CICS ASKTIME
+               ABSTIME  (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME  (WS-TIME)
+               DATESEP  ('/')
+               MMDDYYYY (ATT-REG-DATE)
+               TIME     (ATT-REG-TIME)
+               TIMESEP  (':')
+           END-EXEC
+           EXEC CICS
+               WRITE FILE('STF00006')
+               FROM(WS-ATT)
+               RIDFLD(ATT-TIX-ID)
+               RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+       900-CLEAR-VALS.
+           MOVE SPACE TO TIXNOO
+           MOVE SPACE TO REQBYO
+           MOVE SPACE TO TITLEO
+           MOVE SPACE TO FPATHO
+           MOVE SPACE TO SEQ1O
+           MOVE SPACE TO PATH1O
+           MOVE SPACE TO SEQ2O
+           MOVE SPACE TO PATH2O
+           MOVE SPACE TO SEQ3O
+           MOVE SPACE TO PATH3O.
+       900-EXIT.
+           EXIT.
