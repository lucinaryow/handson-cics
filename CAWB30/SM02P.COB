@@ -1,471 +1,721 @@
-         CBL XOPTS(COBOL2)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SM02P.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBM-PC.
-       OBJECT-COMPUTER.    IBM-PC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CURRENT-MAP  VALUE 'SM002'         PIC X(7).
-       01  WS-TIME				         PIC 9(15) COMP-3.
-       01  WS-DATE                               PIC 9(8).
-       01  WS-DATE-X REDEFINES WS-DATE           PIC X(8). 
-       01  WS-LENGTH                             PIC S9(4) COMP. 
-       01  WS-END                                PIC X(14) VALUE
-           'END PROCESSING'.
-       01  WS-MAPFAIL                            PIC X(20) VALUE
-           'MAPFAIL ERROR'.
-       01  WS-INVALID			                 PIC X(14) VALUE
-           'INVALID ACCESS'.       
-       01  WS-COMMAREA. 
-           05  WS-USERID1                         PIC X(7).
-           05  WS-TICKET-NUM.
-               10  WS-TICKET-NUM1                 PIC X(6).
-               10  FILLER                         PIC X.
-           05  WS-PROG-STATE                      PIC 9(1).  
-           05  WS-INIT                            PIC X VALUE 'Y'. 
-           05  WS-TCKID                           PIC X(6).
-           05  WS-TCKREQ                          PIC X(8).
-           05  WS-TCKSTAT                         PIC X(10).
-           05  WS-TCKTTL                          PIC X(25).
-           05  WS-TCKDESC                         PIC X(100).
-           05  WS-LSTUPD                          PIC X(20).
-           05  WS-STUPDBY                         PIC X(8).
-           05  WS-LSTUPDRMK                       PIC X(50).
-
-       
-       01  WS-FIELD01.
-           05 WS-STF01TCKID                      PIC X(6).
-           05 WS-STF01TCKIDR REDEFINES WS-STF01TCKID PIC 9(06).
-           05 WS-STF01TCKREQ                     PIC X(8).
-           05 WS-STF01TCKSTAT                    PIC X(10).
-           05 WS-STF01TCKTTL                     PIC X(25).
-           05 WS-STF01TCKDESC                    PIC X(100).
-           05 WS-STF01LSTUPD                     PIC X(20).
-           05 WS-STF01LSTUPDBY                   PIC X(8).
-           05 WS-STF01LSTUPDRMK                  PIC X(50).
-
-       01  WS-TIX-REC.
-           05  TIX-ID                            PIC X(06).
-           05  TIX-REQUESTOR                     PIC X(08).
-           05  TIX-STATUS                        PIC X(10). 
-           05  TIX-TITLE                         PIC X(25).
-           05  TIX-DESC                          PIC X(100). 
-           05  TIX-DESC-RED REDEFINES TIX-DESC.
-               10  TIX-DESC1                     PIC X(50).
-               10  TIX-DESC2                     PIC X(50).
-           05  LAST-UPDATE                       PIC X(20). 
-           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
-               10  LAST-UPDATE-DATE              PIC X(11).
-               10  LAST-UPDATE-TIME              PIC X(09).
-           05  UPDATED-BY2.
-               10  UPDBY2                        PIC X(7).
-               10  FILLER                        PIC X.
-           05  LAST-UPDATE-REM                   PIC X(50).
-           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
-               10  LAST-UPDATE-REM1              PIC X(25).
-               10  LAST-UPDATE-REM2              PIC X(25).
-
-       01  WS-LOG.
-           05  LOG-TIX-ID.
-               10  LOG-TIX-ID1                   PIC X(6).
-               10  LOG-SEQ-NUM                   PIC 9(3).
-           05  LOG-LAST-UPDATE.
-               10  LOG-LAST-UPDATE-DATE          PIC X(10).
-               10  LOG-LAST-UPDATE-TIME          PIC X(10).
-           05  LOG-UPDATED-BY.
-               10  LOG-UPDBY2                    PIC X(7).
-               10  FILLER                        PIC X.
-           05  LOG-LAST-UPDATE-REM               PIC X(50).
-           05  FILLER                            PIC X(02).
-
-       01  WS-LOG-PH                             PIC X(9).
-       01  WS-LOG-PH2 REDEFINES WS-LOG-PH.
-           05  WS-LOG-ID                         PIC 9(6).
-           05  WS-LOG-SEQ                        PIC 9(3).
-
-       01  WS-HV                                 PIC X(20).  
-      
-       01  WS-ENTRCTR                            PIC 9(1).
-       01  WS-HDATE                              PIC 9(10).
-       01  WS-HDATE-X REDEFINES WS-HDATE         PIC X(10). 
-       01  WS-HTIME                             PIC 9(15).
-       01  WS-HTIME-X REDEFINES WS-HTIME         PIC X(8). 
-       01  WS-RES-CODE                           PIC S9(8) COMP.
-       
-
-      *
-	   COPY SM002.
-      *
-	   COPY DFHAID.
-      *
-       COPY DFHBMSCA.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA                           PIC X(241).
-      *
-       PROCEDURE DIVISION.
-       100-PROCESS.
-           MOVE DFHCOMMAREA TO WS-COMMAREA
-           PERFORM 500-VALIDATION
-       
-           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM02'
-               IF EIBCALEN NOT = +0
-                
-                 IF WS-PROG-STATE = '1' 
-
-                   MOVE 'ENTER TICKET DETAILS AND PRESS PF2' TO ERRMSGO
-                
-                   MOVE 2 TO WS-PROG-STATE
-                   
-                   IF WS-PROG-STATE = '2' 
-                    MOVE SPACES TO TIXTTLI
-                    MOVE SPACES TO TIXDESC1I
-                    MOVE SPACES TO TIXDESC2I
-                    PERFORM 300-READ-STF1
-                   END-IF
-                   PERFORM 110-NEW-MAP
-                  
-                 ELSE
-                   PERFORM 200-REC-MAP
-                 END-IF
-               END-IF
-           ELSE    
-               EXEC CICS SEND TEXT
-                    FROM (WS-INVALID)
-                    LENGTH (+15)
-                    ERASE
-               END-EXEC
-               EXEC CICS RETURN
-               END-EXEC
-           END-IF.  
-
-       
-
-       110-NEW-MAP.
-           MOVE TIXTTLO TO WS-TCKTTL
-           MOVE TIXDESC1O TO WS-TCKDESC(1:50)
-           MOVE TIXDESC2O TO WS-TCKDESC(51:50)
-           MOVE WS-USERID1 TO WS-TCKREQ
-           MOVE STATO TO WS-TCKSTAT
-           MOVE UPDRMKO TO WS-LSTUPDRMK(1:25)
-           MOVE UPDRMK1O TO WS-LSTUPDRMK(26:25)
-           MOVE DATE1O TO WS-LSTUPD(1:10)
-           MOVE TIME1O TO WS-LSTUPD(11:10)
-           MOVE UPDBY2O TO WS-STUPDBY
-
-	       MOVE EIBDATE TO WS-DATE.
-           MOVE WS-DATE-X TO DATEO.
-           EXEC CICS ASKTIME
-            ABSTIME (WS-TIME)
-           END-EXEC
-
-           EXEC CICS FORMATTIME
-            ABSTIME (WS-TIME)
-            DATESEP ('-')
-            MMDDYY (DATEO)
-            TIME (TIMEO)
-            TIMESEP (':')
-           END-EXEC
-           
-           MOVE DFHBMASB TO TIMEA
-           MOVE DFHBMASB TO DATEA
-
-           EXEC CICS 
-            SEND MAP('SM002M')
-            MAPSET('SM002')
-            FROM(SM002MO)
-            
-            ERASE
-           END-EXEC
-           
-           
-           EXEC CICS RETURN
-            TRANSID('SM02')
-            COMMAREA(WS-COMMAREA)
-           END-EXEC.
-
-       200-REC-MAP.
-           EXEC CICS 
-               RECEIVE MAP('SM002M')
-               MAPSET('SM002')
-               INTO (SM002MI)
-           END-EXEC
-
-           IF EIBAID = DFHENTER
-            IF WS-PROG-STATE = '2' 
-             
-
-              IF TIXTTLI = SPACES AND TIXDESC1I = SPACES
-               MOVE 'TITLE AND DESCRIPTION IS REQUIRED' TO ERRMSGO
-               MOVE 3 TO WS-PROG-STATE
-              END-IF
-
-              IF TIXTTLI = SPACES AND TIXDESC1I NOT = SPACES
-               MOVE 'TITLE IS REQUIRED' TO ERRMSGO
-               MOVE 3 TO WS-PROG-STATE
-              END-IF
-
-              IF TIXTTLI NOT = SPACES AND TIXDESC1I = SPACES
-               MOVE 'DESCRIPTION IS REQUIRED' TO ERRMSGO
-               MOVE 3 TO WS-PROG-STATE
-              END-IF
-              
-              IF TIXTTLI NOT = SPACES AND TIXDESC1I NOT = SPACES
-               MOVE 'PRESS PF2 TO ADD TICKET' TO ERRMSGO
-               MOVE 3 TO WS-PROG-STATE
-              END-IF
-
-
-
-            ELSE
-            
-             IF TIXTTLI NOT = SPACES AND TIXDESC1I NOT = SPACES 
-             OR TIXDESC2I NOT = SPACES
-             
-              MOVE 'PRESS PF2 TO ADD TICKET' TO ERRMSGO
-              MOVE 2 TO WS-PROG-STATE
-              CONTINUE
-             ELSE
-              
-              IF TIXTTLI = SPACES AND TIXDESC1I = SPACES
-               MOVE 'TITLE AND DESCRIPTION IS REQUIRED' TO ERRMSGO
-               MOVE 2 TO WS-PROG-STATE
-              END-IF
-
-              IF TIXTTLI = SPACES AND TIXDESC1I NOT = SPACES
-               MOVE 'TITLE IS REQUIRED' TO ERRMSGO
-               MOVE 2 TO WS-PROG-STATE
-              END-IF
-
-              IF TIXTTLI NOT = SPACES AND TIXDESC1I = SPACES
-               MOVE 'DESCRIPTION IS REQUIRED' TO ERRMSGO
-               MOVE 2 TO WS-PROG-STATE
-              END-IF
-
-             END-IF
-
-            END-IF
-
-           END-IF 
-           
-           IF EIBAID = DFHPF2
-            IF TIXTTLI = SPACES AND TIXDESC1I = SPACES
-           
-             MOVE 'INVALID SPACES' TO ERRMSGO
-             PERFORM 110-NEW-MAP
-            ELSE IF TIXTTLI = SPACES AND TIXDESC2I = SPACES
-             MOVE 'INVALID SPACES' TO ERRMSGO
-             PERFORM 110-NEW-MAP
-            ELSE IF TIXTTLI NOT = SPACES AND TIXDESC1I = SPACES 
-            AND TIXDESC2I = SPACES
-             MOVE 'INVALID SPACES' TO ERRMSGO
-             PERFORM 110-NEW-MAP
-            ELSE
-          
-             MOVE DFHDFHI TO UPDREMA
-             MOVE DFHDFHI TO UPDDTA
-             MOVE DFHDFHI TO UPDBY1A
-             MOVE DFHDFHI TO UPDRMKA
-             MOVE DFHDFHI TO UPDRMK1A
-             MOVE DFHDFHI TO DATE1A
-             MOVE DFHDFHI TO TIME1A
-             MOVE DFHDFHI TO UPDBY2A
-             
-             MOVE SPACES TO WS-STF01TCKREQ
-             MOVE SPACES TO WS-STF01TCKSTAT
-             MOVE SPACES TO WS-STF01TCKTTL
-             MOVE SPACES TO WS-STF01TCKDESC
-             MOVE SPACES TO WS-STF01LSTUPD
-             MOVE SPACES TO WS-STF01LSTUPDBY
-             MOVE SPACES TO WS-STF01LSTUPDRMK
-
-             MOVE TIXTTLI TO WS-STF01TCKTTL
-             MOVE TIXDESC1O TO WS-STF01TCKDESC(1:50)
-             MOVE TIXDESC2O TO WS-STF01TCKDESC(51:50)
-             MOVE 'CREATED' TO STATI
-             MOVE STATI TO WS-STF01TCKSTAT
-             MOVE 'TICKET CREATED' TO UPDRMKI
-             MOVE UPDRMKI TO WS-STF01LSTUPDRMK(1:25)
-             MOVE UPDRMK1I TO WS-STF01LSTUPDRMK(26:25)
-             MOVE WS-USERID1 TO UPDBY2I
-             MOVE WS-USERID1 TO WS-STF01TCKREQ
-             MOVE WS-USERID1 TO WS-STF01LSTUPDBY
-             MOVE TIXNUMO TO WS-STF01TCKID
-             
-             MOVE EIBDATE TO WS-HDATE
-             EXEC CICS ASKTIME
-              ABSTIME (WS-HTIME)
-             END-EXEC
-
-             EXEC CICS FORMATTIME
-              ABSTIME (WS-HTIME)
-              DATESEP ('/')
-              MMDDYYYY (WS-HDATE-X)
-              TIME (WS-HTIME)
-              TIMESEP (':')
-             END-EXEC
-             
-             MOVE WS-HDATE-X TO WS-STF01LSTUPD(1:10)
-             MOVE WS-HDATE-X TO DATE1O
-             MOVE WS-HTIME-X TO WS-STF01LSTUPD(11:10)
-             MOVE WS-HTIME-X TO TIME1O
-             
-             EXEC CICS
-              WRITE FILE('STf00001')
-              FROM (WS-FIELD01)
-              RIDFLD (WS-STF01TCKID)
-              RESP(WS-RES-CODE)
-             END-EXEC
-             END-IF
-
-             IF EIBRESP NOT = DFHRESP(NORMAL)
-              MOVE 'TICKET NOT CREATED' TO ERRMSGO
-             ELSE
-              MOVE 'TICKET CREATED, PRESS ENTER TO CREATE NEW TICKET' 
-              TO ERRMSGO
-              PERFORM 400-CREATE-LOG
-              MOVE SPACES TO WS-FIELD01
-              MOVE DFHBMPRO TO TIXTTLA
-              MOVE DFHBMPRO TO TIXDESC1A
-              MOVE DFHBMPRO TO TIXDESC2A
-              MOVE DFHBMPRO TO STATA
-              MOVE DFHBMPRO TO UPDRMKA
-              MOVE DFHBMPRO TO UPDRMK1A
-              MOVE DFHBMPRO TO DATE1A
-              MOVE DFHBMPRO TO TIME1A
-              MOVE DFHBMPRO TO UPDBY2A
-              MOVE 1 TO WS-PROG-STATE
-              
-             END-IF
-             
-           
-           END-IF.
-
-
-       
-       300-READ-STF1.
-           MOVE HIGH-VALUES TO WS-STF01TCKID
-           EXEC CICS STARTBR 
-            FILE('STf00001')
-            RIDFLD (WS-STF01TCKID)
-            RESP(WS-RES-CODE)
-            GTEQ
-           END-EXEC
-
-           EXEC CICS READNEXT 
-            FILE('STf00001')
-            INTO (WS-FIELD01)
-            RIDFLD (WS-STF01TCKID)
-            RESP(WS-RES-CODE)
-           END-EXEC
-
-           IF EIBRESP = DFHRESP(NORMAL)
-            COMPUTE WS-STF01TCKIDR = WS-STF01TCKIDR + 1
-            MOVE WS-STF01TCKIDR TO TIXNUMO
-            MOVE WS-STF01TCKID TO WS-TICKET-NUM
-          
-           END-IF.
-       
-       400-CREATE-LOG.
-           MOVE WS-TICKET-NUM TO LOG-TIX-ID1
-           MOVE 1 TO LOG-SEQ-NUM
-           MOVE LOG-TIX-ID TO WS-LOG-PH
-           EXEC CICS STARTBR FILE('STf00002')
-                RIDFLD (LOG-TIX-ID)
-                KEYLENGTH(+9)
-                RESP(WS-RES-CODE)
-                GTEQ
-           END-EXEC
-           PERFORM UNTIL EIBRESP = DFHRESP(NOTFND)
-               EXEC CICS READPREV
-                         FILE('STf00002')
-                         INTO (WS-LOG)
-                         RIDFLD (LOG-TIX-ID)
-                         RESP(WS-RES-CODE)
-               END-EXEC
-               IF WS-LOG-PH(1:6) NOT = LOG-TIX-ID1
-                   CONTINUE
-               ELSE 
-                   MOVE LOG-TIX-ID TO WS-LOG-PH
-               END-IF
-               ADD 1 TO LOG-SEQ-NUM
-           END-PERFORM
-
-           MOVE WS-LOG-PH TO LOG-TIX-ID
-           MOVE WS-HTIME-X TO LOG-LAST-UPDATE-TIME
-           MOVE WS-HDATE-X TO LOG-LAST-UPDATE-DATE
-           MOVE WS-USERID1 TO LOG-UPDBY2
-           MOVE UPDRMKI TO LOG-LAST-UPDATE-REM(1:25)
-           MOVE UPDRMK1I TO LOG-LAST-UPDATE-REM(26:25)
-           EXEC CICS 
-               WRITE FILE('STF00002')
-               FROM(WS-LOG)
-               RIDFLD(LOG-TIX-ID)
-               RESP(WS-RES-CODE)
-           END-EXEC.
-
-       500-VALIDATION.    
-           
-           IF EIBAID = DFHPF3
-           
-             EXEC CICS XCTL
-              PROGRAM('SM000')
-             END-EXEC
-       
-           END-IF
-           
-           IF EIBAID = DFHPF5 
-            MOVE SPACES TO ERRMSGO
-            MOVE SPACES TO TIXTTLO
-            MOVE SPACES TO TIXDESC1O
-            MOVE SPACES TO TIXDESC2O
-            MOVE 2 TO WS-PROG-STATE
-            PERFORM 300-READ-STF1
-            PERFORM 110-NEW-MAP
-           END-IF
-           
-           IF EIBAID = DFHCLEAR OR EIBAID = DFHPF1 
-           OR EIBAID = DFHPF4 OR EIBAID = DFHPF6 OR EIBAID = DFHPF7
-           OR EIBAID = DFHPF8 OR EIBAID = DFHPF9 OR EIBAID = DFHPF10
-           OR EIBAID = DFHPF11 OR EIBAID = DFHPF12
-            IF WS-PROG-STATE = '1'
-             MOVE DFHDFHI TO UPDREMA
-             MOVE DFHDFHI TO UPDDTA
-             MOVE DFHDFHI TO UPDBY1A
-             MOVE DFHDFHI TO UPDRMKA
-             MOVE DFHDFHI TO UPDRMK1A
-             MOVE DFHDFHI TO DATE1A
-             MOVE DFHDFHI TO TIME1A
-             MOVE DFHDFHI TO UPDBY2A
-
-             MOVE DFHBMPRO TO TIXTTLA
-             MOVE DFHBMPRO TO TIXDESC1A
-             MOVE DFHBMPRO TO TIXDESC2A
-
-             MOVE WS-TICKET-NUM TO TIXNUMO
-             MOVE WS-TCKTTL TO TIXTTLO
-             MOVE WS-TCKDESC(1:50) TO TIXDESC1O
-             MOVE WS-TCKDESC(51:50) TO TIXDESC2O
-             MOVE WS-TCKSTAT TO STATO
-             MOVE WS-LSTUPDRMK(1:25) TO UPDRMKO
-             MOVE WS-LSTUPDRMK(26:25) TO UPDRMK1O
-             MOVE WS-LSTUPD(1:10) TO DATE1O
-             MOVE WS-LSTUPD(11:10) TO TIME1O 
-             MOVE WS-STUPDBY TO UPDBY2O 
-             MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
-             PERFORM 110-NEW-MAP
-            ELSE
-             MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
-             MOVE WS-TICKET-NUM TO TIXNUMO
-             MOVE WS-TCKTTL TO TIXTTLO
-             MOVE WS-TCKDESC(1:50) TO TIXDESC1O
-             MOVE WS-TCKDESC(51:50) TO TIXDESC2O
-             PERFORM 110-NEW-MAP
-             
-           END-IF
-       
-
-           END-IF.
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM02P.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+	   COPY SMSTAT.
+       01  WS-CURRENT-MAP  VALUE 'SM002'         PIC X(7).
+       01  WS-TIME				         PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(8).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(8). 
+       01  WS-LENGTH                             PIC S9(4) COMP. 
+       01  WS-END                                PIC X(14) VALUE
+           'END PROCESSING'.
+       01  WS-MAPFAIL                            PIC X(20) VALUE
+           'MAPFAIL ERROR'.
+       01  WS-INVALID			                 PIC X(14) VALUE
+           'INVALID ACCESS'.       
+       01  WS-COMMAREA. 
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).  
+           05  WS-INIT                            PIC X VALUE 'Y'. 
+           05  WS-TCKID                           PIC X(6).
+           05  WS-TCKREQ                          PIC X(8).
+           05  WS-TCKSTAT                         PIC X(10).
+           05  WS-TCKTTL                          PIC X(25).
+           05  WS-TCKDESC                         PIC X(100).
+           05  WS-LSTUPD                          PIC X(20).
+           05  WS-STUPDBY                         PIC X(8).
+           05  WS-LSTUPDRMK                       PIC X(50).
+           05  WS-DUP-WARNED                       PIC X VALUE 'N'.
+
+       
+       01  WS-FIELD01.
+           05 WS-STF01TCKID                      PIC X(6).
+           05 WS-STF01TCKIDR REDEFINES WS-STF01TCKID PIC 9(06).
+           05 WS-STF01TCKREQ                     PIC X(8).
+           05 WS-STF01TCKSTAT                    PIC X(10).
+           05 WS-STF01TCKTTL                     PIC X(25).
+           05 WS-STF01TCKDESC                    PIC X(100).
+           05 WS-STF01LSTUPD                     PIC X(20).
+           05 WS-STF01LSTUPDBY                   PIC X(8).
+           05 WS-STF01LSTUPDRMK                  PIC X(50).
+           05 WS-STF01TCKPRIO                    PIC X(1).
+           05 WS-STF01TCKCAT                     PIC X(10).
+           05 WS-STF01TCKDUE                     PIC X(10).
+           05 WS-STF01TCKASSIGN                   PIC X(07).
+           05 WS-STF01TCKQUEUE                   PIC X(10).
+
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10). 
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100). 
+           05  TIX-DESC-RED REDEFINES TIX-DESC.
+               10  TIX-DESC1                     PIC X(50).
+               10  TIX-DESC2                     PIC X(50).
+           05  LAST-UPDATE                       PIC X(20). 
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
+               10  LAST-UPDATE-REM1              PIC X(25).
+               10  LAST-UPDATE-REM2              PIC X(25).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+
+       01  WS-LOG.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       01  WS-LOG-PH                             PIC X(9).
+       01  WS-LOG-PH2 REDEFINES WS-LOG-PH.
+           05  WS-LOG-ID                         PIC 9(6).
+           05  WS-LOG-SEQ                        PIC 9(3).
+
+       01  WS-DESC-CONT.
+           05  DESC-TIX-ID.
+               10  DESC-TIX-ID1                  PIC X(6).
+               10  DESC-LINE-NUM                 PIC 9(3).
+           05  DESC-TEXT                         PIC X(40).
+
+       01  WS-HV                                 PIC X(20).
+
+       01  WS-CTL-KEY                            PIC X(06) VALUE
+           'TICKET'.
+       01  WS-CTL-REC.
+           05  WS-CTL-REC-KEY                     PIC X(06).
+           05  WS-CTL-NEXT-NUM                    PIC 9(06).
+
+       01  WS-DUP-KEY                             PIC X(06) VALUE
+           LOW-VALUES.
+       01  WS-DUP-FOUND                           PIC X VALUE 'N'.
+       01  WS-DUP-TIX-ID                          PIC X(06).
+
+       01  WS-ENTRCTR                            PIC 9(1).
+       01  WS-HDATE                              PIC 9(10).
+       01  WS-HDATE-X REDEFINES WS-HDATE         PIC X(10). 
+       01  WS-HTIME                             PIC 9(15).
+       01  WS-HTIME-X REDEFINES WS-HTIME         PIC X(8). 
+       01  WS-RES-CODE                           PIC S9(8) COMP.
+       01  WS-SUBMIT-QNAME                       PIC X(8).
+       01  WS-SUBMIT-MARK                        PIC X(8) VALUE 'LOCK'.
+       01  WS-SUBMIT-LEN                         PIC S9(4) COMP.
+       01  WS-SUBMIT-RESP                        PIC S9(8) COMP.
+       01  WS-SUBMIT-LOCKED                      PIC X VALUE 'N'.
+       01  WS-LOG-PARMS.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                     PIC X(10).
+           05  LK-UPDATE-TIME                     PIC X(10).
+           05  LK-UPDATED-BY                      PIC X(07).
+           05  LK-REMARK                          PIC X(50).
+           05  LK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOTIFY-PARMS.
+           05  NLK-TIX-ID                         PIC X(06).
+           05  NLK-REQUESTOR                      PIC X(08).
+           05  NLK-STATUS                         PIC X(10).
+           05  NLK-NOTIFY-DATE                    PIC X(10).
+           05  NLK-NOTIFY-TIME                    PIC X(10).
+           05  NLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-DUE-TIME                           PIC 9(15).
+       01  WS-DUE-DATE-X                         PIC X(10).
+       01  WS-DUE-DAYS-NEEDED                     PIC 9(2).
+       01  WS-DUE-DAYS-ADDED                      PIC 9(2).
+       01  WS-DUE-DOW                             PIC S9(8) COMP.
+
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                        PIC X(7).
+               10  FILLER                         PIC X.
+           05  REQUESTOR                          PIC X.
+           05  SERVICE-PROVIDER                   PIC X.
+           05  APPROVER                           PIC X.
+           05  ADMINISTRATOR                      PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                         PIC X(7).
+               10  FILLER                         PIC X.
+           05  ACTIVE-FLAG                        PIC X VALUE 'Y'.
+           05  FILLER                             PIC X(4).
+           05  USER-QUEUE                         PIC X(10).
+           05  USER-DEPT                          PIC X(10).
+
+      * AUTO-ROUTING LOOKUP - THE REQUESTOR'S UAF00001 DEPARTMENT IS
+      * MATCHED AGAINST THIS TABLE TO DERIVE THE TIX-QUEUE A NEW
+      * TICKET IS FILED UNDER, SINCE MOST REQUESTORS DON'T KNOW WHICH
+      * SUPPORT QUEUE HANDLES WHICH KIND OF ISSUE. A DEPARTMENT THAT
+      * ISN'T IN THE TABLE (INCLUDING A BLANK DEPARTMENT, THE COMMON
+      * CASE UNTIL UAF00001 IS LOADED WITH REAL DEPARTMENT CODES)
+      * FALLS THROUGH TO WS-ROUTE-DEFAULT-Q.
+       01  WS-ROUTE-DEFAULT-Q                     PIC X(10) VALUE
+           'GENERAL'.
+
+      *
+	   COPY SM002.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(241).
+      *
+       PROCEDURE DIVISION.
+       100-PROCESS.
+           MOVE DFHCOMMAREA TO WS-COMMAREA
+           PERFORM 500-VALIDATION
+       
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM02'
+               IF EIBCALEN NOT = +0
+                
+                 IF WS-PROG-STATE = '1' 
+
+                   MOVE 'ENTER TICKET DETAILS AND PRESS PF2' TO ERRMSGO
+                
+                   MOVE 2 TO WS-PROG-STATE
+                   MOVE 'N' TO WS-DUP-WARNED
+
+                   IF WS-PROG-STATE = '2'
+                    MOVE SPACES TO TIXTTLI
+                    MOVE SPACES TO TIXDESC1I
+                    MOVE SPACES TO TIXDESC2I
+                    MOVE SPACES TO TIXDESC3I
+                    MOVE SPACES TO TIXDESC4I
+                    MOVE SPACES TO PRIOI
+                    MOVE SPACES TO CATI
+                    PERFORM 300-READ-STF1
+                   END-IF
+                   PERFORM 110-NEW-MAP
+                  
+                 ELSE
+                   PERFORM 200-REC-MAP
+                 END-IF
+               END-IF
+           ELSE    
+               EXEC CICS SEND TEXT
+                    FROM (WS-INVALID)
+                    LENGTH (+15)
+                    ERASE
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.  
+
+       
+
+       110-NEW-MAP.
+           MOVE TIXTTLO TO WS-TCKTTL
+           MOVE TIXDESC1O TO WS-TCKDESC(1:50)
+           MOVE TIXDESC2O TO WS-TCKDESC(51:50)
+           MOVE WS-USERID1 TO WS-TCKREQ
+           MOVE STATO TO WS-TCKSTAT
+           MOVE UPDRMKO TO WS-LSTUPDRMK(1:25)
+           MOVE UPDRMK1O TO WS-LSTUPDRMK(26:25)
+           MOVE DATE1O TO WS-LSTUPD(1:10)
+           MOVE TIME1O TO WS-LSTUPD(11:10)
+           MOVE UPDBY2O TO WS-STUPDBY
+
+	       MOVE EIBDATE TO WS-DATE.
+           MOVE WS-DATE-X TO DATEO.
+           EXEC CICS ASKTIME
+            ABSTIME (WS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+            ABSTIME (WS-TIME)
+            DATESEP ('-')
+            MMDDYY (DATEO)
+            TIME (TIMEO)
+            TIMESEP (':')
+           END-EXEC
+           
+           MOVE DFHBMASB TO TIMEA
+           MOVE DFHBMASB TO DATEA
+
+           EXEC CICS 
+            SEND MAP('SM002M')
+            MAPSET('SM002')
+            FROM(SM002MO)
+            
+            ERASE
+           END-EXEC
+           
+           
+           EXEC CICS RETURN
+            TRANSID('SM02')
+            COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+       200-REC-MAP.
+           EXEC CICS 
+               RECEIVE MAP('SM002M')
+               MAPSET('SM002')
+               INTO (SM002MI)
+           END-EXEC
+
+           IF EIBAID = DFHENTER
+            MOVE 'N' TO WS-DUP-WARNED
+            IF WS-PROG-STATE = '2'
+
+
+              IF TIXTTLI = SPACES AND TIXDESC1I = SPACES
+               MOVE 'TITLE AND DESCRIPTION IS REQUIRED' TO ERRMSGO
+               MOVE 3 TO WS-PROG-STATE
+              END-IF
+
+              IF TIXTTLI = SPACES AND TIXDESC1I NOT = SPACES
+               MOVE 'TITLE IS REQUIRED' TO ERRMSGO
+               MOVE 3 TO WS-PROG-STATE
+              END-IF
+
+              IF TIXTTLI NOT = SPACES AND TIXDESC1I = SPACES
+               MOVE 'DESCRIPTION IS REQUIRED' TO ERRMSGO
+               MOVE 3 TO WS-PROG-STATE
+              END-IF
+              
+              IF TIXTTLI NOT = SPACES AND TIXDESC1I NOT = SPACES
+               MOVE 'PRESS PF2 TO ADD TICKET' TO ERRMSGO
+               MOVE 3 TO WS-PROG-STATE
+              END-IF
+
+
+
+            ELSE
+            
+             IF TIXTTLI NOT = SPACES AND TIXDESC1I NOT = SPACES 
+             OR TIXDESC2I NOT = SPACES
+             
+              MOVE 'PRESS PF2 TO ADD TICKET' TO ERRMSGO
+              MOVE 2 TO WS-PROG-STATE
+              CONTINUE
+             ELSE
+              
+              IF TIXTTLI = SPACES AND TIXDESC1I = SPACES
+               MOVE 'TITLE AND DESCRIPTION IS REQUIRED' TO ERRMSGO
+               MOVE 2 TO WS-PROG-STATE
+              END-IF
+
+              IF TIXTTLI = SPACES AND TIXDESC1I NOT = SPACES
+               MOVE 'TITLE IS REQUIRED' TO ERRMSGO
+               MOVE 2 TO WS-PROG-STATE
+              END-IF
+
+              IF TIXTTLI NOT = SPACES AND TIXDESC1I = SPACES
+               MOVE 'DESCRIPTION IS REQUIRED' TO ERRMSGO
+               MOVE 2 TO WS-PROG-STATE
+              END-IF
+
+             END-IF
+
+            END-IF
+
+           END-IF 
+           
+           IF EIBAID = DFHPF2
+            IF TIXTTLI = SPACES AND TIXDESC1I = SPACES
+           
+             MOVE 'INVALID SPACES' TO ERRMSGO
+             PERFORM 110-NEW-MAP
+            ELSE IF TIXTTLI = SPACES AND TIXDESC2I = SPACES
+             MOVE 'INVALID SPACES' TO ERRMSGO
+             PERFORM 110-NEW-MAP
+            ELSE IF TIXTTLI NOT = SPACES AND TIXDESC1I = SPACES
+            AND TIXDESC2I = SPACES
+             MOVE 'INVALID SPACES' TO ERRMSGO
+             PERFORM 110-NEW-MAP
+            ELSE IF PRIOI NOT = 'H' AND PRIOI NOT = 'M' AND
+                    PRIOI NOT = 'L'
+             MOVE 'PRIORITY MUST BE H, M OR L' TO ERRMSGO
+             PERFORM 110-NEW-MAP
+            ELSE IF WS-DUP-WARNED NOT = 'Y'
+             PERFORM 420-CHECK-DUPLICATE
+             IF WS-DUP-FOUND = 'Y'
+              MOVE 'Y' TO WS-DUP-WARNED
+              STRING 'SIMILAR OPEN TICKET ' WS-DUP-TIX-ID
+                  ' EXISTS, PRESS PF2 AGAIN TO ADD ANYWAY'
+                  DELIMITED BY SIZE INTO ERRMSGO
+              PERFORM 110-NEW-MAP
+             ELSE
+
+              MOVE DFHDFHI TO UPDREMA
+             MOVE DFHDFHI TO UPDDTA
+             MOVE DFHDFHI TO UPDBY1A
+             MOVE DFHDFHI TO UPDRMKA
+             MOVE DFHDFHI TO UPDRMK1A
+             MOVE DFHDFHI TO DATE1A
+             MOVE DFHDFHI TO TIME1A
+             MOVE DFHDFHI TO UPDBY2A
+             
+             MOVE SPACES TO WS-STF01TCKREQ
+             MOVE SPACES TO WS-STF01TCKSTAT
+             MOVE SPACES TO WS-STF01TCKTTL
+             MOVE SPACES TO WS-STF01TCKDESC
+             MOVE SPACES TO WS-STF01LSTUPD
+             MOVE SPACES TO WS-STF01LSTUPDBY
+             MOVE SPACES TO WS-STF01LSTUPDRMK
+             MOVE SPACES TO WS-STF01TCKASSIGN
+             MOVE SPACES TO WS-STF01TCKQUEUE
+
+             MOVE TIXTTLI TO WS-STF01TCKTTL
+             MOVE TIXDESC1O TO WS-STF01TCKDESC(1:50)
+             MOVE TIXDESC2O TO WS-STF01TCKDESC(51:50)
+             MOVE PRIOI TO WS-STF01TCKPRIO
+             MOVE CATI TO WS-STF01TCKCAT
+             MOVE ST-CREATED TO STATI
+             MOVE STATI TO WS-STF01TCKSTAT
+             MOVE 'TICKET CREATED' TO UPDRMKI
+             MOVE UPDRMKI TO WS-STF01LSTUPDRMK(1:25)
+             MOVE UPDRMK1I TO WS-STF01LSTUPDRMK(26:25)
+             MOVE WS-USERID1 TO UPDBY2I
+             MOVE WS-USERID1 TO WS-STF01TCKREQ
+             MOVE WS-USERID1 TO WS-STF01LSTUPDBY
+             MOVE TIXNUMO TO WS-STF01TCKID
+             PERFORM 460-ROUTE-QUEUE
+             PERFORM 450-CALC-DUE-DATE
+
+             MOVE EIBDATE TO WS-HDATE
+             EXEC CICS ASKTIME
+              ABSTIME (WS-HTIME)
+             END-EXEC
+
+             EXEC CICS FORMATTIME
+              ABSTIME (WS-HTIME)
+              DATESEP ('/')
+              MMDDYYYY (WS-HDATE-X)
+              TIME (WS-HTIME)
+              TIMESEP (':')
+             END-EXEC
+             
+             MOVE WS-HDATE-X TO WS-STF01LSTUPD(1:10)
+             MOVE WS-HDATE-X TO DATE1O
+             MOVE WS-HTIME-X TO WS-STF01LSTUPD(11:10)
+             MOVE WS-HTIME-X TO TIME1O
+
+             PERFORM 430-CHECK-SUBMIT-LOCK
+             IF WS-SUBMIT-LOCKED = 'Y'
+              MOVE 'SUBMISSION IN PROGRESS, PLEASE WAIT' TO ERRMSGO
+              PERFORM 110-NEW-MAP
+             ELSE
+             EXEC CICS
+              WRITE FILE('STf00001')
+              FROM (WS-FIELD01)
+              RIDFLD (WS-STF01TCKID)
+              RESP(WS-RES-CODE)
+             END-EXEC
+             PERFORM 440-RELEASE-SUBMIT-LOCK
+
+             IF EIBRESP NOT = DFHRESP(NORMAL)
+              MOVE 'TICKET NOT CREATED' TO ERRMSGO
+             ELSE
+              MOVE 'TICKET CREATED, PRESS ENTER TO CREATE NEW TICKET'
+              TO ERRMSGO
+              PERFORM 400-CREATE-LOG
+              PERFORM 405-SEND-NOTIFY
+              PERFORM 410-CREATE-DESC-CONT
+              MOVE SPACES TO WS-FIELD01
+              MOVE DFHBMPRO TO TIXTTLA
+              MOVE DFHBMPRO TO TIXDESC1A
+              MOVE DFHBMPRO TO TIXDESC2A
+              MOVE DFHBMPRO TO TIXDESC3A
+              MOVE DFHBMPRO TO TIXDESC4A
+              MOVE DFHBMPRO TO PRIOA
+              MOVE DFHBMPRO TO CATA
+              MOVE DFHBMPRO TO STATA
+              MOVE DFHBMPRO TO UPDRMKA
+              MOVE DFHBMPRO TO UPDRMK1A
+              MOVE DFHBMPRO TO DATE1A
+              MOVE DFHBMPRO TO TIME1A
+              MOVE DFHBMPRO TO UPDBY2A
+              MOVE 1 TO WS-PROG-STATE
+
+             END-IF
+             END-IF
+
+
+           END-IF.
+
+
+       
+       300-READ-STF1.
+           EXEC CICS
+            READ FILE('STF00003')
+            INTO (WS-CTL-REC)
+            RIDFLD (WS-CTL-KEY)
+            RESP(WS-RES-CODE)
+            UPDATE
+           END-EXEC
+
+           ADD 1 TO WS-CTL-NEXT-NUM
+
+           EXEC CICS
+            REWRITE FILE('STF00003')
+            FROM (WS-CTL-REC)
+            RESP(WS-RES-CODE)
+           END-EXEC
+
+           IF EIBRESP = DFHRESP(NORMAL)
+            MOVE WS-CTL-NEXT-NUM TO WS-STF01TCKIDR
+            MOVE WS-STF01TCKIDR TO TIXNUMO
+            MOVE WS-STF01TCKID TO WS-TICKET-NUM
+           END-IF.
+
+       400-CREATE-LOG.
+           MOVE WS-TICKET-NUM TO LK-TIX-ID
+           MOVE WS-HDATE-X TO LK-UPDATE-DATE
+           MOVE WS-HTIME-X TO LK-UPDATE-TIME
+           MOVE WS-USERID1 TO LK-UPDATED-BY
+           MOVE UPDRMKI TO LK-REMARK(1:25)
+           MOVE UPDRMK1I TO LK-REMARK(26:25)
+           EXEC CICS LINK PROGRAM('SM009P')
+                COMMAREA(WS-LOG-PARMS)
+                LENGTH(LENGTH OF WS-LOG-PARMS)
+           END-EXEC
+           MOVE LK-RESP-CODE TO WS-RES-CODE.
+
+       405-SEND-NOTIFY.
+           MOVE WS-TICKET-NUM TO NLK-TIX-ID
+           MOVE WS-STF01TCKREQ TO NLK-REQUESTOR
+           MOVE WS-STF01TCKSTAT TO NLK-STATUS
+           MOVE WS-HDATE-X TO NLK-NOTIFY-DATE
+           MOVE WS-HTIME-X TO NLK-NOTIFY-TIME
+           EXEC CICS LINK PROGRAM('SM011P')
+                COMMAREA(WS-NOTIFY-PARMS)
+                LENGTH(LENGTH OF WS-NOTIFY-PARMS)
+           END-EXEC.
+
+       410-CREATE-DESC-CONT.
+           MOVE WS-TICKET-NUM TO DESC-TIX-ID1
+           IF TIXDESC3I NOT = SPACES
+               MOVE 1 TO DESC-LINE-NUM
+               MOVE TIXDESC3I TO DESC-TEXT
+               EXEC CICS
+                   WRITE FILE('STF00004')
+                   FROM(WS-DESC-CONT)
+                   RIDFLD(DESC-TIX-ID)
+                   RESP(WS-RES-CODE)
+               END-EXEC
+           END-IF
+           IF TIXDESC4I NOT = SPACES
+               MOVE 2 TO DESC-LINE-NUM
+               MOVE TIXDESC4I TO DESC-TEXT
+               EXEC CICS
+                   WRITE FILE('STF00004')
+                   FROM(WS-DESC-CONT)
+                   RIDFLD(DESC-TIX-ID)
+                   RESP(WS-RES-CODE)
+               END-EXEC
+           END-IF.
+       410-EXIT.
+           EXIT.
+
+       420-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE LOW-VALUES TO WS-DUP-KEY
+           EXEC CICS STARTBR FILE('STf00001')
+                RIDFLD (WS-DUP-KEY)
+                RESP(WS-RES-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-DUP-FOUND = 'Y' OR
+                   EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STf00001')
+                         INTO (WS-TIX-REC)
+                         RIDFLD (WS-DUP-KEY)
+                         RESP(WS-RES-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF TIX-REQUESTOR = WS-USERID1
+                       AND TIX-STATUS NOT = ST-CLOSED
+                       AND TIX-STATUS NOT = ST-CANCELED
+                       AND TIX-STATUS NOT = ST-REJECTED
+                       AND TIX-TITLE = TIXTTLI
+                       MOVE 'Y' TO WS-DUP-FOUND
+                       MOVE TIX-ID TO WS-DUP-TIX-ID
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STf00001')
+           END-EXEC.
+       420-EXIT.
+           EXIT.
+
+       430-CHECK-SUBMIT-LOCK.
+           STRING EIBTRMID DELIMITED BY SIZE
+                  EIBTRNID DELIMITED BY SIZE
+                  INTO WS-SUBMIT-QNAME
+           MOVE 'N' TO WS-SUBMIT-LOCKED
+           EXEC CICS READQ TS
+                QUEUE(WS-SUBMIT-QNAME)
+                ITEM(1)
+                INTO(WS-SUBMIT-MARK)
+                LENGTH(WS-SUBMIT-LEN)
+                RESP(WS-SUBMIT-RESP)
+           END-EXEC
+           IF WS-SUBMIT-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-SUBMIT-LOCKED
+           ELSE
+               EXEC CICS WRITEQ TS
+                    QUEUE(WS-SUBMIT-QNAME)
+                    FROM(WS-SUBMIT-MARK)
+                    LENGTH(LENGTH OF WS-SUBMIT-MARK)
+               END-EXEC
+           END-IF.
+       430-EXIT.
+           EXIT.
+
+       440-RELEASE-SUBMIT-LOCK.
+           EXEC CICS DELETEQ TS
+                QUEUE(WS-SUBMIT-QNAME)
+           END-EXEC.
+       440-EXIT.
+           EXIT.
+
+       450-CALC-DUE-DATE.
+           EVALUATE PRIOI
+               WHEN 'H'
+                   MOVE 3 TO WS-DUE-DAYS-NEEDED
+               WHEN 'M'
+                   MOVE 5 TO WS-DUE-DAYS-NEEDED
+               WHEN OTHER
+                   MOVE 10 TO WS-DUE-DAYS-NEEDED
+           END-EVALUATE
+           MOVE 0 TO WS-DUE-DAYS-ADDED
+           EXEC CICS ASKTIME
+            ABSTIME (WS-DUE-TIME)
+           END-EXEC
+           PERFORM UNTIL WS-DUE-DAYS-ADDED = WS-DUE-DAYS-NEEDED
+               ADD 86400000 TO WS-DUE-TIME
+               EXEC CICS FORMATTIME
+                ABSTIME (WS-DUE-TIME)
+                DAYOFWEEK (WS-DUE-DOW)
+               END-EXEC
+               IF WS-DUE-DOW NOT = 0 AND WS-DUE-DOW NOT = 6
+                   ADD 1 TO WS-DUE-DAYS-ADDED
+               END-IF
+           END-PERFORM
+           EXEC CICS FORMATTIME
+            ABSTIME (WS-DUE-TIME)
+            DATESEP ('-')
+            MMDDYY (WS-DUE-DATE-X)
+           END-EXEC
+           MOVE WS-DUE-DATE-X TO WS-STF01TCKDUE.
+       450-EXIT.
+           EXIT.
+
+       460-ROUTE-QUEUE.
+           MOVE SPACES TO WS-USER-REC
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID1)
+               RESP(WS-RES-CODE)
+               EQUAL
+           END-EXEC
+           EVALUATE USER-DEPT
+               WHEN 'NETWORK'
+                   MOVE 'NETWORKING' TO WS-STF01TCKQUEUE
+               WHEN 'HELPDESK'
+                   MOVE 'DESKTOP' TO WS-STF01TCKQUEUE
+               WHEN 'FINANCE'
+                   MOVE 'FINANCEOPS' TO WS-STF01TCKQUEUE
+               WHEN 'HR'
+                   MOVE 'HRSYSTEMS' TO WS-STF01TCKQUEUE
+               WHEN 'DEVELOPMENT'
+                   MOVE 'APPSUPPORT' TO WS-STF01TCKQUEUE
+               WHEN OTHER
+                   MOVE WS-ROUTE-DEFAULT-Q TO WS-STF01TCKQUEUE
+           END-EVALUATE.
+       460-EXIT.
+           EXIT.
+
+       500-VALIDATION.
+           
+           IF EIBAID = DFHPF3
+           
+             EXEC CICS XCTL
+              PROGRAM('SM000')
+             END-EXEC
+       
+           END-IF
+           
+           IF EIBAID = DFHPF5 
+            MOVE SPACES TO ERRMSGO
+            MOVE SPACES TO TIXTTLO
+            MOVE SPACES TO TIXDESC1O
+            MOVE SPACES TO TIXDESC2O
+            MOVE SPACES TO PRIOO
+            MOVE SPACES TO CATO
+            MOVE 2 TO WS-PROG-STATE
+            MOVE 'N' TO WS-DUP-WARNED
+            PERFORM 300-READ-STF1
+            PERFORM 110-NEW-MAP
+           END-IF
+           
+           IF EIBAID = DFHCLEAR OR EIBAID = DFHPF1 
+           OR EIBAID = DFHPF4 OR EIBAID = DFHPF6 OR EIBAID = DFHPF7
+           OR EIBAID = DFHPF8 OR EIBAID = DFHPF9 OR EIBAID = DFHPF10
+           OR EIBAID = DFHPF11 OR EIBAID = DFHPF12
+            IF WS-PROG-STATE = '1'
+             MOVE DFHDFHI TO UPDREMA
+             MOVE DFHDFHI TO UPDDTA
+             MOVE DFHDFHI TO UPDBY1A
+             MOVE DFHDFHI TO UPDRMKA
+             MOVE DFHDFHI TO UPDRMK1A
+             MOVE DFHDFHI TO DATE1A
+             MOVE DFHDFHI TO TIME1A
+             MOVE DFHDFHI TO UPDBY2A
+
+             MOVE DFHBMPRO TO TIXTTLA
+             MOVE DFHBMPRO TO TIXDESC1A
+             MOVE DFHBMPRO TO TIXDESC2A
+
+             MOVE WS-TICKET-NUM TO TIXNUMO
+             MOVE WS-TCKTTL TO TIXTTLO
+             MOVE WS-TCKDESC(1:50) TO TIXDESC1O
+             MOVE WS-TCKDESC(51:50) TO TIXDESC2O
+             MOVE WS-TCKSTAT TO STATO
+             MOVE WS-LSTUPDRMK(1:25) TO UPDRMKO
+             MOVE WS-LSTUPDRMK(26:25) TO UPDRMK1O
+             MOVE WS-LSTUPD(1:10) TO DATE1O
+             MOVE WS-LSTUPD(11:10) TO TIME1O 
+             MOVE WS-STUPDBY TO UPDBY2O 
+             MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+             PERFORM 110-NEW-MAP
+            ELSE
+             MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+             MOVE WS-TICKET-NUM TO TIXNUMO
+             MOVE WS-TCKTTL TO TIXTTLO
+             MOVE WS-TCKDESC(1:50) TO TIXDESC1O
+             MOVE WS-TCKDESC(51:50) TO TIXDESC2O
+             PERFORM 110-NEW-MAP
+             
+           END-IF
+       
+
+           END-IF.
