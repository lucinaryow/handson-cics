@@ -56,6 +56,26 @@
 	   02  FILLER REDEFINES TIXDESC2F.
 	       03  TIXDESC2A			      PIC X.
 	   02  TIXDESC2I			      PIC X(040).
+	   02  TIXDESC3L			      PIC S9(4) COMP.
+	   02  TIXDESC3F			      PIC X.
+	   02  FILLER REDEFINES TIXDESC3F.
+	       03  TIXDESC3A			      PIC X.
+	   02  TIXDESC3I			      PIC X(040).
+	   02  TIXDESC4L			      PIC S9(4) COMP.
+	   02  TIXDESC4F			      PIC X.
+	   02  FILLER REDEFINES TIXDESC4F.
+	       03  TIXDESC4A			      PIC X.
+	   02  TIXDESC4I			      PIC X(040).
+	   02  PRIOL				      PIC S9(4) COMP.
+	   02  PRIOF				      PIC X.
+	   02  FILLER REDEFINES PRIOF.
+	       03  PRIOA			      PIC X.
+	   02  PRIOI				      PIC X(001).
+	   02  CATL				      PIC S9(4) COMP.
+	   02  CATF				      PIC X.
+	   02  FILLER REDEFINES CATF.
+	       03  CATA			      PIC X.
+	   02  CATI				      PIC X(010).
 	   02  STATL				      PIC S9(4) COMP.
 	   02  STATF				      PIC X.
 	   02  FILLER REDEFINES STATF.
@@ -123,6 +143,18 @@
 	   02  TIXDESC2O			      PIC X(040).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
+	   02  TIXDESC3O			      PIC X(040).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TIXDESC4O			      PIC X(040).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  PRIOO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  CATO				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
 	   02  STATO				      PIC X(008).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
