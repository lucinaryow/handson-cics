@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMB002.
+      *
+      * BATCH AUTO-CLOSE OF STALE COMPLETED TICKETS.
+      * READS STF00001 SEQUENTIALLY, AND FOR EVERY TICKET WHOSE
+      * TIX-STATUS IS 'COMPLETED' AND WHOSE LAST-UPDATE-DATE IS OLDER
+      * THAN WS-THRESHOLD-DAYS, REWRITES IT TO 'CLOSED' WITH A
+      * SYSTEM-GENERATED REMARK AND WRITES A MATCHING STF00002 LOG
+      * ENTRY, THE SAME WAY SM004'S 221-REWRITE-FILE AND
+      * 222-WRITE-LOGS DO IT ONLINE TODAY. THE AGING THRESHOLD IS
+      * READ AS A 3-DIGIT CONTROL CARD FROM SYSIN; A BLANK OR
+      * NON-NUMERIC CARD DEFAULTS TO WS-THRESHOLD-DAYS' INITIAL VALUE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STF00001-FILE ASSIGN TO STF00001
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TIX-ID
+               FILE STATUS IS WS-STF1-STATUS.
+           SELECT STF00002-FILE ASSIGN TO STF00002
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-TIX-ID
+               FILE STATUS IS WS-STF2-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STF00001-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TIX-RECORD.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+
+       FD  STF00002-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-RECORD.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STF1-STATUS                        PIC X(02).
+       01  WS-STF2-STATUS                        PIC X(02).
+       01  WS-EOF-TIX                            PIC X VALUE 'N'.
+
+       01  WS-THRESHOLD-CARD                     PIC X(03).
+       01  WS-THRESHOLD-DAYS                     PIC 9(03) VALUE 030.
+
+       01  WS-TODAY-YMD-X                        PIC X(08).
+       01  WS-TODAY-YMD REDEFINES WS-TODAY-YMD-X PIC 9(08).
+       01  WS-TODAY-INT                          PIC 9(09).
+       01  WS-REC-YMD-X                          PIC X(08).
+       01  WS-REC-YMD REDEFINES WS-REC-YMD-X     PIC 9(08).
+       01  WS-REC-INT                            PIC 9(09).
+       01  WS-AGE-DAYS                           PIC S9(05).
+
+       01  WS-TIME-X                             PIC 9(08).
+       01  WS-FMT-DATE                           PIC X(11).
+       01  WS-FMT-TIME                           PIC X(09).
+
+       01  WS-NEXT-SEQ                            PIC 9(03).
+       01  WS-LOG-EOF                             PIC X.
+
+       01  WS-SYSTEM-USER                         PIC X(07) VALUE
+               'SYSTEM'.
+       01  WS-AUTO-CLOSE-REM                      PIC X(50) VALUE
+               'AUTO-CLOSED - NO ACTIVITY WITHIN AGING THRESHOLD'.
+
+       01  WS-CNT-READ                            PIC 9(07) VALUE 0.
+       01  WS-CNT-CLOSED                          PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE
+           PERFORM 200-PROCESS-TICKETS
+           PERFORM 900-TERMINATE
+           STOP RUN.
+       000-EXIT.
+           EXIT.
+
+       100-INITIALIZE.
+           ACCEPT WS-THRESHOLD-CARD FROM SYSIN
+           IF WS-THRESHOLD-CARD NOT = SPACES AND
+                                 WS-THRESHOLD-CARD NUMERIC
+               MOVE WS-THRESHOLD-CARD TO WS-THRESHOLD-DAYS
+           END-IF
+           ACCEPT WS-TODAY-YMD-X FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+           ACCEPT WS-TIME-X FROM TIME
+           STRING WS-TODAY-YMD-X(5:2) '/' WS-TODAY-YMD-X(7:2) '/'
+                  WS-TODAY-YMD-X(1:4) ' '
+               DELIMITED BY SIZE INTO WS-FMT-DATE
+           STRING WS-TIME-X(1:2) ':' WS-TIME-X(3:2) ':' WS-TIME-X(5:2)
+                  ' '
+               DELIMITED BY SIZE INTO WS-FMT-TIME
+           OPEN I-O STF00001-FILE
+           IF WS-STF1-STATUS NOT = '00'
+               DISPLAY 'SMB002 - UNABLE TO OPEN STF00001, STATUS = '
+                   WS-STF1-STATUS
+               GO TO 999-ABEND
+           END-IF
+           OPEN I-O STF00002-FILE
+           IF WS-STF2-STATUS NOT = '00'
+               DISPLAY 'SMB002 - UNABLE TO OPEN STF00002, STATUS = '
+                   WS-STF2-STATUS
+               GO TO 999-ABEND
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-PROCESS-TICKETS.
+           PERFORM UNTIL WS-EOF-TIX = 'Y'
+               READ STF00001-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-TIX
+                   NOT AT END
+                       ADD 1 TO WS-CNT-READ
+                       PERFORM 250-CHECK-TICKET
+               END-READ
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+       250-CHECK-TICKET.
+           IF TIX-STATUS = 'COMPLETED'
+               STRING LAST-UPDATE-DATE(7:4) LAST-UPDATE-DATE(1:2)
+                      LAST-UPDATE-DATE(4:2)
+                   DELIMITED BY SIZE INTO WS-REC-YMD-X
+               COMPUTE WS-REC-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-REC-YMD)
+               COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-REC-INT
+               IF WS-AGE-DAYS >= WS-THRESHOLD-DAYS
+                   PERFORM 300-AUTO-CLOSE-TICKET
+               END-IF
+           END-IF.
+       250-EXIT.
+           EXIT.
+
+       300-AUTO-CLOSE-TICKET.
+           MOVE 'CLOSED' TO TIX-STATUS
+           MOVE WS-FMT-DATE TO LAST-UPDATE-DATE
+           MOVE WS-FMT-TIME TO LAST-UPDATE-TIME
+           MOVE WS-SYSTEM-USER TO UPDBY2
+           MOVE WS-AUTO-CLOSE-REM TO LAST-UPDATE-REM
+           REWRITE TIX-RECORD
+               INVALID KEY
+                   DISPLAY 'SMB002 - REWRITE FAILED FOR TICKET '
+                       TIX-ID ' STATUS = ' WS-STF1-STATUS
+           END-REWRITE
+           PERFORM 800-WRITE-LOG
+           ADD 1 TO WS-CNT-CLOSED.
+       300-EXIT.
+           EXIT.
+
+       800-WRITE-LOG.
+           MOVE 1 TO WS-NEXT-SEQ
+           MOVE TIX-ID TO LOG-TIX-ID1
+           MOVE 0 TO LOG-SEQ-NUM
+           MOVE 'N' TO WS-LOG-EOF
+           START STF00002-FILE KEY IS NOT LESS THAN LOG-TIX-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-LOG-EOF
+           END-START
+           PERFORM UNTIL WS-LOG-EOF = 'Y'
+               READ STF00002-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-LOG-EOF
+                   NOT AT END
+                       IF LOG-TIX-ID1 = TIX-ID
+                           MOVE LOG-SEQ-NUM TO WS-NEXT-SEQ
+                           ADD 1 TO WS-NEXT-SEQ
+                       ELSE
+                           MOVE 'Y' TO WS-LOG-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE TIX-ID TO LOG-TIX-ID1
+           MOVE WS-NEXT-SEQ TO LOG-SEQ-NUM
+           MOVE WS-FMT-DATE TO LOG-LAST-UPDATE-DATE
+           MOVE WS-FMT-TIME TO LOG-LAST-UPDATE-TIME
+           MOVE WS-SYSTEM-USER TO LOG-UPDBY2
+           MOVE WS-AUTO-CLOSE-REM TO LOG-LAST-UPDATE-REM
+           WRITE LOG-RECORD
+               INVALID KEY
+                   DISPLAY 'SMB002 - LOG WRITE FAILED FOR TICKET '
+                       TIX-ID ' STATUS = ' WS-STF2-STATUS
+           END-WRITE.
+       800-EXIT.
+           EXIT.
+
+       900-TERMINATE.
+           DISPLAY 'SMB002 - TICKETS READ    = ' WS-CNT-READ
+           DISPLAY 'SMB002 - TICKETS CLOSED  = ' WS-CNT-CLOSED
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE.
+       900-EXIT.
+           EXIT.
+
+       999-ABEND.
+           CLOSE STF00001-FILE
+           CLOSE STF00002-FILE
+           STOP RUN.
