@@ -1,598 +1,1245 @@
-         CBL XOPTS(COBOL2)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SM000P.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBM-PC.
-       OBJECT-COMPUTER.    IBM-PC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-TIME			   PIC 9(15) COMP-3.
-       01  WS-DATE                               PIC 9(7).
-       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7). 
-       01  WS-VALID-TIX-FLAG                     PIC X VALUE 'Y'.
-       01  WS-LENGTH                             PIC S9(4) COMP.
-       01  WS-INDEX                              PIC 9 VALUE 1.
-       01  WS-CHOICE                             PIC X(21).
-       01  WS-CHOICE-PH.
-           05  WS-CHC1                           PIC X(21).  
-           05  WS-CHC2                           PIC X(21).  
-           05  WS-CHC3                           PIC X(21). 
-           05  WS-CHC4                           PIC X(21).          
-           05  WS-CHC5                           PIC X(21).                    
-           05  WS-CHC6                           PIC X(21).        
-           05  WS-CHC7                           PIC X(21).                   
-       01  WS-USERID                             PIC X(7).
-       01  WS-TIXID                              PIC X(6).
-       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
-       01  WS-LOGID.
-           05  LOGID2                            PIC X(6).
-           05  FILLER                            PIC X.
-       01  WS-USER-REC.
-           05  USERID.
-               10  USERID1                       PIC X(7).
-               10  FILLER                        PIC X.
-           05  REQUESTOR                         PIC X.
-           05  ADMINISTRATOR                     PIC X. 
-           05  APPROVER                          PIC X. 
-           05  SERVICE-PROVIDER                  PIC X. 
-           05  UPDATED-BY1.
-               10  UPDBY1                        PIC X(7).
-               10  FILLER                        PIC X.
-       01  WS-TIX-REC.
-           05  TIX-ID                            PIC X(06).
-           05  TIX-REQUESTOR                     PIC X(08).
-           05  TIX-STATUS                        PIC X(10). 
-           05  TIX-TITLE                         PIC X(25).
-           05  TIX-DESC                          PIC X(100). 
-           05  TIX-DESC-RED REDEFINES TIX-DESC.
-               10  TIX-DESC1                     PIC X(50).
-               10  TIX-DESC2                     PIC X(50).
-           05  LAST-UPDATE                       PIC X(20). 
-           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
-               10  LAST-UPDATE-DATE              PIC X(11).
-               10  LAST-UPDATE-TIME              PIC X(09).
-           05  UPDATED-BY2.
-               10  UPDBY2                        PIC X(7).
-               10  FILLER                        PIC X.
-           05  LAST-UPDATE-REM                   PIC X(50).
-           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
-               10  LAST-UPDATE-REM1              PIC X(25).
-               10  LAST-UPDATE-REM2              PIC X(25).
-       01  WS-END                                PIC X(15) VALUE
-           'END PROCESSING'.
-       01  WS-INVKEY                             PIC X(21) VALUE
-           'INVALID PFKEY PRESSED'.
-       01  WS-INVALID			   PIC X(14) VALUE
-           'INVALID ACCESS'.       
-       01  WS-INVALID-TICKET			   PIC X(28) VALUE
-           'TICKET NUMBER DOES NOT EXIST'.       
-       01  WS-DUP-TICKET			   PIC X(28) VALUE
-           'DUPLICATE TICKET NUMBER'.       
-       01  WS-INVALID-USER			   PIC X(24) VALUE
-           'INVALID ACCESS TO TICKET'.        
-       01  WS-COMMAREA. 
-           05  WS-USERID1                         PIC X(7).
-           05  WS-TICKET-NUM.
-               10  WS-TICKET-NUM1                 PIC X(6).
-               10  FILLER                         PIC X.
-           05  WS-PROG-STATE                      PIC 9(1).  
-           05  WS-INIT                            PIC X VALUE 'Y'. 
-           05  WS-TCKID                           PIC X(6).
-           05  WS-TCKREQ                          PIC X(8).
-           05  WS-TCKSTAT                         PIC X(10).
-           05  WS-TCKTTL                          PIC X(25).
-           05  WS-TCKDESC                         PIC X(100).
-           05  WS-LSTUPD                          PIC X(20).
-           05  WS-STUPDBY                         PIC X(8).
-           05  WS-LSTUPDRMK                       PIC X(50).
-  
-      *
-	   COPY SM000S.
-      *
-	   COPY DFHAID.
-      *
-       COPY DFHBMSCA.
-
-       LINKAGE SECTION.
-       01  DFHCOMMAREA                           PIC X(20).
-      *
-       PROCEDURE DIVISION.
-       000-PROCESS-MENU. 
-      *   
-           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM02' OR 'SM03' OR 'SM04'
-                         OR 'SM05' OR 'SM06' OR 'UA01'  
-               MOVE LOW-VALUES TO SW00MO
-               PERFORM 400-SEARCH-USER
-           ELSE
-               EXEC CICS SEND TEXT
-                   FROM (WS-INVALID)
-                   LENGTH (15)
-                   ERASE
-               END-EXEC  
-           END-IF 
-           
-           EVALUATE TRUE
-               WHEN EIBCALEN = +0
-                   MOVE LOW-VALUES TO WS-CHOICE-PH
-                   MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO
-                   PERFORM 100-SEND-MAP
-               WHEN EIBAID = DFHPF3
-                   EXEC CICS SEND TEXT
-                       FROM (WS-END)
-                       LENGTH (15)
-                       ERASE
-                   END-EXEC 
-                   EXEC CICS RETURN END-EXEC
-               WHEN EIBAID = DFHENTER
-                   PERFORM 300-PROCESS-TRAN
-               WHEN OTHER
-                   EXEC CICS SEND TEXT
-                       ERASE
-                       FROM (WS-INVKEY)
-                       LENGTH (22)
-                   END-EXEC            
-           END-EVALUATE
-           EXEC CICS 
-               RETURN 
-                   TRANSID('SM00')
-                   COMMAREA(WS-COMMAREA)
-	       END-EXEC.
-       000-EXIT.
-           EXIT.
-
-
-       100-SEND-MAP.
-           MOVE EIBDATE TO WS-DATE.
-           MOVE WS-DATE-X TO DATEO.
-           EXEC CICS ASKTIME
-	           ABSTIME	(WS-TIME)
-	       END-EXEC
-	       EXEC CICS FORMATTIME
-	           ABSTIME	(WS-TIME)
-	           DATESEP	('-')
-	           MMDDYY   (DATEO)
-               TIME     (TIMEO)
-               TIMESEP  (':')    
-           END-EXEC
-           MOVE DFHBMASB TO TIMEA
-           MOVE DFHBMASB TO DATEA
-           MOVE DFHUNIMD TO OPTIONA
-           EXEC CICS 
-               SEND MAP('SW00M')
-                    MAPSET('SW00S')
-                    FROM(SW00MO)
-                    ERASE
-           END-EXEC.
-       100-EXIT.
-           EXIT.
-
-       300-PROCESS-TRAN.
-           EXEC CICS 
-              RECEIVE MAP('SW00M')
-                      MAPSET('SW00S')
-                      INTO (SW00MI)
-           END-EXEC
-           EVALUATE TRUE
-               WHEN OPTIONL = 0 OR OPTIONI = SPACE
-                   MOVE 'OPTION IS REQUIRED' TO ERRMSGO
-                   MOVE DFHBMBRY TO OPTIONA
-               WHEN OPTIONI = 1
-                   IF WS-CHC1 = '- USER MAINTENANCE'
-                       PERFORM 700-TRANSFER-PROG
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC1 = '- SEARCH TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 800-NEED-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM001')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM001')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-               WHEN OPTIONI = 2
-                   IF WS-CHC2 = '- ADD TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 900-NO-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           
-                           EXEC CICS XCTL 
-                               PROGRAM('SM02P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM02P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC2 = '- UPDATE TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 900-NO-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM03P')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM03P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC2 = '- APPROVE TICKET'
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 700-TRANSFER-PROG
-                       END-IF
-                       PERFORM 800-NEED-TIX
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM005')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM005')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC2 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF  
-               WHEN OPTIONI = 3
-                   IF WS-CHC3 = '- USER MAINTENANCE'
-                       PERFORM 700-TRANSFER-PROG
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                           END-EXEC
-                       ELSE 
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC3 = '- APPROVE TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 800-NEED-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM005')
-                           END-EXEC
-                       ELSE 
-                           EXEC CICS XCTL 
-                               PROGRAM('SM005')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC3 = '- UPDATE TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 800-NEED-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM03P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM03P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC3 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF
-               WHEN OPTIONI = 4 
-                   IF WS-CHC4 = '- USER MAINTENANCE'
-                       PERFORM 700-TRANSFER-PROG
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC4 = '- CLOSE TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 800-NEED-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM004')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM004')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC4 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF
-               WHEN OPTIONI = 5 
-                   IF WS-CHC5 = '- CANCEL TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 800-NEED-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM006P')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM006P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC5 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF
-               WHEN OPTIONI = 6 
-                   IF WS-CHC6 = '- APPROVE TICKET'
-                       PERFORM 700-TRANSFER-PROG
-                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
-                           PERFORM 800-NEED-TIX
-                       END-IF
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('SM005')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('SM005')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC6 = '- USER MAINTENANCE'
-                       PERFORM 700-TRANSFER-PROG
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC6 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF
-               WHEN OPTIONI = 7 
-                   IF WS-CHC7 = '- USER MAINTENANCE'
-                       PERFORM 700-TRANSFER-PROG
-                       IF EIBCALEN = +0
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                           END-EXEC
-                       ELSE
-                           EXEC CICS XCTL 
-                               PROGRAM('UA001P')
-                               COMMAREA(WS-COMMAREA)
-                           END-EXEC
-                       END-IF
-                   END-IF  
-                   IF WS-CHC7 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF
-               WHEN OPTIONI NOT = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7
-                   IF WS-CHC7 = LOW-VALUES
-                       MOVE 'INVALID OPTION' TO ERRMSGO
-                       PERFORM 100-SEND-MAP
-                   END-IF    
-           END-EVALUATE
-           PERFORM 100-SEND-MAP.
-       300-EXIT.
-           EXIT.
-
-       400-SEARCH-USER.
-           EXEC CICS ASSIGN   
-               USERID(WS-USERID) 
-           END-EXEC      
-           EXEC CICS 
-               READ FILE('UAF00001')
-               INTO (WS-USER-REC)
-               RIDFLD (WS-USERID)
-               RESP(WS-RESPONSE-CODE)
-               GTEQ 
-           END-EXEC
-           IF WS-RESPONSE-CODE NOT = +00 OR (REQUESTOR = 'N' AND 
-                                     SERVICE-PROVIDER = 'N' AND APPROVER 
-                                         = 'N' AND ADMINISTRATOR = 'N')
-               EXEC CICS SEND TEXT
-                   FROM (WS-INVALID)
-                   LENGTH (+25)
-                   ERASE 
-               END-EXEC
-               EXEC CICS RETURN END-EXEC
-           ELSE
-            MOVE WS-USERID TO WS-USERID1
-            MOVE 1 TO WS-PROG-STATE
-           END-IF
-           IF REQUESTOR = 'Y' 
-               MOVE '- SEARCH TICKET' TO WS-CHOICE
-               PERFORM 500-MOVE-CHOICE-VAL
-               MOVE '- ADD TICKET' TO WS-CHOICE
-               PERFORM 500-MOVE-CHOICE-VAL
-               MOVE '- UPDATE TICKET' TO WS-CHOICE
-               PERFORM 500-MOVE-CHOICE-VAL
-               MOVE '- CLOSE TICKET' TO WS-CHOICE
-               PERFORM 500-MOVE-CHOICE-VAL
-               MOVE '- CANCEL TICKET' TO WS-CHOICE
-               PERFORM 500-MOVE-CHOICE-VAL
-           END-IF
-           IF SERVICE-PROVIDER = 'Y'
-               IF NOT REQUESTOR = 'Y'
-                   MOVE '- SEARCH TICKET' TO WS-CHOICE
-                   PERFORM 500-MOVE-CHOICE-VAL
-                   MOVE '- UPDATE TICKET' TO WS-CHOICE
-                   PERFORM 500-MOVE-CHOICE-VAL
-               ELSE
-                   CONTINUE
-               END-IF          
-           END-IF
-           IF APPROVER = 'Y'
-               IF NOT (REQUESTOR = 'Y' OR SERVICE-PROVIDER = 'Y')
-                   MOVE '- SEARCH TICKET' TO WS-CHOICE
-                   PERFORM 500-MOVE-CHOICE-VAL
-               ELSE
-                   MOVE '- APPROVE TICKET' TO WS-CHOICE
-                   PERFORM 500-MOVE-CHOICE-VAL
-               END-IF          
-           END-IF
-           IF ADMINISTRATOR = 'Y'
-               MOVE '- USER MAINTENANCE' TO WS-CHOICE
-               PERFORM 500-MOVE-CHOICE-VAL       
-           END-IF.
-       400-EXIT.
-           EXIT.
-
-       500-MOVE-CHOICE-VAL.
-           EVALUATE TRUE
-               WHEN OPTCHC1O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO1O
-                   MOVE WS-CHOICE TO OPTCHC1O
-                   MOVE WS-CHOICE TO WS-CHC1
-                   ADD 1 TO WS-INDEX
-               WHEN OPTCHC2O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO2O
-                   MOVE WS-CHOICE TO OPTCHC2O
-                   MOVE WS-CHOICE TO WS-CHC2
-                   ADD 1 TO WS-INDEX
-               WHEN OPTCHC3O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO3O
-                   MOVE WS-CHOICE TO OPTCHC3O
-                   MOVE WS-CHOICE TO WS-CHC3
-                   ADD 1 TO WS-INDEX
-               WHEN OPTCHC4O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO4O
-                   MOVE WS-CHOICE TO OPTCHC4O
-                   MOVE WS-CHOICE TO WS-CHC4
-                   ADD 1 TO WS-INDEX
-               WHEN OPTCHC5O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO5O
-                   MOVE WS-CHOICE TO OPTCHC5O
-                   MOVE WS-CHOICE TO WS-CHC5
-                   ADD 1 TO WS-INDEX
-               WHEN OPTCHC6O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO6O
-                   MOVE WS-CHOICE TO OPTCHC6O
-                   MOVE WS-CHOICE TO WS-CHC6
-                   ADD 1 TO WS-INDEX
-               WHEN OPTCHC7O = LOW-VALUES
-                   MOVE WS-INDEX TO OPTNO7O
-                   MOVE WS-CHOICE TO OPTCHC7O
-                   MOVE WS-CHOICE TO WS-CHC7
-                   ADD 1 TO WS-INDEX
-           END-EVALUATE.
-       500-EXIT.
-           EXIT.
-
-       600-VALIDATE-TICKET.
-           EXEC CICS 
-               READ FILE('STF00001')
-               INTO (WS-TIX-REC)
-               RIDFLD (WS-TICKET-NUM1)
-               RESP(WS-RESPONSE-CODE)
-               EQUAL 
-           END-EXEC
-           IF EIBRESP = DFHRESP(NOTFND)
-               MOVE 'N' TO WS-VALID-TIX-FLAG
-           ELSE 
-               MOVE 'Y' TO WS-VALID-TIX-FLAG
-               MOVE 1 TO WS-PROG-STATE
-
-               IF WS-CHC2 = '- ADD TICKET'
-                IF WS-TICKET-NUM = SPACES
-                 MOVE '0' TO WS-TICKET-NUM
-                END-IF 
-               END-IF 
-           END-IF.
-       600-EXIT.
-           EXIT.
-
-       700-TRANSFER-PROG.
-           IF TIXNOI = SPACES OR TIXNOL = ZERO OR TIXNOI = LOW-VALUES
-               MOVE TIXNOI TO WS-TICKET-NUM1
-               MOVE +0 TO EIBCALEN
-               MOVE '0' TO WS-TICKET-NUM
-           ELSE 
-               MOVE 'N' TO WS-INIT
-               MOVE TIXNOI TO WS-TICKET-NUM1
-               PERFORM 600-VALIDATE-TICKET
-           END-IF.
-       700-EXIT.
-           EXIT.
-
-       800-NEED-TIX.
-           IF WS-VALID-TIX-FLAG = 'N'
-               MOVE WS-INVALID-TICKET TO ERRMSGO
-               PERFORM 600-VALIDATE-TICKET
-               PERFORM 100-SEND-MAP
-               EXEC CICS RETURN 
-                   TRANSID('SM00')
-                   COMMAREA(WS-COMMAREA)
-               END-EXEC
-           END-IF.
-       800-EXIT.
-           EXIT.
-
-       900-NO-TIX.
-           IF WS-VALID-TIX-FLAG = 'Y'
-               MOVE WS-DUP-TICKET TO ERRMSGO
-               PERFORM 600-VALIDATE-TICKET
-               PERFORM 100-SEND-MAP
-               EXEC CICS RETURN 
-                   TRANSID('SM00')
-                   COMMAREA(WS-COMMAREA)
-               END-EXEC
-           END-IF.
-       900-EXIT.
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM000P.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7). 
+       01  WS-VALID-TIX-FLAG                     PIC X VALUE 'Y'.
+       01  WS-MY-OPEN-COUNT                      PIC 9(3) VALUE 0.
+       01  WS-MY-KEY                             PIC X(06) VALUE
+           LOW-VALUES.
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-INDEX                              PIC 9 VALUE 1.
+       01  WS-CHOICE                             PIC X(21).
+       01  WS-CHOICE-PH.
+           05  WS-CHC1                           PIC X(21).  
+           05  WS-CHC2                           PIC X(21).  
+           05  WS-CHC3                           PIC X(21). 
+           05  WS-CHC4                           PIC X(21).          
+           05  WS-CHC5                           PIC X(21).                    
+           05  WS-CHC6                           PIC X(21).        
+           05  WS-CHC7                           PIC X(21).                   
+       01  WS-USERID                             PIC X(7).
+       01  WS-TIXID                              PIC X(6).
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-LOGID.
+           05  LOGID2                            PIC X(6).
+           05  FILLER                            PIC X.
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                       PIC X(7).
+               10  FILLER                        PIC X.
+           05  REQUESTOR                         PIC X.
+           05  ADMINISTRATOR                     PIC X. 
+           05  APPROVER                          PIC X. 
+           05  SERVICE-PROVIDER                  PIC X. 
+           05  UPDATED-BY1.
+               10  UPDBY1                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  ACTIVE-FLAG                       PIC X VALUE 'Y'.
+           05  USER-PIN                          PIC X(04).
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10). 
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100). 
+           05  TIX-DESC-RED REDEFINES TIX-DESC.
+               10  TIX-DESC1                     PIC X(50).
+               10  TIX-DESC2                     PIC X(50).
+           05  LAST-UPDATE                       PIC X(20). 
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
+               10  LAST-UPDATE-REM1              PIC X(25).
+               10  LAST-UPDATE-REM2              PIC X(25).
+       01  WS-END                                PIC X(15) VALUE
+           'END PROCESSING'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-INVALID			   PIC X(14) VALUE
+           'INVALID ACCESS'.       
+       01  WS-INVALID-TICKET			   PIC X(28) VALUE
+           'TICKET NUMBER DOES NOT EXIST'.       
+       01  WS-DUP-TICKET			   PIC X(28) VALUE
+           'DUPLICATE TICKET NUMBER'.       
+       01  WS-INVALID-USER			   PIC X(24) VALUE
+           'INVALID ACCESS TO TICKET'.        
+       01  WS-COMMAREA. 
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+           05  WS-PIN-PENDING                     PIC X VALUE 'N'.
+           05  WS-TCKID                           PIC X(6).
+           05  WS-TCKREQ                          PIC X(8).
+           05  WS-TCKSTAT                         PIC X(10).
+           05  WS-TCKTTL                          PIC X(25).
+           05  WS-TCKDESC                         PIC X(100).
+           05  WS-LSTUPD                          PIC X(20).
+           05  WS-STUPDBY                         PIC X(8).
+           05  WS-LSTUPDRMK                       PIC X(50).
+           05  WS-MENU-PAINTED                    PIC X VALUE 'N'.
+           05  WS-LAST-ACTIVITY                    PIC 9(15) COMP-3
+                                                      VALUE 0.
+           05  WS-IDLE-WARNED                       PIC X VALUE 'N'.
+
+       01  WS-QNAME                                PIC X(08).
+       01  WS-RECENT-REC.
+           05  WS-RECENT-TIX                       PIC X(06)
+                                                      OCCURS 5 TIMES.
+       01  WS-RECENT-TEXT                          PIC X(79) VALUE
+           SPACES.
+       01  WS-RECENT-PTR                           PIC 9(03) VALUE 1.
+       01  WS-RT-IDX                               PIC 9(01).
+
+      * INACTIVITY-TIMEOUT WORKING FIELDS. WS-LAST-ACTIVITY/WS-IDLE-
+      * WARNED LIVE IN WS-COMMAREA SINCE EACH SCREEN ROUND-TRIP IS A
+      * SEPARATE CICS TASK WITH FRESH WORKING-STORAGE - ONLY WHAT
+      * TRAVELS IN THE COMMAREA SURVIVES TO THE NEXT TASK. THE LIMITS
+      * ARE EXPRESSED IN THE SAME ABTIME UNITS (HUNDREDTHS OF A
+      * SECOND) ASKTIME/FORMATTIME ALREADY USE ELSEWHERE IN THIS
+      * PROGRAM FOR WS-TIME, SO NO NEW TIME REPRESENTATION IS
+      * INTRODUCED.
+       01  WS-IDLE-ELAPSED                         PIC S9(15) COMP-3
+                                                      VALUE 0.
+       01  WS-IDLE-WARN-LIMIT                      PIC 9(15) COMP-3
+                                                      VALUE 18000.
+       01  WS-IDLE-TIMEOUT-LIMIT                   PIC 9(15) COMP-3
+                                                      VALUE 30000.
+       01  WS-IDLE-TIMEOUT-SW                      PIC X VALUE 'N'.
+           88  WS-IDLE-TIMED-OUT                   VALUE 'Y'.
+       01  WS-IDLE-WARN-PENDING                    PIC X VALUE 'N'.
+       01  WS-IDLE-WARN-MSG                        PIC X(61) VALUE
+          'SESSION IDLE - WILL TIME OUT SOON - PRESS ENTER TO CONTINUE'.
+       01  WS-IDLE-TIMEOUT-MSG                     PIC X(55) VALUE
+           'SESSION ENDED DUE TO INACTIVITY - PLEASE LOG ON AGAIN'.
+      *
+	   COPY SM000S.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU. 
+      *   
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM02' OR 'SM03' OR 'SM04'
+                         OR 'SM05' OR 'SM06' OR 'SM07' OR 'SM08'
+                         OR 'SM10' OR 'UA01'
+               MOVE LOW-VALUES TO SW00MO
+               PERFORM 400-SEARCH-USER
+           ELSE
+               EXEC CICS SEND TEXT
+                   FROM (WS-INVALID)
+                   LENGTH (15)
+                   ERASE
+               END-EXEC  
+           END-IF
+
+           PERFORM 050-CHECK-IDLE-TIMEOUT
+
+           EVALUATE TRUE
+               WHEN WS-IDLE-TIMED-OUT
+                   PERFORM 060-FORCE-LOGOFF
+               WHEN EIBCALEN = +0
+                   IF USER-PIN NOT = SPACES AND
+                      USER-PIN NOT = LOW-VALUES
+                       MOVE 'Y' TO WS-PIN-PENDING
+                       MOVE 'ENTER PIN AND PRESS ENTER' TO ERRMSGO
+                       PERFORM 150-SEND-PIN-MAP
+                   ELSE
+                       PERFORM 170-SEND-RECENT-TICKETS
+                   END-IF
+               WHEN EIBAID = DFHPF3
+                   EXEC CICS SEND TEXT
+                       FROM (WS-END)
+                       LENGTH (15)
+                       ERASE
+                   END-EXEC
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = DFHPF4 AND WS-PIN-PENDING NOT = 'Y'
+                   EXEC CICS XCTL
+                       PROGRAM('SM012P')
+                       COMMAREA(WS-COMMAREA)
+                   END-EXEC
+               WHEN EIBAID = DFHPF4
+                   MOVE 'ENTER PIN AND PRESS ENTER' TO ERRMSGO
+                   PERFORM 150-SEND-PIN-MAP
+               WHEN EIBAID = DFHENTER
+                   IF WS-PIN-PENDING = 'Y'
+                       PERFORM 160-CHECK-PIN
+                   ELSE
+                       IF WS-IDLE-WARN-PENDING = 'Y'
+                           PERFORM 065-SEND-IDLE-WARNING
+                       ELSE
+                           IF WS-MENU-PAINTED = 'N'
+                               MOVE LOW-VALUES TO WS-CHOICE-PH
+                               MOVE
+                         'ENTER OPTION, PRESS ENTER, OR PF4=PROFILE'
+                                   TO ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               PERFORM 300-PROCESS-TRAN
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE
+           IF WS-IDLE-TIMEOUT-SW NOT = 'Y'
+               EXEC CICS
+                   RETURN
+                       TRANSID('SM00')
+                       COMMAREA(WS-COMMAREA)
+	           END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+      * MEASURES ELAPSED IDLE TIME SINCE THE LAST SCREEN ROUND-TRIP BY
+      * COMPARING THIS TASK'S ASKTIME AGAINST WS-LAST-ACTIVITY CARRIED
+      * FORWARD IN THE COMMAREA FROM THE PRIOR TASK. WARNS ONCE PAST
+      * WS-IDLE-WARN-LIMIT AND FORCES A LOGOFF PAST WS-IDLE-TIMEOUT-
+      * LIMIT, AHEAD OF WHATEVER THE CICS REGION'S OWN TRANSACTION
+      * TIMEOUT IS SET TO, SO THE USER GETS A WARNING INSTEAD OF JUST
+      * HAVING THE TASK DIE MID-UPDATE.
+       050-CHECK-IDLE-TIMEOUT.
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           MOVE 'N' TO WS-IDLE-TIMEOUT-SW
+           MOVE 'N' TO WS-IDLE-WARN-PENDING
+           IF WS-LAST-ACTIVITY NOT = 0
+               COMPUTE WS-IDLE-ELAPSED =
+                   WS-TIME - WS-LAST-ACTIVITY
+               EVALUATE TRUE
+                   WHEN WS-IDLE-ELAPSED > WS-IDLE-TIMEOUT-LIMIT
+                       SET WS-IDLE-TIMED-OUT TO TRUE
+                   WHEN WS-IDLE-ELAPSED > WS-IDLE-WARN-LIMIT
+                       IF WS-IDLE-WARNED = 'N'
+                           MOVE 'Y' TO WS-IDLE-WARNED
+                           MOVE 'Y' TO WS-IDLE-WARN-PENDING
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'N' TO WS-IDLE-WARNED
+               END-EVALUATE
+           END-IF
+           MOVE WS-TIME TO WS-LAST-ACTIVITY.
+       050-EXIT.
+           EXIT.
+
+      * ONE-SHOT INTERSTITIAL WARNING SCREEN, SENT THE SAME SEND-TEXT
+      * WAY AS 170-SEND-RECENT-TICKETS SINCE SM000S HAS NO SYMBOLIC
+      * MAP COPYBOOK TO CARRY A NEW FIELD ON. RESETS
+      * WS-MENU-PAINTED SO THE NEXT ENTER REPAINTS THE REAL MAP RATHER
+      * THAN ATTEMPTING A RECEIVE MAP AGAINST A SCREEN THAT WAS JUST
+      * OVERWRITTEN BY THIS WARNING.
+       065-SEND-IDLE-WARNING.
+           MOVE 'N' TO WS-IDLE-WARN-PENDING
+           MOVE 'N' TO WS-MENU-PAINTED
+           EXEC CICS SEND TEXT
+               FROM (WS-IDLE-WARN-MSG)
+               LENGTH (LENGTH OF WS-IDLE-WARN-MSG)
+               ERASE
+           END-EXEC.
+       065-EXIT.
+           EXIT.
+
+      * GRACEFUL CLEANUP WHEN THE WARNING WAS IGNORED PAST THE HARD
+      * TIMEOUT LIMIT - CLEARS THIS USER'S RECENT-TICKETS TS QUEUE (SET
+      * UP BY SM014P, NAMED THE SAME WAY 172-BUILD-QUEUE-NAME ALREADY
+      * BUILDS IT) SO IT ISN'T LEFT ORPHANED, THEN ENDS THE CONVERSATION
+      * OUTRIGHT RATHER THAN RETURNING WITH TRANSID, FORCING A FRESH
+      * LOGON NEXT TIME. ANY FILE-UPDATE LOCKS TAKEN BY OTHER PROGRAMS'
+      * OWN TASKS ARE ALREADY RELEASED AT THEIR OWN TASK-END SYNCPOINT
+      * AND ARE NOT THIS PROGRAM'S TO CLEAR.
+       060-FORCE-LOGOFF.
+           PERFORM 172-BUILD-QUEUE-NAME
+           EXEC CICS DELETEQ TS
+               QUEUE (WS-QNAME)
+               RESP (WS-RESPONSE-CODE)
+           END-EXEC
+           EXEC CICS SEND TEXT
+               FROM (WS-IDLE-TIMEOUT-MSG)
+               LENGTH (LENGTH OF WS-IDLE-TIMEOUT-MSG)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+       060-EXIT.
+           EXIT.
+
+
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE.
+           MOVE WS-DATE-X TO DATEO.
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATEO)
+               TIME     (TIMEO)
+               TIMESEP  (':')    
+           END-EXEC
+           MOVE DFHBMASB TO TIMEA
+           MOVE DFHBMASB TO DATEA
+           MOVE DFHUNIMD TO OPTIONA
+           EXEC CICS
+               SEND MAP('SW00M')
+                    MAPSET('SW00S')
+                    FROM(SW00MO)
+                    ERASE
+           END-EXEC
+           MOVE 'Y' TO WS-MENU-PAINTED.
+       100-EXIT.
+           EXIT.
+
+      * READS THE USER'S RECENT-TICKETS LIST MAINTAINED BY SM014P AND
+      * OFFERS IT AS AN INTERSTITIAL SCREEN BEFORE THE REAL MENU, SO
+      * A RETURNING USER CAN SEE AT A GLANCE WHAT THEY WERE LAST
+      * WORKING ON. WS-MENU-PAINTED IS LEFT AT 'N' HERE SINCE THIS
+      * SCREEN IS SEND TEXT, NOT THE MAP - THE NEXT ENTER KEEPS
+      * WS-MENU-PAINTED 'N' SO 000-PROCESS-MENU KNOWS TO PAINT THE
+      * REAL MENU RATHER THAN ATTEMPT A RECEIVE MAP AGAINST IT.
+       170-SEND-RECENT-TICKETS.
+           PERFORM 172-BUILD-QUEUE-NAME
+           MOVE SPACES TO WS-RECENT-REC
+           EXEC CICS READQ TS
+                QUEUE(WS-QNAME)
+                INTO(WS-RECENT-REC)
+                LENGTH(LENGTH OF WS-RECENT-REC)
+                ITEM(1)
+                RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   OR WS-RECENT-TIX(1) = SPACES
+               MOVE LOW-VALUES TO WS-CHOICE-PH
+               MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               MOVE SPACES TO WS-RECENT-TEXT
+               MOVE 1 TO WS-RECENT-PTR
+               STRING 'RECENT TICKETS: ' DELIMITED BY SIZE
+                      INTO WS-RECENT-TEXT
+                      WITH POINTER WS-RECENT-PTR
+               PERFORM 175-APPEND-ONE-TICKET
+                   VARYING WS-RT-IDX FROM 1 BY 1
+                   UNTIL WS-RT-IDX > 5
+               STRING '- PRESS ENTER FOR MENU' DELIMITED BY SIZE
+                      INTO WS-RECENT-TEXT
+                      WITH POINTER WS-RECENT-PTR
+               EXEC CICS SEND TEXT
+                   FROM (WS-RECENT-TEXT)
+                   LENGTH (79)
+                   ERASE
+               END-EXEC
+           END-IF.
+       170-EXIT.
+           EXIT.
+
+       172-BUILD-QUEUE-NAME.
+           STRING WS-USERID1 DELIMITED BY SIZE
+                  'R' DELIMITED BY SIZE
+                  INTO WS-QNAME.
+       172-EXIT.
+           EXIT.
+
+       175-APPEND-ONE-TICKET.
+           IF WS-RECENT-TIX(WS-RT-IDX) NOT = SPACES
+               STRING WS-RECENT-TIX(WS-RT-IDX) DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      INTO WS-RECENT-TEXT
+                      WITH POINTER WS-RECENT-PTR
+           END-IF.
+       175-EXIT.
+           EXIT.
+
+       150-SEND-PIN-MAP.
+           MOVE EIBDATE TO WS-DATE.
+           MOVE WS-DATE-X TO DATEO.
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATEO)
+               TIME     (TIMEO)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASB TO TIMEA
+           MOVE DFHBMASB TO DATEA
+           MOVE SPACES TO PINO
+           EXEC CICS
+               SEND MAP('SW00M')
+                    MAPSET('SW00S')
+                    FROM(SW00MO)
+                    ERASE
+           END-EXEC.
+       150-EXIT.
+           EXIT.
+
+       160-CHECK-PIN.
+           EXEC CICS
+              RECEIVE MAP('SW00M')
+                      MAPSET('SW00S')
+                      INTO (SW00MI)
+           END-EXEC
+           IF PINI = USER-PIN
+               MOVE 'N' TO WS-PIN-PENDING
+               MOVE LOW-VALUES TO WS-CHOICE-PH
+               MOVE 'ENTER OPTION AND PRESS ENTER' TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               MOVE 'INVALID PIN' TO ERRMSGO
+               PERFORM 150-SEND-PIN-MAP
+           END-IF.
+       160-EXIT.
+           EXIT.
+
+       300-PROCESS-TRAN.
+           EXEC CICS 
+              RECEIVE MAP('SW00M')
+                      MAPSET('SW00S')
+                      INTO (SW00MI)
+           END-EXEC
+           EVALUATE TRUE
+               WHEN OPTIONL = 0 OR OPTIONI = SPACE
+                   MOVE 'OPTION IS REQUIRED' TO ERRMSGO
+                   MOVE DFHBMBRY TO OPTIONA
+               WHEN OPTIONI = 1
+                   IF WS-CHC1 = '- USER MAINTENANCE'
+                       PERFORM 700-TRANSFER-PROG
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC1 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC1 = '- SEARCH TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM001')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM001')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC1 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC1 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+               WHEN OPTIONI = 2
+                   IF WS-CHC2 = '- ADD TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 900-NO-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           
+                           EXEC CICS XCTL 
+                               PROGRAM('SM02P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM02P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF  
+                   IF WS-CHC2 = '- UPDATE TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 900-NO-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM03P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM03P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF  
+                   IF WS-CHC2 = '- APPROVE TICKET'
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 700-TRANSFER-PROG
+                       END-IF
+                       PERFORM 800-NEED-TIX
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM005')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM005')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC2 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC2 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC2 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC2 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+               WHEN OPTIONI = 3
+                   IF WS-CHC3 = '- USER MAINTENANCE'
+                       PERFORM 700-TRANSFER-PROG
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC3 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC3 = '- APPROVE TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM005')
+                           END-EXEC
+                       ELSE 
+                           EXEC CICS XCTL 
+                               PROGRAM('SM005')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF  
+                   IF WS-CHC3 = '- UPDATE TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM03P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM03P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF  
+                   IF WS-CHC3 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC3 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC3 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+               WHEN OPTIONI = 4
+                   IF WS-CHC4 = '- USER MAINTENANCE'
+                       PERFORM 700-TRANSFER-PROG
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC4 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC4 = '- CLOSE TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM004')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM004')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF  
+                   IF WS-CHC4 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC4 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC4 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+               WHEN OPTIONI = 5
+                   IF WS-CHC5 = '- CANCEL TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM006P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM006P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC5 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC5 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC5 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC5 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+               WHEN OPTIONI = 6
+                   IF WS-CHC6 = '- APPROVE TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL 
+                               PROGRAM('SM005')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL 
+                               PROGRAM('SM005')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF  
+                   IF WS-CHC6 = '- USER MAINTENANCE'
+                       PERFORM 700-TRANSFER-PROG
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC6 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC6 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC6 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC6 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+               WHEN OPTIONI = 7
+                   IF WS-CHC7 = '- USER MAINTENANCE'
+                       PERFORM 700-TRANSFER-PROG
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('UA001P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC7 = '- REOPEN TICKET'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM007P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC7 = '- ATTACHMENTS'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM008P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC7 = '- VIEW HISTORY'
+                       PERFORM 700-TRANSFER-PROG
+                       IF TIXNOL NOT = 1 AND WS-TICKETNUM1 NOT = SPACE
+                           PERFORM 800-NEED-TIX
+                       END-IF
+                       IF EIBCALEN = +0
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       ELSE
+                           EXEC CICS XCTL
+                               PROGRAM('SM010P')
+                               COMMAREA(WS-COMMAREA)
+                           END-EXEC
+                       END-IF
+                   END-IF
+                   IF WS-CHC7 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF
+               WHEN OPTIONI NOT = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7
+                   IF WS-CHC7 = LOW-VALUES
+                       MOVE 'INVALID OPTION' TO ERRMSGO
+                       PERFORM 100-SEND-MAP
+                   END-IF    
+           END-EVALUATE
+           PERFORM 100-SEND-MAP.
+       300-EXIT.
+           EXIT.
+
+       400-SEARCH-USER.
+           EXEC CICS ASSIGN   
+               USERID(WS-USERID) 
+           END-EXEC      
+           EXEC CICS 
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID)
+               RESP(WS-RESPONSE-CODE)
+               GTEQ 
+           END-EXEC
+           IF WS-RESPONSE-CODE NOT = +00 OR ACTIVE-FLAG = 'N' OR
+                                     (REQUESTOR = 'N' AND
+                                     SERVICE-PROVIDER = 'N' AND APPROVER
+                                         = 'N' AND ADMINISTRATOR = 'N')
+               EXEC CICS SEND TEXT
+                   FROM (WS-INVALID)
+                   LENGTH (+25)
+                   ERASE 
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           ELSE
+            MOVE WS-USERID TO WS-USERID1
+            MOVE 1 TO WS-PROG-STATE
+           END-IF
+           IF REQUESTOR = 'Y' 
+               MOVE '- SEARCH TICKET' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+               MOVE '- ADD TICKET' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+               MOVE '- UPDATE TICKET' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+               MOVE '- CLOSE TICKET' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+               MOVE '- CANCEL TICKET' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+           END-IF
+           IF SERVICE-PROVIDER = 'Y'
+               IF NOT REQUESTOR = 'Y'
+                   MOVE '- SEARCH TICKET' TO WS-CHOICE
+                   PERFORM 500-MOVE-CHOICE-VAL
+                   MOVE '- UPDATE TICKET' TO WS-CHOICE
+                   PERFORM 500-MOVE-CHOICE-VAL
+               ELSE
+                   CONTINUE
+               END-IF          
+           END-IF
+           IF APPROVER = 'Y'
+               IF NOT (REQUESTOR = 'Y' OR SERVICE-PROVIDER = 'Y')
+                   MOVE '- SEARCH TICKET' TO WS-CHOICE
+                   PERFORM 500-MOVE-CHOICE-VAL
+               ELSE
+                   MOVE '- APPROVE TICKET' TO WS-CHOICE
+                   PERFORM 500-MOVE-CHOICE-VAL
+               END-IF          
+           END-IF
+           IF ADMINISTRATOR = 'Y'
+               MOVE '- USER MAINTENANCE' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+               MOVE '- REOPEN TICKET' TO WS-CHOICE
+               PERFORM 500-MOVE-CHOICE-VAL
+           END-IF
+           MOVE '- ATTACHMENTS' TO WS-CHOICE
+           PERFORM 500-MOVE-CHOICE-VAL
+           MOVE '- VIEW HISTORY' TO WS-CHOICE
+           PERFORM 500-MOVE-CHOICE-VAL
+           PERFORM 450-COUNT-MY-TICKETS.
+       400-EXIT.
+           EXIT.
+
+       450-COUNT-MY-TICKETS.
+           MOVE 0 TO WS-MY-OPEN-COUNT
+           MOVE LOW-VALUES TO WS-MY-KEY
+           EXEC CICS STARTBR FILE('STF00001')
+                RIDFLD (WS-MY-KEY)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           PERFORM UNTIL EIBRESP = DFHRESP(NOTFND)
+               EXEC CICS READNEXT FILE('STF00001')
+                         INTO (WS-TIX-REC)
+                         RIDFLD (WS-MY-KEY)
+                         RESP(WS-RESPONSE-CODE)
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   IF TIX-REQUESTOR = WS-USERID1
+                       AND TIX-STATUS NOT = 'CLOSED'
+                       AND TIX-STATUS NOT = 'CANCELED'
+                       AND TIX-STATUS NOT = 'REJECTED'
+                       ADD 1 TO WS-MY-OPEN-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXEC CICS ENDBR
+                FILE('STF00001')
+           END-EXEC
+           MOVE WS-MY-OPEN-COUNT TO MYCNTO.
+       450-EXIT.
+           EXIT.
+
+       500-MOVE-CHOICE-VAL.
+           EVALUATE TRUE
+               WHEN OPTCHC1O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO1O
+                   MOVE WS-CHOICE TO OPTCHC1O
+                   MOVE WS-CHOICE TO WS-CHC1
+                   ADD 1 TO WS-INDEX
+               WHEN OPTCHC2O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO2O
+                   MOVE WS-CHOICE TO OPTCHC2O
+                   MOVE WS-CHOICE TO WS-CHC2
+                   ADD 1 TO WS-INDEX
+               WHEN OPTCHC3O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO3O
+                   MOVE WS-CHOICE TO OPTCHC3O
+                   MOVE WS-CHOICE TO WS-CHC3
+                   ADD 1 TO WS-INDEX
+               WHEN OPTCHC4O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO4O
+                   MOVE WS-CHOICE TO OPTCHC4O
+                   MOVE WS-CHOICE TO WS-CHC4
+                   ADD 1 TO WS-INDEX
+               WHEN OPTCHC5O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO5O
+                   MOVE WS-CHOICE TO OPTCHC5O
+                   MOVE WS-CHOICE TO WS-CHC5
+                   ADD 1 TO WS-INDEX
+               WHEN OPTCHC6O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO6O
+                   MOVE WS-CHOICE TO OPTCHC6O
+                   MOVE WS-CHOICE TO WS-CHC6
+                   ADD 1 TO WS-INDEX
+               WHEN OPTCHC7O = LOW-VALUES
+                   MOVE WS-INDEX TO OPTNO7O
+                   MOVE WS-CHOICE TO OPTCHC7O
+                   MOVE WS-CHOICE TO WS-CHC7
+                   ADD 1 TO WS-INDEX
+           END-EVALUATE.
+       500-EXIT.
+           EXIT.
+
+       600-VALIDATE-TICKET.
+           EXEC CICS 
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL 
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 'N' TO WS-VALID-TIX-FLAG
+           ELSE 
+               MOVE 'Y' TO WS-VALID-TIX-FLAG
+               MOVE 1 TO WS-PROG-STATE
+
+               IF WS-CHC2 = '- ADD TICKET'
+                IF WS-TICKET-NUM = SPACES
+                 MOVE '0' TO WS-TICKET-NUM
+                END-IF 
+               END-IF 
+           END-IF.
+       600-EXIT.
+           EXIT.
+
+       700-TRANSFER-PROG.
+           IF TIXNOI = SPACES OR TIXNOL = ZERO OR TIXNOI = LOW-VALUES
+               MOVE TIXNOI TO WS-TICKET-NUM1
+               MOVE +0 TO EIBCALEN
+               MOVE '0' TO WS-TICKET-NUM
+           ELSE 
+               MOVE 'N' TO WS-INIT
+               MOVE TIXNOI TO WS-TICKET-NUM1
+               PERFORM 600-VALIDATE-TICKET
+           END-IF.
+       700-EXIT.
+           EXIT.
+
+       800-NEED-TIX.
+           IF WS-VALID-TIX-FLAG = 'N'
+               MOVE WS-INVALID-TICKET TO ERRMSGO
+               PERFORM 600-VALIDATE-TICKET
+               PERFORM 100-SEND-MAP
+               EXEC CICS RETURN 
+                   TRANSID('SM00')
+                   COMMAREA(WS-COMMAREA)
+               END-EXEC
+           END-IF.
+       800-EXIT.
+           EXIT.
+
+       900-NO-TIX.
+           IF WS-VALID-TIX-FLAG = 'Y'
+               MOVE WS-DUP-TICKET TO ERRMSGO
+               PERFORM 600-VALIDATE-TICKET
+               PERFORM 100-SEND-MAP
+               EXEC CICS RETURN 
+                   TRANSID('SM00')
+                   COMMAREA(WS-COMMAREA)
+               END-EXEC
+           END-IF.
+       900-EXIT.
            EXIT.
\ No newline at end of file
