@@ -0,0 +1,127 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM014.
+      *
+      * SHARED PER-USER RECENT-TICKETS LIST MAINTAINER.
+      * LINKED (NOT XCTL'D) BY SM001, SM03P, SM004, AND SM006P EACH
+      * TIME A TICKET IS SUCCESSFULLY SEARCHED, UPDATED, CLOSED, OR
+      * CANCELED, THE SAME WAY SM009P/SM011P/SM013P ALREADY CENTRALIZE
+      * OTHER PER-TICKET BOOKKEEPING SO EVERY CALLER STAYS IN STEP.
+      * THE LIST IS KEPT IN A TS QUEUE NAMED FROM THE USERID, THE SAME
+      * STRING-INTO-QUEUE-NAME TECHNIQUE UA001P ALREADY USES TO NAME
+      * ITS OWN PAGING QUEUE FROM EIBTRMID/EIBTRNID, SO THE LIST
+      * FOLLOWS THE USER FROM TERMINAL TO TERMINAL INSTEAD OF BEING
+      * TIED TO ONE SESSION. THE QUEUE HOLDS A SINGLE ITEM (ITEM 1)
+      * CONTAINING UP TO FIVE TICKET NUMBERS, MOST-RECENT FIRST, WITH
+      * A TICKET ALREADY ON THE LIST MOVED TO THE FRONT RATHER THAN
+      * DUPLICATED.
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-09 MAINT - ORIGINAL VERSION.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-QNAME                              PIC X(08).
+       01  WS-OLD-REC.
+           05  WS-OLD-TIX                        PIC X(06)
+                                                   OCCURS 5 TIMES.
+       01  WS-NEW-REC.
+           05  WS-NEW-TIX                        PIC X(06)
+                                                   OCCURS 5 TIMES.
+       01  WS-ITEM-EXISTS-SW                     PIC X VALUE 'N'.
+           88  WS-ITEM-EXISTS                    VALUE 'Y'.
+       01  WS-SCAN-IDX                           PIC 9(01).
+       01  WS-FILL-IDX                           PIC 9(01).
+       01  WS-RESP-CODE                          PIC S9(08) COMP.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  RLK-USERID                        PIC X(07).
+           05  RLK-TIX-ID                        PIC X(06).
+           05  RLK-RESP-CODE                     PIC S9(08) COMP.
+      *
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           MOVE 0 TO RLK-RESP-CODE
+           PERFORM 100-BUILD-QUEUE-NAME
+           PERFORM 200-READ-OLD-LIST
+           PERFORM 300-BUILD-NEW-LIST
+           PERFORM 400-WRITE-NEW-LIST
+           EXEC CICS RETURN END-EXEC.
+       000-EXIT.
+           EXIT.
+
+       100-BUILD-QUEUE-NAME.
+           STRING RLK-USERID DELIMITED BY SIZE
+                  'R' DELIMITED BY SIZE
+                  INTO WS-QNAME.
+       100-EXIT.
+           EXIT.
+
+       200-READ-OLD-LIST.
+           MOVE SPACES TO WS-OLD-REC
+           MOVE 'N' TO WS-ITEM-EXISTS-SW
+           EXEC CICS READQ TS
+                QUEUE(WS-QNAME)
+                INTO(WS-OLD-REC)
+                LENGTH(LENGTH OF WS-OLD-REC)
+                ITEM(1)
+                RESP(WS-RESP-CODE)
+           END-EXEC
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+               SET WS-ITEM-EXISTS TO TRUE
+           ELSE
+               MOVE SPACES TO WS-OLD-REC
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+      * NEWLY-TOUCHED TICKET GOES TO THE FRONT, FOLLOWED BY WHATEVER
+      * WAS ALREADY ON THE LIST - SKIPPING BLANKS AND ANY SLOT THAT
+      * ALREADY MATCHES THE TICKET JUST TOUCHED - UP TO A TOTAL OF
+      * FIVE ENTRIES.
+       300-BUILD-NEW-LIST.
+           MOVE SPACES TO WS-NEW-REC
+           MOVE RLK-TIX-ID TO WS-NEW-TIX(1)
+           MOVE 2 TO WS-FILL-IDX
+           PERFORM 320-COPY-OLD-SLOT
+               VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > 5.
+       300-EXIT.
+           EXIT.
+
+       320-COPY-OLD-SLOT.
+           IF WS-FILL-IDX <= 5
+              AND WS-OLD-TIX(WS-SCAN-IDX) NOT = SPACES
+              AND WS-OLD-TIX(WS-SCAN-IDX) NOT = RLK-TIX-ID
+               MOVE WS-OLD-TIX(WS-SCAN-IDX) TO WS-NEW-TIX(WS-FILL-IDX)
+               ADD 1 TO WS-FILL-IDX
+           END-IF.
+       320-EXIT.
+           EXIT.
+
+       400-WRITE-NEW-LIST.
+           IF WS-ITEM-EXISTS
+               EXEC CICS WRITEQ TS
+                    QUEUE(WS-QNAME)
+                    FROM(WS-NEW-REC)
+                    LENGTH(LENGTH OF WS-NEW-REC)
+                    ITEM(1)
+                    REWRITE
+                    RESP(WS-RESP-CODE)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITEQ TS
+                    QUEUE(WS-QNAME)
+                    FROM(WS-NEW-REC)
+                    LENGTH(LENGTH OF WS-NEW-REC)
+                    RESP(WS-RESP-CODE)
+               END-EXEC
+           END-IF
+           MOVE WS-RESP-CODE TO RLK-RESP-CODE.
+       400-EXIT.
+           EXIT.
