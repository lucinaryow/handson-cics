@@ -0,0 +1,63 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM011.
+      *
+      * SHARED TICKET-STATUS-CHANGE NOTIFICATION QUEUER.
+      * LINKED (NOT XCTL'D) BY SM02P, SM03P, SM004, SM005, AND SM006P
+      * IMMEDIATELY AFTER EACH ONE RECORDS A STF00002 HISTORY ENTRY,
+      * SO EVERY TIX-STATUS TRANSITION (CREATED, UPDATED, CLOSED,
+      * APPROVED/REJECTED, CANCELED) PRODUCES ONE OUTBOUND NOTIFICATION
+      * REGARDLESS OF WHICH PROGRAM MADE THE CHANGE. THIS PROGRAM DOES
+      * NOT SEND MAIL OR CALL MQ ITSELF - IT WRITEQS A QUEUE ENTRY TO
+      * TSQ NOTIFYQ THAT AN OUTBOARD BRIDGE TASK READS AND RELAYS TO
+      * SMTP/MQ ON TIX-REQUESTOR'S BEHALF, THE SAME WAY UA001P ALREADY
+      * HANDS SCREEN PAGING OFF TO A TS QUEUE RATHER THAN DOING IT
+      * INLINE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESPONSE-CODE                      PIC S9(8) COMP.
+       01  WS-NOTIFY-QNAME                       PIC X(8) VALUE
+               'NOTIFYQ'.
+       01  WS-NOTIFY-REC.
+           05  NOTIFY-TIX-ID                     PIC X(06).
+           05  NOTIFY-REQUESTOR                  PIC X(08).
+           05  NOTIFY-STATUS                     PIC X(10).
+           05  NOTIFY-DATE                       PIC X(10).
+           05  NOTIFY-TIME                       PIC X(10).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-REQUESTOR                      PIC X(08).
+           05  LK-STATUS                         PIC X(10).
+           05  LK-NOTIFY-DATE                    PIC X(10).
+           05  LK-NOTIFY-TIME                    PIC X(10).
+           05  LK-RESP-CODE                      PIC S9(8) COMP.
+      *
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 800-QUEUE-NOTIFY
+           EXEC CICS RETURN END-EXEC.
+       000-EXIT.
+           EXIT.
+
+       800-QUEUE-NOTIFY.
+           MOVE LK-TIX-ID TO NOTIFY-TIX-ID
+           MOVE LK-REQUESTOR TO NOTIFY-REQUESTOR
+           MOVE LK-STATUS TO NOTIFY-STATUS
+           MOVE LK-NOTIFY-DATE TO NOTIFY-DATE
+           MOVE LK-NOTIFY-TIME TO NOTIFY-TIME
+           EXEC CICS WRITEQ TS
+                QUEUE(WS-NOTIFY-QNAME)
+                FROM(WS-NOTIFY-REC)
+                LENGTH(LENGTH OF WS-NOTIFY-REC)
+                RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           MOVE WS-RESPONSE-CODE TO LK-RESP-CODE.
+       800-EXIT.
+           EXIT.
