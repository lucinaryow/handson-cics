@@ -1,324 +1,658 @@
-       CBL XOPTS(COBOL2)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SM004.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.    IBM-PC.
-       OBJECT-COMPUTER.    IBM-PC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-TIME            PIC 9(15) COMP-3.
-       01  WS-DATE            PIC 9(7).
-       01  WS-DATE-X REDEFINES WS-DATE PIC X(7).       
-       01  WS-CURRENT-MAP     VALUE 'SM004'         PIC X(7).
-       01  WS-INVALID         PIC X(15) VALUE 'INVALID ACCESS'.
-       01  WS-ABORT           PIC X(22) VALUE 'TICKET CLOSURE ABORTED'.
-       01  WS-RESPONSE-CODE   PIC 9(02).
-       01  WS-RESPONSE-CODE1   PIC 9(02).
-       01  WS-BLANK-MESG      PIC X(50) VALUE 
-           'TICKET CLOSED, PRESS ENTER TO CLOSE ANOTHER TICKET'.
-       01  WS-SERVICE-REC.
-           05 WS-REC-KEY                 PIC X(06).
-           05 WS-REC-KEY-NUM REDEFINES WS-REC-KEY PIC 9(06).
-           05 WS-REC-Requestor           PIC X(8).
-           05 WS-REC-Status              PIC X(10).
-           05 WS-REC-Title               PIC X(25).
-           05 WS-REC-Description         PIC X(100).
-           05 WS-REC-Last-Update.
-            10   WS-REC-DATE              PIC X(10).
-            10   WS-REC-TIME              PIC X(10).    
-           05 WS-REC-Last-Update-by      PIC X(8). 
-           05 WS-REC-Update-Remarks      PIC X(50).
-       01  WS-LOG-REC.
-           05 WS-REC3-Ticket-ID.
-              10 WS-REC3-2                  PIC X(6).
-              10 WS-REC3-Seq-Number         PIC 9(03).
-           05 WS-REC3-Last-Update.
-            10   WS-REC3-DATE              PIC X(10).
-            10   WS-REC3-TIME              PIC X(10).  
-           05 WS-REC3-Last-Update-by     PIC X(8). 
-           05 WS-REC3-Update-Remarks     PIC X(50).
-           05 FILLER                     PIC X(2). 
-       01 WS-REC3     PIC 9(06).
-       01  K                             PIC 9(03). 
-       01   WS-EXIST           PIC X VALUE 'N'.
-       01   WS-STD-KEY-LEN    PIC S9(4) COMP VALUE 6.
-       01  WS-REC3-LENGTH                PIC S9(4) COMP VALUE +89. 
-       01  WS-COMMAREA. 
-           05  WS-USERID1                         PIC X(7).
-           05  WS-TICKET-NUM.
-               10  WS-TICKET-NUM1                 PIC X(6).
-               10  FILLER                         PIC X.
-           05  WS-PROG-STATE                      PIC 9(1).  
-           05  WS-INIT                            PIC X VALUE 'Y'. 
-       01   WS-COMMAREA1.
-              05  WS-PROG1             PIC X(6) VALUE 'SM0004'.      
-    
-       01  WS-LENGTH          PIC S9(4) COMP.
-           COPY SM004s.
-           COPY DFHAID.
-           COPY DFHBMSCA.
-       LINKAGE SECTION.
-       01  DFHCOMMAREA                           PIC X(27).
-      *       
-       PROCEDURE DIVISION.
-       100-PROCESS.  
-           EXEC CICS IGNORE CONDITION
-                     ERROR
-           END-EXEC
-           
-            MOVE DFHCOMMAREA TO   WS-COMMAREA
-           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM02'
-                PERFORM 102-CHECK-TNUM-VALUE        
-                
-           ELSE
-             EXEC CICS SEND TEXT
-                    FROM (WS-INVALID)
-                    LENGTH (+15)
-                    ERASE
-               END-EXEC
-               EXEC CICS RETURN
-               END-EXEC.
-       100-EXIT.
-           EXIT.   
-        101-DISPLAY-MAP.
-           MOVE EIBDATE TO WS-DATE
-           MOVE WS-DATE-X TO DATEO
-           EXEC CICS ASKTIME
-               ABSTIME (WS-TIME)
-           END-EXEC
-           EXEC CICS FORMATTIME
-               ABSTIME (WS-TIME)
-               DATESEP ('-')
-               MMDDYY (DATEO)
-               TIME (TIMEO)
-               TIMESEP (':')
-           END-EXEC   
-           MOVE DFHBMASK TO REQBYA
-           MOVE DFHBMASK TO TITLEA
-           MOVE DFHBMASK TO DESCL1A
-           MOVE DFHBMASK TO DESCL2A
-           MOVE DFHBMASK TO STATSA
-           MOVE DFHBMASK TO UPDBYA
-           MOVE DFHBMASK TO UPDREM1A
-           MOVE DFHBMASK TO UPDREM2A
-           MOVE DFHBMASK TO DATE1A
-           MOVE DFHBMASK TO TIME1A
-           EXEC CICS
-               SEND MAP('MAP04')
-               MAPSET(SM004)
-               FROM(MAP04O)
-               LENGTH(+383)
-               ERASE
-           END-EXEC
-           EXEC CICS RETURN 
-                   TRANSID('SM04')
-                   COMMAREA(WS-COMMAREA)
-           END-EXEC.
-       101-EXIT.
-           EXIT.
-       102-CHECK-TNUM-VALUE.
-               IF WS-TICKET-NUM1 = '0'
-                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO 
-                   PERFORM 101-DISPLAY-MAP
-                   PERFORM 201-RECEIVE-MAP
-                   PERFORM 210-CHECK-AID-BLANK
-                
-               ELSE
-                   MOVE WS-TICKET-NUM1 TO WS-REC-KEY
-                   PERFORM 230-VALIDATE-TICKET-NUM
-                   PERFORM 201-RECEIVE-MAP
-                   PERFORM 220-CHECK-AID-VALUE
-               END-IF.        
-       102-EXIT.
-           EXIT.    
-       201-RECEIVE-MAP.
-            EXEC CICS 
-                RECEIVE MAP('MAP04')
-                MAPSET('SM004')
-                INTO (MAP04I)
-            END-EXEC.
-       201-EXIT.
-           EXIT.    
-       210-CHECK-AID-BLANK.
-                   EVALUATE TRUE
-                   WHEN EIBAID = DFHENTER
-                     MOVE TNUMI TO WS-REC-KEY
-                     PERFORM 230-VALIDATE-TICKET-NUM
-                   WHEN EIBAID = DFHPF2 OR DFHPF5
-                        CONTINUE
-                   WHEN EIBAID = DFHPF3 OR DFHPF12
-                        EXEC CICS RETURN
-                                  TRANSID('SM00')
-                        END-EXEC
-                   WHEN EIBAID = DFHPF11 
-                           EXEC CICS XCTL 
-                               PROGRAM('SM012')
-                               COMMAREA(WS-COMMAREA1)
-                           END-EXEC
-                   WHEN OTHER
-                     MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
-                   END-EVALUATE.  
-        210-EXIT.
-           EXIT.
-       220-CHECK-AID-VALUE.
-                   EVALUATE TRUE
-                   WHEN EIBAID = DFHENTER
-                    MOVE 'PRESS PF2 TO CLOSE THE TICKET' TO ERRMSGO
-                   WHEN EIBAID = DFHPF2 
-                  PERFORM 222-WRITE-LOGS
-                  MOVE WS-BLANK-MESG  TO ERRMSGO
-                  PERFORM 101-DISPLAY-MAP
-                  PERFORM 210-CHECK-AID-BLANK
-                   WHEN EIBAID = DFHPF3 
-                        EXEC CICS RETURN
-                                  TRANSID('SM00')
-                        END-EXEC
-                   WHEN EIBAID = DFHPF5
-                        MOVE 'TICKET CLOSURE ABORTED' TO ERRMSGO
-                        EXEC CICS RETURN
-                                  TRANSID('SM04')
-                        END-EXEC
-                   WHEN EIBAID = DFHPF11 
-                           EXEC CICS XCTL 
-                               PROGRAM('SM012')
-                               COMMAREA(WS-COMMAREA1)
-                           END-EXEC
-                   WHEN OTHER
-                     MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO 
-                   END-EVALUATE.  
-        220-EXIT.
-           EXIT.
-        221-REWRITE-FILE.
-               EXEC CICS
-               WRITE FILE ('STf00001')
-               FROM (WS-SERVICE-REC)
-               RIDFLD (WS-REC-KEY)
-               END-EXEC.
-               IF EIBRESP = DFHRESP(DUPREC)
-               EXEC CICS 
-                    READ FILE('STf00001')
-                    INTO (WS-SERVICE-REC)
-                    RIDFLD (WS-REC-KEY)
-                    KEYLENGTH (WS-STD-KEY-LEN)
-                    EQUAL
-                    UPDATE
-               END-EXEC
-                MOVE 'CLOSED' TO  WS-REC-Status 
-                EXEC CICS FORMATTIME
-                ABSTIME (WS-TIME)
-                DATESEP ('-')
-                MMDDYY (WS-REC-DATE)
-                TIME (WS-REC-TIME)
-                TIMESEP (':')
-                END-EXEC   
-                MOVE WS-USERID1 TO WS-REC-Last-Update-by
-                MOVE 'TICKET CLOSED' TO  WS-REC-Update-Remarks
-           EXEC CICS
-               REWRITE FILE ('STf00001')
-               FROM (WS-SERVICE-REC)
-           END-EXEC.
-        221-EXIT.
-            EXIT.
-        222-WRITE-LOGS.
-            MOVE WS-REC-KEY TO WS-REC3-2
-            MOVE 1 TO WS-REC3-Seq-Number
-
-           EXEC CICS STARTBR FILE('STf00002')
-                RIDFLD (WS-REC3-Ticket-ID)
-                RESP(WS-RESPONSE-CODE)
-                EQUAL
-           END-EXEC.
-           PERFORM UNTIL WS-EXIST = 'Y'
-               EXEC CICS READNEXT FILE('STf00002')
-                    INTO (WS-LOG-REC) 
-                    RIDFLD (WS-REC3-Ticket-ID)
-                    RESP(WS-RESPONSE-CODE1)                    
-               END-EXEC
-                EVALUATE WS-RESPONSE-CODE1
-                WHEN 00
-                     ADD 1 TO WS-REC3-Seq-Number 
-                     MOVE WS-RESPONSE-CODE1 TO WS-RESPONSE-CODE
-                WHEN OTHER
-                     SUBTRACT 1 FROM WS-REC3-Seq-Number 
-                     MOVE 'Y' TO WS-EXIST
-                END-EVALUATE
-                END-PERFORM
-                       ADD 1 TO WS-REC3-Seq-Number
-                       MOVE WS-REC-Last-Update-by TO 
-                              WS-REC3-Last-Update-by
-                        MOVE  WS-REC-DATE TO 
-                               WS-REC3-DATE
-                        MOVE  WS-REC-TIME TO 
-                               WS-REC3-TIME
-                        MOVE  'GAGS' TO 
-                              WS-REC3-Update-Remarks
-                        EXEC CICS WRITE FILE('STf00002')
-                              FROM (WS-LOG-REC)
-                              RIDFLD (WS-REC3-Ticket-ID)
-                              LENGTH (WS-REC3-LENGTH)    
-                        END-EXEC.    
-        222-EXIT.
-            EXIT.    
-       230-VALIDATE-TICKET-NUM.
-           EXEC CICS 
-                STARTBR FILE('STf00001')
-                RIDFLD (WS-REC-KEY)
-                EQUAL 
-           END-EXEC
-           EXEC CICS
-                READ FILE('STf00001')
-                INTO (WS-SERVICE-REC) 
-                RIDFLD (WS-REC-KEY)
-           END-EXEC
-           EVALUATE EIBRESP
-           WHEN DFHRESP(NOTFND)
-               MOVE 'TICKET NUMBER DOES NOT EXIST' TO ERRMSGO
-               MOVE SPACES TO TNUMO
-               MOVE SPACES TO TNUMI
-               PERFORM 102-CHECK-TNUM-VALUE
-           WHEN DFHRESP(NORMAL)
-                  IF WS-USERID1 = WS-REC-Requestor
-                     IF WS-REC-Status = 'COMPLETED'
-                   MOVE WS-REC-KEY-NUM TO TNUMO
-                   MOVE WS-REC-Requestor TO REQBYO
-                   MOVE WS-REC-Status TO STATSO
-                   MOVE WS-REC-Title TO TITLEO
-                   MOVE WS-REC-Description TO DESCL1O
-                   MOVE WS-REC-DATE   TO  DATE1O
-                   MOVE WS-REC-TIME   TO  TIME1O
-                   MOVE WS-REC-Last-Update-by TO UPDBYO
-                   MOVE WS-REC-Update-Remarks TO UPDREM1O
-                   MOVE DFHBMASK TO TNUMA
-                   MOVE DFHBMASK TO REQBYA
-                   MOVE DFHBMASK TO TITLEA
-                   MOVE DFHBMASK TO DESCL1A
-                   MOVE DFHBMASK TO DESCL2A
-                   MOVE DFHBMASK TO STATSA
-                   MOVE DFHBMASK TO UPDBYA
-                   MOVE DFHBMASK TO UPDREM1A
-                   MOVE DFHBMASK TO UPDREM2A
-                   MOVE DFHBMASK TO DATE1A
-                   MOVE DFHBMASK TO TIME1A
-                   MOVE 'PRESS PF2 TO CLOSE THE TICKET' TO ERRMSGO    
-                  ELSE
-                  MOVE 'INVALID TICKET STATUS' TO ERRMSGO                      
-                   END-IF   
-                   ELSE
-                   MOVE 'INVALID ACCESS TO THE TICKET' TO ERRMSGO
-                   END-IF       
-               END-EVALUATE
-                EXEC CICS
-               SEND MAP('MAP04')
-               MAPSET(SM004)
-               FROM(MAP04O)
-               ERASE
-               END-EXEC .
-        230-EXIT.
-           EXIT.           
-
-
-
-
-
-
+       CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM004.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+	   COPY SMSTAT.
+       01  WS-TIME            PIC 9(15) COMP-3.
+       01  WS-DATE            PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE PIC X(7).       
+       01  WS-CURRENT-MAP     VALUE 'SM004'         PIC X(7).
+       01  WS-INVALID         PIC X(15) VALUE 'INVALID ACCESS'.
+       01  WS-ABORT           PIC X(22) VALUE 'TICKET CLOSURE ABORTED'.
+       01  WS-RESPONSE-CODE   PIC 9(02).
+       01  WS-RESPONSE-CODE1   PIC 9(02).
+       01  WS-LOG-PARMS.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                     PIC X(10).
+           05  LK-UPDATE-TIME                     PIC X(10).
+           05  LK-UPDATED-BY                      PIC X(07).
+           05  LK-REMARK                          PIC X(50).
+           05  LK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOTIFY-PARMS.
+           05  NLK-TIX-ID                         PIC X(06).
+           05  NLK-REQUESTOR                      PIC X(08).
+           05  NLK-STATUS                         PIC X(10).
+           05  NLK-NOTIFY-DATE                    PIC X(10).
+           05  NLK-NOTIFY-TIME                    PIC X(10).
+           05  NLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-RECENT-PARMS.
+           05  RLK-USERID                         PIC X(07).
+           05  RLK-TIX-ID                         PIC X(06).
+           05  RLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-BLANK-MESG      PIC X(50) VALUE
+           'TICKET CLOSED, PRESS ENTER TO CLOSE ANOTHER TICKET'.
+       01  WS-SERVICE-REC.
+           05 WS-REC-KEY                 PIC X(06).
+           05 WS-REC-KEY-NUM REDEFINES WS-REC-KEY PIC 9(06).
+           05 WS-REC-Requestor           PIC X(8).
+           05 WS-REC-Status              PIC X(10).
+           05 WS-REC-Title               PIC X(25).
+           05 WS-REC-Description         PIC X(100).
+           05 WS-REC-Last-Update.
+            10   WS-REC-DATE              PIC X(10).
+            10   WS-REC-TIME              PIC X(10).    
+           05 WS-REC-Last-Update-by      PIC X(8). 
+           05 WS-REC-Update-Remarks      PIC X(50).
+           05 WS-REC-Priority            PIC X(01).
+           05 WS-REC-Category            PIC X(10).
+           05 WS-REC-Due-Date            PIC X(10).
+           05 WS-REC-Assigned-To         PIC X(07).
+           05 WS-REC-Queue                PIC X(10).
+           05 WS-REC-Related-ID          PIC X(06).
+       01  WS-LOG-REC.
+           05 WS-REC3-Ticket-ID.
+              10 WS-REC3-2                  PIC X(6).
+              10 WS-REC3-Seq-Number         PIC 9(03).
+           05 WS-REC3-Last-Update.
+            10   WS-REC3-DATE              PIC X(10).
+            10   WS-REC3-TIME              PIC X(10).  
+           05 WS-REC3-Last-Update-by     PIC X(8). 
+           05 WS-REC3-Update-Remarks     PIC X(50).
+           05 FILLER                     PIC X(2).
+       01  WS-PRT-LINE                   PIC X(80).
+       01  WS-PRT-DONE                   PIC X VALUE 'N'.
+       01  WS-AGE-THRESHOLD              PIC 9(03) VALUE 15.
+       01  WS-TIX-AGE-DAYS               PIC S9(05).
+       01  WS-AGE-HIGHLIGHT-SW           PIC X VALUE 'N'.
+       01  WS-TODAY-YMD-X                PIC X(08).
+       01  WS-TODAY-YMD REDEFINES WS-TODAY-YMD-X PIC 9(08).
+       01  WS-TODAY-INT                  PIC 9(09).
+       01  WS-REC-YMD-X                  PIC X(08).
+       01  WS-REC-YMD REDEFINES WS-REC-YMD-X     PIC 9(08).
+       01  WS-REC-INT                    PIC 9(09).
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                        PIC X(7).
+               10  FILLER                         PIC X.
+           05  REQUESTOR                          PIC X.
+           05  SERVICE-PROVIDER                   PIC X.
+           05  APPROVER                           PIC X.
+           05  ADMINISTRATOR                       PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                         PIC X(7).
+               10  FILLER                         PIC X.
+           05  ACTIVE-FLAG                        PIC X VALUE 'Y'.
+           05  FILLER                             PIC X(4).
+           05  USER-QUEUE                         PIC X(10).
+       01  WS-FORCE-OVERRIDE              PIC X VALUE 'N'.
+           88  WS-IS-FORCE-OVERRIDE       VALUE 'Y'.
+       01  WS-SAT-REC.
+           05 WS-SAT-TIX-ID               PIC X(06).
+           05 WS-SAT-RATING               PIC 9(01).
+           05 WS-SAT-COMMENT               PIC X(50).
+           05 WS-SAT-RATED-BY             PIC X(08).
+           05 WS-SAT-DATE                 PIC X(10).
+           05 WS-SAT-TIME                 PIC X(10).
+       01 WS-REC3     PIC 9(06).
+       01  K                             PIC 9(03). 
+       01   WS-EXIST           PIC X VALUE 'N'.
+       01   WS-STD-KEY-LEN    PIC S9(4) COMP VALUE 6.
+       01  WS-REC3-LENGTH                PIC S9(4) COMP VALUE +89. 
+       01  WS-COMMAREA. 
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).  
+           05  WS-INIT                            PIC X VALUE 'Y'. 
+       01   WS-COMMAREA1.
+              05  WS-PROG1             PIC X(6) VALUE 'SM0004'.      
+    
+       01  WS-LENGTH          PIC S9(4) COMP.
+           COPY SM004s.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(27).
+      *       
+       PROCEDURE DIVISION.
+       100-PROCESS.  
+           EXEC CICS IGNORE CONDITION
+                     ERROR
+           END-EXEC
+           
+            MOVE DFHCOMMAREA TO   WS-COMMAREA
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM02'
+                PERFORM 102-CHECK-TNUM-VALUE        
+                
+           ELSE
+             EXEC CICS SEND TEXT
+                    FROM (WS-INVALID)
+                    LENGTH (+15)
+                    ERASE
+               END-EXEC
+               EXEC CICS RETURN
+               END-EXEC.
+       100-EXIT.
+           EXIT.   
+        101-DISPLAY-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATEO
+           EXEC CICS ASKTIME
+               ABSTIME (WS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME (WS-TIME)
+               DATESEP ('-')
+               MMDDYY (DATEO)
+               TIME (TIMEO)
+               TIMESEP (':')
+           END-EXEC   
+           MOVE DFHBMASK TO REQBYA
+           MOVE DFHBMASK TO TITLEA
+           MOVE DFHBMASK TO DESCL1A
+           MOVE DFHBMASK TO DESCL2A
+           MOVE DFHBMASK TO STATSA
+           MOVE DFHBMASK TO UPDBYA
+           MOVE DFHBMASK TO UPDREM1A
+           MOVE DFHBMASK TO UPDREM2A
+           MOVE DFHBMASK TO DATE1A
+           MOVE DFHBMASK TO TIME1A
+           MOVE DFHBMASK TO RATEA
+           MOVE DFHBMASK TO RATCMTA
+           EXEC CICS
+               SEND MAP('MAP04')
+               MAPSET(SM004)
+               FROM(MAP04O)
+               LENGTH(+383)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN 
+                   TRANSID('SM04')
+                   COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       101-EXIT.
+           EXIT.
+       102-CHECK-TNUM-VALUE.
+               IF WS-TICKET-NUM1 = '0'
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO 
+                   PERFORM 101-DISPLAY-MAP
+                   PERFORM 201-RECEIVE-MAP
+                   PERFORM 210-CHECK-AID-BLANK
+                
+               ELSE
+                   MOVE WS-TICKET-NUM1 TO WS-REC-KEY
+                   PERFORM 230-VALIDATE-TICKET-NUM
+                   PERFORM 201-RECEIVE-MAP
+                   PERFORM 220-CHECK-AID-VALUE
+               END-IF.        
+       102-EXIT.
+           EXIT.    
+       201-RECEIVE-MAP.
+            EXEC CICS 
+                RECEIVE MAP('MAP04')
+                MAPSET('SM004')
+                INTO (MAP04I)
+            END-EXEC.
+       201-EXIT.
+           EXIT.    
+       210-CHECK-AID-BLANK.
+                   EVALUATE TRUE
+                   WHEN EIBAID = DFHENTER
+                     MOVE TNUMI TO WS-REC-KEY
+                     PERFORM 230-VALIDATE-TICKET-NUM
+                   WHEN EIBAID = DFHPF2 OR DFHPF5
+                        CONTINUE
+                   WHEN EIBAID = DFHPF3 OR DFHPF12
+                        EXEC CICS RETURN
+                                  TRANSID('SM00')
+                        END-EXEC
+                   WHEN EIBAID = DFHPF11 
+                           EXEC CICS XCTL 
+                               PROGRAM('SM012')
+                               COMMAREA(WS-COMMAREA1)
+                           END-EXEC
+                   WHEN OTHER
+                     MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                   END-EVALUATE.  
+        210-EXIT.
+           EXIT.
+       220-CHECK-AID-VALUE.
+                   EVALUATE TRUE
+                   WHEN EIBAID = DFHENTER
+                    MOVE 'PRESS PF2 TO CLOSE THE TICKET' TO ERRMSGO
+                   WHEN EIBAID = DFHPF2
+                  IF WS-REC-Status = ST-PENDCONF
+                  PERFORM 227-CONFIRM-TICKET
+                  ELSE
+                  IF UPDREM1I = SPACES AND UPDREM2I = SPACES
+                     MOVE 'CLOSURE REMARK IS REQUIRED' TO ERRMSGO
+                  ELSE
+                  IF RATEI NOT = SPACES AND
+                     (RATEI < '1' OR RATEI > '5')
+                     MOVE 'RATING MUST BE 1 TO 5' TO ERRMSGO
+                  ELSE
+                  PERFORM 221-REWRITE-FILE
+                  PERFORM 222-WRITE-LOGS
+                  PERFORM 229-SYNCPOINT-UOW
+                  IF WS-RESPONSE-CODE = 0
+                  PERFORM 222-SEND-NOTIFY
+                  PERFORM 223-WRITE-SATISFACTION
+                  PERFORM 225-RECORD-RECENT
+                  MOVE WS-BLANK-MESG  TO ERRMSGO
+                  END-IF
+                  PERFORM 101-DISPLAY-MAP
+                  PERFORM 210-CHECK-AID-BLANK
+                  END-IF
+                  END-IF
+                  END-IF
+                   WHEN EIBAID = DFHPF3
+                        EXEC CICS RETURN
+                                  TRANSID('SM00')
+                        END-EXEC
+                   WHEN EIBAID = DFHPF5
+                        IF WS-REC-Status = ST-PENDCONF
+                           PERFORM 228-DISPUTE-TICKET
+                        ELSE
+                        MOVE 'TICKET CLOSURE ABORTED' TO ERRMSGO
+                        EXEC CICS RETURN
+                                  TRANSID('SM04')
+                        END-EXEC
+                        END-IF
+                   WHEN EIBAID = DFHPF11
+                           EXEC CICS XCTL
+                               PROGRAM('SM012')
+                               COMMAREA(WS-COMMAREA1)
+                           END-EXEC
+                   WHEN EIBAID = DFHPF6
+                        PERFORM 224-PRINT-HISTORY
+                        MOVE 'TICKET HISTORY SENT TO PRINT QUEUE' TO
+                             ERRMSGO
+                        PERFORM 101-DISPLAY-MAP
+                        PERFORM 210-CHECK-AID-BLANK
+                   WHEN OTHER
+                     MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                   END-EVALUATE.
+        220-EXIT.
+           EXIT.
+        221-REWRITE-FILE.
+               EXEC CICS
+               WRITE FILE ('STf00001')
+               FROM (WS-SERVICE-REC)
+               RIDFLD (WS-REC-KEY)
+               END-EXEC.
+               IF EIBRESP = DFHRESP(DUPREC)
+               EXEC CICS 
+                    READ FILE('STf00001')
+                    INTO (WS-SERVICE-REC)
+                    RIDFLD (WS-REC-KEY)
+                    KEYLENGTH (WS-STD-KEY-LEN)
+                    EQUAL
+                    UPDATE
+               END-EXEC
+                MOVE ST-CLOSED TO  WS-REC-Status 
+                EXEC CICS FORMATTIME
+                ABSTIME (WS-TIME)
+                DATESEP ('-')
+                MMDDYY (WS-REC-DATE)
+                TIME (WS-REC-TIME)
+                TIMESEP (':')
+                END-EXEC   
+                MOVE WS-USERID1 TO WS-REC-Last-Update-by
+                MOVE SPACES TO WS-REC-Update-Remarks
+                IF WS-IS-FORCE-OVERRIDE
+                   STRING 'ADMIN FORCE CLOSE - ' DELIMITED BY SIZE
+                          UPDREM1I DELIMITED BY SIZE
+                          UPDREM2I DELIMITED BY SIZE
+                          INTO WS-REC-Update-Remarks
+                ELSE
+                   STRING UPDREM1I DELIMITED BY SIZE
+                          UPDREM2I DELIMITED BY SIZE
+                          INTO WS-REC-Update-Remarks
+                END-IF
+           EXEC CICS
+               REWRITE FILE ('STf00001')
+               FROM (WS-SERVICE-REC)
+           END-EXEC.
+        221-EXIT.
+            EXIT.
+        222-WRITE-LOGS.
+            MOVE WS-REC-KEY TO LK-TIX-ID
+            MOVE WS-REC-DATE TO LK-UPDATE-DATE
+            MOVE WS-REC-TIME TO LK-UPDATE-TIME
+            MOVE WS-REC-Last-Update-by TO LK-UPDATED-BY
+            MOVE WS-REC-Update-Remarks TO LK-REMARK
+            EXEC CICS LINK PROGRAM('SM009P')
+                 COMMAREA(WS-LOG-PARMS)
+                 LENGTH(LENGTH OF WS-LOG-PARMS)
+            END-EXEC
+            MOVE LK-RESP-CODE TO WS-RESPONSE-CODE.
+        222-EXIT.
+            EXIT.
+        222-SEND-NOTIFY.
+            MOVE WS-REC-KEY TO NLK-TIX-ID
+            MOVE WS-REC-Requestor TO NLK-REQUESTOR
+            MOVE ST-CLOSED TO NLK-STATUS
+            MOVE WS-REC-DATE TO NLK-NOTIFY-DATE
+            MOVE WS-REC-TIME TO NLK-NOTIFY-TIME
+            EXEC CICS LINK PROGRAM('SM011P')
+                 COMMAREA(WS-NOTIFY-PARMS)
+                 LENGTH(LENGTH OF WS-NOTIFY-PARMS)
+            END-EXEC.
+        222A-EXIT.
+            EXIT.
+        223-WRITE-SATISFACTION.
+            IF RATEI NOT = SPACES
+               MOVE WS-REC-KEY TO WS-SAT-TIX-ID
+               MOVE RATEI TO WS-SAT-RATING
+               MOVE RATCMTI TO WS-SAT-COMMENT
+               MOVE WS-USERID1 TO WS-SAT-RATED-BY
+               EXEC CICS ASKTIME
+                    ABSTIME (WS-TIME)
+               END-EXEC
+               EXEC CICS FORMATTIME
+                    ABSTIME (WS-TIME)
+                    DATESEP ('-')
+                    MMDDYY (WS-SAT-DATE)
+                    TIME (WS-SAT-TIME)
+                    TIMESEP (':')
+               END-EXEC
+               EXEC CICS WRITE FILE('STF00005')
+                    FROM (WS-SAT-REC)
+                    RIDFLD (WS-SAT-TIX-ID)
+               END-EXEC
+            END-IF.
+        223-EXIT.
+            EXIT.
+        224-PRINT-HISTORY.
+            MOVE SPACES TO WS-PRT-LINE
+            STRING 'TICKET: ' DELIMITED BY SIZE
+                   WS-REC-KEY DELIMITED BY SIZE
+                   '  REQUESTOR: ' DELIMITED BY SIZE
+                   WS-REC-Requestor DELIMITED BY SIZE
+                   '  STATUS: ' DELIMITED BY SIZE
+                   WS-REC-Status DELIMITED BY SIZE
+                   INTO WS-PRT-LINE
+            EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                 FROM(WS-PRT-LINE)
+                 LENGTH(LENGTH OF WS-PRT-LINE)
+            END-EXEC
+            MOVE SPACES TO WS-PRT-LINE
+            STRING 'TITLE: ' DELIMITED BY SIZE
+                   WS-REC-Title DELIMITED BY SIZE
+                   INTO WS-PRT-LINE
+            EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                 FROM(WS-PRT-LINE)
+                 LENGTH(LENGTH OF WS-PRT-LINE)
+            END-EXEC
+            MOVE SPACES TO WS-PRT-LINE
+            STRING 'DESCRIPTION: ' DELIMITED BY SIZE
+                   WS-REC-Description DELIMITED BY SIZE
+                   INTO WS-PRT-LINE
+            EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                 FROM(WS-PRT-LINE)
+                 LENGTH(LENGTH OF WS-PRT-LINE)
+            END-EXEC
+            MOVE WS-REC-KEY TO WS-REC3-2
+            MOVE 1 TO WS-REC3-Seq-Number
+            MOVE 'N' TO WS-PRT-DONE
+            EXEC CICS STARTBR FILE('STF00002')
+                 RIDFLD (WS-REC3-Ticket-ID)
+                 KEYLENGTH(+9)
+                 RESP(WS-RESPONSE-CODE)
+                 GTEQ
+            END-EXEC
+            IF EIBRESP = DFHRESP(NOTFND)
+                MOVE 'Y' TO WS-PRT-DONE
+            END-IF
+            PERFORM UNTIL WS-PRT-DONE = 'Y'
+                EXEC CICS READNEXT
+                          FILE('STF00002')
+                          INTO (WS-LOG-REC)
+                          RIDFLD (WS-REC3-Ticket-ID)
+                          RESP(WS-RESPONSE-CODE)
+                END-EXEC
+                IF EIBRESP = DFHRESP(NOTFND) OR
+                                        WS-REC3-2 NOT = WS-REC-KEY
+                    MOVE 'Y' TO WS-PRT-DONE
+                ELSE
+                    MOVE SPACES TO WS-PRT-LINE
+                    STRING WS-REC3-DATE DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           WS-REC3-TIME DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           WS-REC3-Last-Update-by DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           WS-REC3-Update-Remarks DELIMITED BY SIZE
+                           INTO WS-PRT-LINE
+                    EXEC CICS WRITEQ TD QUEUE('RPTQ')
+                         FROM(WS-PRT-LINE)
+                         LENGTH(LENGTH OF WS-PRT-LINE)
+                    END-EXEC
+                END-IF
+            END-PERFORM
+            EXEC CICS ENDBR
+                 FILE('STF00002')
+            END-EXEC.
+        224-EXIT.
+            EXIT.
+      * RECORDS THIS TICKET AS THE USER'S MOST RECENTLY TOUCHED ONE SO
+      * SM000P CAN OFFER IT AS A SHORTCUT ON THE NEXT MENU VISIT.
+        225-RECORD-RECENT.
+            MOVE WS-USERID1 TO RLK-USERID
+            MOVE WS-REC-KEY TO RLK-TIX-ID
+            EXEC CICS LINK PROGRAM('SM014P')
+                 COMMAREA(WS-RECENT-PARMS)
+                 LENGTH(LENGTH OF WS-RECENT-PARMS)
+            END-EXEC.
+        225-EXIT.
+            EXIT.
+       230-VALIDATE-TICKET-NUM.
+           EXEC CICS 
+                STARTBR FILE('STf00001')
+                RIDFLD (WS-REC-KEY)
+                EQUAL 
+           END-EXEC
+           EXEC CICS
+                READ FILE('STf00001')
+                INTO (WS-SERVICE-REC)
+                RIDFLD (WS-REC-KEY)
+           END-EXEC
+           MOVE 'N' TO WS-FORCE-OVERRIDE
+           EXEC CICS
+                READ FILE('UAF00001')
+                INTO (WS-USER-REC)
+                RIDFLD (WS-USERID1)
+                RESP (WS-RESPONSE-CODE1)
+                EQUAL
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NOTFND)
+               MOVE 'TICKET NUMBER DOES NOT EXIST' TO ERRMSGO
+               MOVE SPACES TO TNUMO
+               MOVE SPACES TO TNUMI
+               PERFORM 102-CHECK-TNUM-VALUE
+           WHEN DFHRESP(NORMAL)
+                  IF WS-USERID1 NOT = WS-REC-Requestor AND
+                     ADMINISTRATOR = 'Y'
+                     SET WS-IS-FORCE-OVERRIDE TO TRUE
+                  END-IF
+                  IF WS-USERID1 = WS-REC-Requestor OR
+                     WS-IS-FORCE-OVERRIDE
+                     IF WS-REC-Status = ST-COMPLETED OR
+                        WS-REC-Status = ST-PENDCONF OR
+                        WS-IS-FORCE-OVERRIDE
+                   MOVE WS-REC-KEY-NUM TO TNUMO
+                   MOVE WS-REC-Requestor TO REQBYO
+                   MOVE WS-REC-Status TO STATSO
+                   MOVE WS-REC-Title TO TITLEO
+                   MOVE WS-REC-Description TO DESCL1O
+                   MOVE WS-REC-DATE   TO  DATE1O
+                   MOVE WS-REC-TIME   TO  TIME1O
+                   MOVE WS-REC-Last-Update-by TO UPDBYO
+                   MOVE WS-REC-Update-Remarks TO UPDREM1O
+                   MOVE DFHBMASK TO TNUMA
+                   MOVE DFHBMASK TO REQBYA
+                   MOVE DFHBMASK TO TITLEA
+                   MOVE DFHBMASK TO DESCL1A
+                   MOVE DFHBMASK TO DESCL2A
+                   MOVE DFHBMASK TO STATSA
+                   MOVE DFHBMASK TO UPDBYA
+                   MOVE DFHBMASK TO UPDREM1A
+                   MOVE DFHBMASK TO UPDREM2A
+                   MOVE DFHBMASK TO DATE1A
+                   MOVE DFHBMASK TO TIME1A
+                   MOVE DFHBMASK TO RATEA
+                   MOVE DFHBMASK TO RATCMTA
+                   PERFORM 226-CHECK-TICKET-AGE
+                   IF WS-REC-Status = ST-PENDCONF
+                      MOVE 'PF2=CONFIRM COMPLETE  PF5=DISPUTE/REOPEN'
+                           TO ERRMSGO
+                   ELSE
+                      MOVE 'PRESS PF2 TO CLOSE THE TICKET' TO ERRMSGO
+                   END-IF
+                  ELSE
+                  MOVE 'INVALID TICKET STATUS' TO ERRMSGO                      
+                   END-IF   
+                   ELSE
+                   MOVE 'INVALID ACCESS TO THE TICKET' TO ERRMSGO
+                   END-IF       
+               END-EVALUATE
+                EXEC CICS
+               SEND MAP('MAP04')
+               MAPSET(SM004)
+               FROM(MAP04O)
+               ERASE
+               END-EXEC .
+        230-EXIT.
+           EXIT.
+
+        226-CHECK-TICKET-AGE.
+            MOVE 'N' TO WS-AGE-HIGHLIGHT-SW
+            EXEC CICS ASKTIME
+                ABSTIME (WS-TIME)
+            END-EXEC
+            EXEC CICS FORMATTIME
+                ABSTIME  (WS-TIME)
+                YYYYMMDD (WS-TODAY-YMD-X)
+            END-EXEC
+            STRING '20' WS-REC-DATE(7:2) WS-REC-DATE(1:2)
+                   WS-REC-DATE(4:2)
+                   DELIMITED BY SIZE INTO WS-REC-YMD-X
+            COMPUTE WS-TODAY-INT =
+                FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+            COMPUTE WS-REC-INT = FUNCTION INTEGER-OF-DATE(WS-REC-YMD)
+            COMPUTE WS-TIX-AGE-DAYS = WS-TODAY-INT - WS-REC-INT
+            IF WS-TIX-AGE-DAYS >= WS-AGE-THRESHOLD
+                MOVE 'Y' TO WS-AGE-HIGHLIGHT-SW
+                MOVE DFHBMASB TO STATSA
+                MOVE DFHBMASB TO DATE1A
+            END-IF.
+        226-EXIT.
+            EXIT.
+
+        227-CONFIRM-TICKET.
+            EXEC CICS
+                READ FILE('STf00001')
+                INTO (WS-SERVICE-REC)
+                RIDFLD (WS-REC-KEY)
+                UPDATE
+            END-EXEC
+            MOVE ST-COMPLETED TO WS-REC-Status
+            EXEC CICS ASKTIME
+                ABSTIME (WS-TIME)
+            END-EXEC
+            EXEC CICS FORMATTIME
+                ABSTIME (WS-TIME)
+                DATESEP ('-')
+                MMDDYY  (WS-REC-DATE)
+                TIME    (WS-REC-TIME)
+                TIMESEP (':')
+            END-EXEC
+            MOVE WS-USERID1 TO WS-REC-Last-Update-by
+            MOVE 'REQUESTOR CONFIRMED WORK COMPLETE' TO
+                 WS-REC-Update-Remarks
+            EXEC CICS
+                REWRITE FILE ('STf00001')
+                FROM (WS-SERVICE-REC)
+            END-EXEC
+            PERFORM 222-WRITE-LOGS
+            PERFORM 229-SYNCPOINT-UOW
+            IF WS-RESPONSE-CODE = 0
+                MOVE 'TICKET CONFIRMED, PRESS PF2 TO CLOSE' TO ERRMSGO
+            END-IF
+            PERFORM 101-DISPLAY-MAP
+            PERFORM 210-CHECK-AID-BLANK.
+        227-EXIT.
+            EXIT.
+
+        228-DISPUTE-TICKET.
+            EXEC CICS
+                READ FILE('STf00001')
+                INTO (WS-SERVICE-REC)
+                RIDFLD (WS-REC-KEY)
+                UPDATE
+            END-EXEC
+            MOVE ST-CREATED TO WS-REC-Status
+            EXEC CICS ASKTIME
+                ABSTIME (WS-TIME)
+            END-EXEC
+            EXEC CICS FORMATTIME
+                ABSTIME (WS-TIME)
+                DATESEP ('-')
+                MMDDYY  (WS-REC-DATE)
+                TIME    (WS-REC-TIME)
+                TIMESEP (':')
+            END-EXEC
+            MOVE WS-USERID1 TO WS-REC-Last-Update-by
+            IF UPDREM1I = SPACES AND UPDREM2I = SPACES
+               MOVE 'REQUESTOR DISPUTED COMPLETION - TICKET REOPENED'
+                    TO WS-REC-Update-Remarks
+            ELSE
+               STRING 'DISPUTED - ' DELIMITED BY SIZE
+                      UPDREM1I DELIMITED BY SIZE
+                      UPDREM2I DELIMITED BY SIZE
+                      INTO WS-REC-Update-Remarks
+            END-IF
+            EXEC CICS
+                REWRITE FILE ('STf00001')
+                FROM (WS-SERVICE-REC)
+            END-EXEC
+            PERFORM 222-WRITE-LOGS
+            PERFORM 229-SYNCPOINT-UOW
+            IF WS-RESPONSE-CODE = 0
+                MOVE 'TICKET DISPUTED AND REOPENED FOR SERVICE PROVIDER'
+                     TO ERRMSGO
+            END-IF
+            EXEC CICS RETURN
+                      TRANSID('SM04')
+            END-EXEC.
+        228-EXIT.
+            EXIT.
+      * COMMITS THE STF00001 REWRITE AND THE STF00002 LOG WRITE THAT
+      * PRECEDE THIS CALL AS ONE UNIT OF WORK. WS-RESPONSE-CODE IS SET
+      * BY 222-WRITE-LOGS FROM THE STF00002 WRITE'S OWN CICS RESPONSE
+      * CODE, SO A FAILURE THERE IS CAUGHT HERE AND THE STF00001
+      * REWRITE IS BACKED OUT TOO, RATHER THAN LEAVING THE TWO FILES
+      * OUT OF STEP WITH EACH OTHER.
+        229-SYNCPOINT-UOW.
+            IF WS-RESPONSE-CODE = 0
+                EXEC CICS SYNCPOINT END-EXEC
+            ELSE
+                EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                MOVE 'UPDATE FAILED AND WAS ROLLED BACK - RETRY' TO
+                     ERRMSGO
+            END-IF.
+        229-EXIT.
+            EXIT.
+
+
+
+
+
+
