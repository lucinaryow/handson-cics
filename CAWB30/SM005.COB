@@ -0,0 +1,575 @@
+         CBL XOPTS(COBOL2)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM005.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+	   COPY SMSTAT.
+       01  WS-TIME			   PIC 9(15) COMP-3.
+       01  WS-DATE                               PIC 9(7).
+       01  WS-DATE-X REDEFINES WS-DATE           PIC X(7).
+       01  WS-LENGTH                             PIC S9(4) COMP.
+       01  WS-INDEX                              PIC 9 VALUE 1.
+       01  WS-USERID.
+           05  USERID3                           PIC X(7).
+           05  FILLER                            PIC X.
+       01  WS-TIXID                              PIC X(6).
+       01  WS-RESPONSE-CODE    PIC S9(8) COMP.
+       01  WS-HIGH-PRI-THRESHOLD                  PIC X(01) VALUE 'H'.
+       01  WS-SAME-APPROVER                       PIC X VALUE 'N'.
+           88  WS-IS-SAME-APPROVER                VALUE 'Y'.
+       01  WS-BUS-HOURS-PARMS.
+           05  BLK-START-DATE                     PIC X(10).
+           05  BLK-START-TIME                     PIC X(08).
+           05  BLK-END-DATE                        PIC X(10).
+           05  BLK-BUS-HOURS                       PIC S9(05)V9(02)
+                                                     COMP-3.
+           05  BLK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOW-DATE                           PIC X(10).
+       01  WS-NOW-TIME                           PIC X(08).
+       01  WS-LOG-PARMS.
+           05  LK-TIX-ID                         PIC X(06).
+           05  LK-UPDATE-DATE                     PIC X(10).
+           05  LK-UPDATE-TIME                     PIC X(10).
+           05  LK-UPDATED-BY                      PIC X(07).
+           05  LK-REMARK                          PIC X(50).
+           05  LK-RESP-CODE                       PIC S9(8) COMP.
+       01  WS-NOTIFY-PARMS.
+           05  NLK-TIX-ID                         PIC X(06).
+           05  NLK-REQUESTOR                      PIC X(08).
+           05  NLK-STATUS                         PIC X(10).
+           05  NLK-NOTIFY-DATE                    PIC X(10).
+           05  NLK-NOTIFY-TIME                    PIC X(10).
+           05  NLK-RESP-CODE                      PIC S9(8) COMP.
+       01  WS-LOGID.
+           05  LOGID2                            PIC X(6).
+           05  FILLER                            PIC X.
+       01  WS-USER-REC.
+           05  USERID.
+               10  USERID1                       PIC X(7).
+               10  FILLER                        PIC X.
+           05  REQUESTOR                         PIC X.
+           05  SERVICE-PROVIDER                  PIC X.
+           05  APPROVER                          PIC X.
+           05  ADMINISTRATOR                     PIC X.
+           05  UPDATED-BY1.
+               10  UPDBY1                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  ACTIVE-FLAG                       PIC X VALUE 'Y'.
+           05  FILLER                            PIC X(4).
+           05  USER-QUEUE                        PIC X(10).
+       01  WS-TIX-REC.
+           05  TIX-ID                            PIC X(06).
+           05  TIX-REQUESTOR                     PIC X(08).
+           05  TIX-STATUS                        PIC X(10).
+           05  TIX-TITLE                         PIC X(25).
+           05  TIX-DESC                          PIC X(100).
+           05  TIX-DESC-RED REDEFINES TIX-DESC.
+               10  TIX-DESC1                     PIC X(50).
+               10  TIX-DESC2                     PIC X(50).
+           05  LAST-UPDATE                       PIC X(20).
+           05  LAST-UPDATE-RED REDEFINES LAST-UPDATE.
+               10  LAST-UPDATE-DATE              PIC X(11).
+               10  LAST-UPDATE-TIME              PIC X(09).
+           05  UPDATED-BY2.
+               10  UPDBY2                        PIC X(7).
+               10  FILLER                        PIC X.
+           05  LAST-UPDATE-REM                   PIC X(50).
+           05  LAST-UPDATE-REMW REDEFINES LAST-UPDATE-REM.
+               10  LAST-UPDATE-REM1              PIC X(25).
+               10  LAST-UPDATE-REM2              PIC X(25).
+           05  TIX-PRIORITY                      PIC X(01).
+           05  TIX-CATEGORY                      PIC X(10).
+           05  TIX-DUE-DATE                      PIC X(10).
+           05  TIX-ASSIGNED-TO                   PIC X(07).
+           05  TIX-QUEUE                         PIC X(10).
+           05  TIX-RELATED-ID                    PIC X(06).
+       01  WS-LOG.
+           05  LOG-TIX-ID.
+               10  LOG-TIX-ID1                   PIC X(6).
+               10  LOG-SEQ-NUM                   PIC 9(3).
+           05  LOG-LAST-UPDATE.
+               10  LOG-LAST-UPDATE-DATE          PIC X(10).
+               10  LOG-LAST-UPDATE-TIME          PIC X(10).
+           05  LOG-UPDATED-BY.
+               10  LOG-UPDBY2                    PIC X(7).
+               10  FILLER                        PIC X.
+           05  LOG-LAST-UPDATE-REM               PIC X(50).
+           05  FILLER                            PIC X(02).
+       01  WS-LOG-PH                             PIC X(9).
+       01  WS-LOG-PH2 REDEFINES WS-LOG-PH.
+           05  WS-LOG-ID                         PIC 9(6).
+           05  WS-LOG-SEQ                        PIC 9(3).
+       01  WS-END                                PIC X(15) VALUE
+           'END PROCESSING'.
+       01  WS-INVKEY                             PIC X(21) VALUE
+           'INVALID PFKEY PRESSED'.
+       01  WS-INVALID			   PIC X(14) VALUE
+           'INVALID ACCESS'.
+       01  WS-INVALID-TICKET			   PIC X(28) VALUE
+           'TICKET NUMBER DOES NOT EXIST'.
+       01  WS-INVALID-USER			   PIC X(30) VALUE
+           'NOT AUTHORIZED TO APPROVE'.
+       01  WS-INVALID-STATUS			   PIC X(34) VALUE
+           'TICKET IS NOT AWAITING APPROVAL'.
+       01  WS-COMMAREA.
+           05  WS-USERID1                         PIC X(7).
+           05  WS-TICKET-NUM.
+               10  WS-TICKET-NUM1                 PIC X(6).
+               10  FILLER                         PIC X.
+           05  WS-PROG-STATE                      PIC 9(1).
+           05  WS-INIT                            PIC X VALUE 'Y'.
+
+      *
+	   COPY SM005.
+      *
+	   COPY DFHAID.
+      *
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                           PIC X(20).
+      *
+       PROCEDURE DIVISION.
+       000-PROCESS-MENU.
+      *
+           IF EIBTRNID = 'SM00' OR 'SM01' OR 'SM12' OR 'SM05'
+                IF EIBCALEN NOT = +0
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   IF WS-PROG-STATE = 1 AND WS-INIT = 'N'
+                       PERFORM 400-VALIDATE-TICKET
+                       MOVE DFHBMASK TO TIXNOA
+                       MOVE 2 TO WS-PROG-STATE
+                       MOVE 'PRESS F2 TO APPROVE OR F6 TO REJECT' TO
+                           ERRMSGO
+                       PERFORM 100-SEND-MAP
+                       MOVE 'Y' TO WS-INIT
+                   ELSE
+                       IF EIBAID = DFHPF3 OR DFHPF2 OR DFHPF5 OR
+                            DFHPF6 OR DFHENTER OR DFHPF11 OR DFHPF12
+                           PERFORM 200-REC-MAP
+                       ELSE
+                           IF WS-TICKET-NUM NOT = LOW-VALUES
+                               MOVE DFHBMPRO TO TIXNOA
+                               PERFORM 400-VALIDATE-TICKET
+                           END-IF
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       END-IF
+                   END-IF
+                ELSE
+                   MOVE DFHBMDAR TO DECA
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO ERRMSGO
+                   PERFORM 100-SEND-MAP
+                END-IF
+           ELSE
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF.
+       000-EXIT.
+           EXIT.
+
+       100-SEND-MAP.
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO DATE1O
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('-')
+	           MMDDYY   (DATE1O)
+               TIME     (TIME1O)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASB TO TIME1A
+           MOVE DFHBMASB TO DATE1A
+           EXEC CICS
+               SEND MAP('SM005M')
+               MAPSET('SM005')
+               FROM(SM005MO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SM05')
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+       100-EXIT.
+           EXIT.
+
+       200-REC-MAP.
+           EXEC CICS
+               RECEIVE MAP('SM005M')
+               MAPSET('SM005')
+               INTO (SM005MI)
+           END-EXEC
+           PERFORM 300-CHECK-AID.
+       200-EXIT.
+           EXIT.
+
+       300-CHECK-AID.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHPF3
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 2
+                           EXEC CICS XCTL
+                               PROGRAM('SM000P')
+                           END-EXEC
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 1 TO WS-PROG-STATE
+                           EXEC CICS RETURN END-EXEC
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF2
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 3
+                           MOVE WS-TICKET-NUM TO TIXNOO
+                           IF TIXNOO NOT = LOW-VALUES
+                               MOVE DFHBMASK TO TIXNOA
+                           END-IF
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           IF REMK1I = SPACES AND REMK2I = SPACES
+                               MOVE 'A REMARK IS REQUIRED TO DECIDE' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               EXEC CICS
+                                   READ FILE('STF00001')
+                                   INTO (WS-TIX-REC)
+                                   RIDFLD (WS-TICKET-NUM1)
+                                   RESP(WS-RESPONSE-CODE)
+                                   EQUAL
+                               END-EXEC
+                               IF TIX-PRIORITY = WS-HIGH-PRI-THRESHOLD
+                                  AND TIX-STATUS = ST-CREATED
+                                   MOVE ST-APPR1 TO STATO
+                                   PERFORM 700-DECIDE-TICKET
+                                   PERFORM 800-CREATE-LOG
+                                   MOVE
+                                     'FIRST OF TWO APPROVALS RECORDED'
+                                       TO ERRMSGO
+                                   ADD 1 TO WS-PROG-STATE
+                                   PERFORM 100-SEND-MAP
+                               ELSE
+                               IF TIX-PRIORITY = WS-HIGH-PRI-THRESHOLD
+                                  AND TIX-STATUS = ST-APPR1
+                                   PERFORM 710-CHECK-SECOND-APPROVER
+                                   IF WS-IS-SAME-APPROVER
+                                       MOVE
+                                    'SECOND APPROVER MUST BE DIFFERENT'
+                                           TO ERRMSGO
+                                       PERFORM 100-SEND-MAP
+                                   ELSE
+                                       MOVE ST-APPROVED TO STATO
+                                       PERFORM 700-DECIDE-TICKET
+                                       PERFORM 800-CREATE-LOG
+                                       PERFORM 805-SEND-NOTIFY
+                                       ADD 1 TO WS-PROG-STATE
+                                       PERFORM 100-SEND-MAP
+                                   END-IF
+                               ELSE
+                                   MOVE ST-APPROVED TO STATO
+                                   PERFORM 700-DECIDE-TICKET
+                                   PERFORM 800-CREATE-LOG
+                                   PERFORM 805-SEND-NOTIFY
+                                   ADD 1 TO WS-PROG-STATE
+                                   PERFORM 100-SEND-MAP
+                               END-IF
+                               END-IF
+                           END-IF
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF6
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 2
+                           IF REMK1I = SPACES AND REMK2I = SPACES
+                               MOVE 'A REMARK IS REQUIRED TO DECIDE' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               MOVE ST-REJECTED TO STATO
+                               PERFORM 700-DECIDE-TICKET
+                               PERFORM 800-CREATE-LOG
+                               PERFORM 805-SEND-NOTIFY
+                               ADD 1 TO WS-PROG-STATE
+                               PERFORM 100-SEND-MAP
+                           END-IF
+                       WHEN OTHER
+                           MOVE 'INVALID PFKEY PRESSED' TO ERRMSGO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHPF5
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 1 TO WS-PROG-STATE
+                           PERFORM 900-CLEAR-VALS
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                               ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 2
+                           MOVE 'APPROVAL DECISION ABORTED' TO ERRMSGO
+                           PERFORM 900-CLEAR-VALS
+                           MOVE 1  TO WS-PROG-STATE
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN EIBAID = DFHENTER
+                   EVALUATE TRUE
+                       WHEN WS-PROG-STATE = 1
+                           IF TIXNOI = SPACES OR TIXNOL = ZERO
+                               MOVE 'TICKET NUMBER IS REQUIRED' TO
+                                   ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           ELSE
+                               MOVE 2 TO WS-PROG-STATE
+                               MOVE TIXNOI TO WS-TICKET-NUM
+                               PERFORM 400-VALIDATE-TICKET
+                               MOVE DFHBMASK TO TIXNOA
+                               MOVE 'F2=APPROVE  F6=REJECT' TO ERRMSGO
+                               PERFORM 100-SEND-MAP
+                           END-IF
+                       WHEN WS-PROG-STATE = 2
+                           MOVE WS-TICKET-NUM TO TIXNOO
+                           MOVE DFHBMASK TO TIXNOA
+                           MOVE 2 TO WS-PROG-STATE
+                           MOVE 'PRESS F2 TO APPROVE OR F6 TO REJECT' TO
+                                ERRMSGO
+                           PERFORM 100-SEND-MAP
+                       WHEN WS-PROG-STATE = 3
+                           MOVE 'ENTER TICKET NUMBER AND PRESS ENTER' TO
+                               ERRMSGO
+                           MOVE 1 TO WS-PROG-STATE
+                           MOVE LOW-VALUES TO SM005MO
+                           PERFORM 100-SEND-MAP
+                   END-EVALUATE
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                       ERASE
+                       FROM (WS-INVKEY)
+                       LENGTH (22)
+                   END-EXEC
+           END-EVALUATE
+           PERFORM 100-SEND-MAP.
+       300-EXIT.
+           EXIT.
+
+       400-VALIDATE-TICKET.
+           EXEC CICS
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               GTEQ
+           END-EXEC
+           IF EIBRESP = DFHRESP(NOTFND)
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-TICKET TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               IF TIX-STATUS = ST-CREATED OR
+                  (TIX-STATUS = ST-APPR1 AND
+                   TIX-PRIORITY = WS-HIGH-PRI-THRESHOLD)
+                   PERFORM 500-SEARCH-USER
+               ELSE
+                   MOVE 1 TO WS-PROG-STATE
+                   MOVE WS-INVALID-STATUS TO ERRMSGO
+                   PERFORM 100-SEND-MAP
+               END-IF
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       500-SEARCH-USER.
+           EXEC CICS ASSIGN
+               USERID(WS-USERID)
+           END-EXEC
+           EXEC CICS
+               READ FILE('UAF00001')
+               INTO (WS-USER-REC)
+               RIDFLD (WS-USERID)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+           END-EXEC
+           IF APPROVER NOT = 'Y' AND ADMINISTRATOR NOT = 'Y'
+               MOVE 1 TO WS-PROG-STATE
+               MOVE WS-INVALID-USER TO ERRMSGO
+               PERFORM 100-SEND-MAP
+           ELSE
+               MOVE WS-USERID TO WS-USERID1
+               PERFORM 600-MOVE-TICKETVAL
+           END-IF.
+       500-EXIT.
+           EXIT.
+
+       600-MOVE-TICKETVAL.
+           MOVE TIX-ID TO TIXNOO
+           MOVE TIX-REQUESTOR TO REQBYO
+           MOVE TIX-TITLE TO TITLEO
+           MOVE TIX-DESC1 TO DESC1O
+           MOVE TIX-DESC2 TO DESC2O
+           MOVE TIX-STATUS TO STATO
+           MOVE TIX-PRIORITY TO PRIOO
+           MOVE UPDATED-BY2 TO UPDBYO
+           MOVE LAST-UPDATE-REM1 TO REMK1O
+           MOVE LAST-UPDATE-REM2 TO REMK2O
+           PERFORM 750-CHECK-OVERDUE.
+       600-EXIT.
+           EXIT.
+
+       750-CHECK-OVERDUE.
+           IF TIX-DUE-DATE = SPACES
+               MOVE SPACES TO DUEDTO
+               MOVE SPACES TO OVRDUEO
+           ELSE
+               MOVE TIX-DUE-DATE TO DUEDTO
+               IF TIX-STATUS = ST-CLOSED OR ST-CANCELED OR ST-REJECTED
+                   MOVE SPACES TO OVRDUEO
+               ELSE
+                   EXEC CICS ASKTIME
+                       ABSTIME (WS-TIME)
+                   END-EXEC
+                   EXEC CICS FORMATTIME
+                       ABSTIME  (WS-TIME)
+                       DATESEP  ('/')
+                       MMDDYYYY (WS-NOW-DATE)
+                       TIME     (WS-NOW-TIME)
+                       TIMESEP  (':')
+                   END-EXEC
+                   MOVE WS-NOW-DATE TO BLK-START-DATE
+                   MOVE WS-NOW-TIME TO BLK-START-TIME
+                   MOVE TIX-DUE-DATE TO BLK-END-DATE
+                   EXEC CICS LINK PROGRAM('SM013P')
+                        COMMAREA(WS-BUS-HOURS-PARMS)
+                        LENGTH(LENGTH OF WS-BUS-HOURS-PARMS)
+                   END-EXEC
+                   IF BLK-BUS-HOURS < 0
+                       MOVE 'OVERDUE' TO OVRDUEO
+                   ELSE
+                       MOVE SPACES TO OVRDUEO
+                   END-IF
+               END-IF
+           END-IF.
+       750-EXIT.
+           EXIT.
+
+
+       700-DECIDE-TICKET.
+           EXEC CICS
+               READ FILE('STF00001')
+               INTO (WS-TIX-REC)
+               RIDFLD (WS-TICKET-NUM1)
+               RESP(WS-RESPONSE-CODE)
+               EQUAL
+               UPDATE
+           END-EXEC
+           MOVE 'DECISION RECORDED, PRESS ENTER FOR ANOTHER TICKET'
+                  TO ERRMSGO
+
+           MOVE STATO TO TIX-STATUS
+           MOVE REMK1I TO LAST-UPDATE-REM1
+           MOVE REMK2I TO LAST-UPDATE-REM2
+           MOVE EIBDATE TO WS-DATE
+           MOVE WS-DATE-X TO LAST-UPDATE-DATE
+           EXEC CICS ASKTIME
+	           ABSTIME	(WS-TIME)
+	       END-EXEC
+	       EXEC CICS FORMATTIME
+	           ABSTIME	(WS-TIME)
+	           DATESEP	('/')
+	           MMDDYYYY (LAST-UPDATE-DATE)
+               TIME     (LAST-UPDATE-TIME)
+               TIMESEP  (':')
+           END-EXEC
+           MOVE DFHBMASK TO TIXNOA
+           MOVE WS-TICKET-NUM1 TO TIXNOO
+           MOVE TIX-REQUESTOR TO REQBYO
+           MOVE TIX-TITLE TO TITLEO
+           MOVE WS-USERID1 TO UPDBYO
+           MOVE WS-USERID1 TO UPDATED-BY2
+           MOVE TIX-STATUS TO STATO
+           MOVE TIX-PRIORITY TO PRIOO
+           MOVE LAST-UPDATE-REM1 TO REMK1O
+           MOVE LAST-UPDATE-REM2 TO REMK2O
+           MOVE TIX-DESC1 TO DESC1O
+           MOVE TIX-DESC2 TO DESC2O
+           PERFORM 750-CHECK-OVERDUE
+           EXEC CICS
+               REWRITE FILE('STF00001')
+                       FROM(WS-TIX-REC)
+                       RESP(WS-RESPONSE-CODE)
+           END-EXEC.
+       700-EXIT.
+           EXIT.
+
+       710-CHECK-SECOND-APPROVER.
+           MOVE 'N' TO WS-SAME-APPROVER
+           MOVE WS-TICKET-NUM TO LOG-TIX-ID1
+           MOVE 999 TO LOG-SEQ-NUM
+           MOVE LOG-TIX-ID TO WS-LOG-PH
+           EXEC CICS STARTBR FILE('STf00002')
+                RIDFLD (LOG-TIX-ID)
+                KEYLENGTH(+9)
+                RESP(WS-RESPONSE-CODE)
+                GTEQ
+           END-EXEC
+           EXEC CICS READPREV
+                FILE('STf00002')
+                INTO (WS-LOG)
+                RIDFLD (LOG-TIX-ID)
+                RESP(WS-RESPONSE-CODE)
+           END-EXEC
+           EXEC CICS ENDBR
+                FILE('STf00002')
+           END-EXEC
+           IF LOG-UPDBY2 = WS-USERID1
+               SET WS-IS-SAME-APPROVER TO TRUE
+           END-IF.
+       710-EXIT.
+           EXIT.
+
+       800-CREATE-LOG.
+           MOVE WS-TICKET-NUM TO LK-TIX-ID
+           MOVE LAST-UPDATE-DATE TO LK-UPDATE-DATE
+           MOVE LAST-UPDATE-TIME TO LK-UPDATE-TIME
+           MOVE UPDBY2 TO LK-UPDATED-BY
+           MOVE LAST-UPDATE-REM1 TO LK-REMARK(1:25)
+           MOVE LAST-UPDATE-REM2 TO LK-REMARK(26:25)
+           EXEC CICS LINK PROGRAM('SM009P')
+                COMMAREA(WS-LOG-PARMS)
+                LENGTH(LENGTH OF WS-LOG-PARMS)
+           END-EXEC
+           MOVE LK-RESP-CODE TO WS-RESPONSE-CODE.
+       800-EXIT.
+           EXIT.
+
+       805-SEND-NOTIFY.
+           MOVE WS-TICKET-NUM TO NLK-TIX-ID
+           MOVE TIX-REQUESTOR TO NLK-REQUESTOR
+           MOVE TIX-STATUS TO NLK-STATUS
+           MOVE LAST-UPDATE-DATE TO NLK-NOTIFY-DATE
+           MOVE LAST-UPDATE-TIME TO NLK-NOTIFY-TIME
+           EXEC CICS LINK PROGRAM('SM011P')
+                COMMAREA(WS-NOTIFY-PARMS)
+                LENGTH(LENGTH OF WS-NOTIFY-PARMS)
+           END-EXEC.
+       805-EXIT.
+           EXIT.
+
+       900-CLEAR-VALS.
+           MOVE SPACE TO TIXNOO
+           MOVE SPACE TO REQBYO
+           MOVE SPACE TO TITLEO
+           MOVE SPACE TO DESC1O
+           MOVE SPACE TO DESC2O
+           MOVE SPACE TO STATO
+           MOVE SPACE TO REMK1O
+           MOVE SPACE TO REMK2O
+           MOVE SPACE TO UPDBYO.
+       900-EXIT.
+           EXIT.
